@@ -20,6 +20,11 @@
        01 OnRowDeleted type RowDeletedEventHandler event public.
        01 OnChanged type CellEditEndingHandler event public.
 
+      *> The owning customer's code, set by the host form when it
+      *> populates the grid -- FireRowDeleted/FireOnChanged need it to
+      *> log a grid edit/delete to the customer audit trail.
+       01 _customerCode string value "" public property as "CustomerCode".
+
       *> Create an observable collection of CustomerOrder objects so that the data grid receives notifications such as add, delete in order to refresh the list
        01 _customerOrders type ObservableCollection[type CustomerOrder] value new ObservableCollection[type CustomerOrder] public property as "CustomerOrders".
        
@@ -87,24 +92,43 @@
            set dgrid to sender as type System.Windows.Controls.DataGrid
            set custorder to dgrid::CurrentItem as type CustomerOrder
            set row to self::CustomerOrders::IndexOf(custorder)
-           invoke self::FireOnChanged(row, 1)
+
+      *> The binding has already pushed the new value into custorder
+      *> by the time SourceUpdated fires, so there's no pre-edit
+      *> snapshot to report here the way OnCellEditEnding can -- log
+      *> the current values for both images rather than leave the
+      *> audit row blank.
+           invoke self::FireOnChanged(row, 1,
+               custorder::OrderValue, custorder::PaymentValue,
+               custorder::Balance, custorder::OrderValue,
+               custorder::PaymentValue, custorder::Balance)
            goback.
        end method.
-      
+
        method-id OnCellEditEnding.
        01 row binary-long.
        01 dgrid type System.Windows.Controls.DataGrid.
        01 currentCustomerOrder type CustomerOrder.
        01 rowView type System.Data.DataRowView.
+       01 beforeOrderValue decimal.
+       01 beforePaymentValue decimal.
+       01 beforeBalance decimal.
        procedure division using by value sender as object e as type System.Windows.Controls.DataGridCellEditEndingEventArgs.
 
            if (_commitEdit = FALSE)
                set _commitEdit to TRUE
                set currentCustomerOrder to e::Row::Item as type CustomerOrder
+               set beforeOrderValue to currentCustomerOrder::OrderValue
+               set beforePaymentValue to currentCustomerOrder::PaymentValue
+               set beforeBalance to currentCustomerOrder::Balance
                set dgrid to sender as type System.Windows.Controls.DataGrid
                invoke dgrid::CommitEdit(type DataGridEditingUnit::Row, TRUE)
                set row to self::CustomerOrders::IndexOf(currentCustomerOrder)
-               invoke self::FireOnChanged(row, 1)
+               invoke self::FireOnChanged(row, 1,
+                   beforeOrderValue, beforePaymentValue, beforeBalance,
+                   currentCustomerOrder::OrderValue,
+                   currentCustomerOrder::PaymentValue,
+                   currentCustomerOrder::Balance)
                set _commitEdit to FALSE
            end-if
            goback.
@@ -166,23 +190,107 @@
        end method.
 
       *>> <summary>
-      *>> Fire the OnRowDeleted event
+      *>> Fire the OnRowDeleted event, and log the removal to the
+      *>> customer audit trail the same way VOCDEL does for a delete
+      *>> driven from CUSTVOC itself -- so an order row deleted
+      *>> straight out of the grid is tracked too.
       *>> </summary>
       *>> <param name="row"></param>
       *>> <param name="coln"></param>
+      *>> <param name="orderNo">Order number of the deleted row</param>
+      *>> <param name="orderValue">OrderValue of the deleted row</param>
+      *>> <param name="paymentValue">PaymentValue of the deleted row</param>
+      *>> <param name="balance">Balance of the deleted row</param>
        method-id FireRowDeleted.
-       procedure division using by value row as binary-long, coln as binary-long.
+       local-storage section.
+       01 lk-action    pic x(12).
+       01 lk-c-code    pic x(5).
+       01 lk-before    pic x(80).
+       01 lk-after     pic x(80).
+       01 lk-orderno   pic 9(6).
+       01 lk-val       pic ZZZ,ZZ9.99.
+       01 lk-pay       pic ZZZ,ZZ9.99.
+       01 lk-bal       pic ZZZ,ZZ9.99.
+       procedure division using by value row as binary-long,
+               coln as binary-long, orderNo as binary-long,
+               orderValue as decimal, paymentValue as decimal,
+               balance as decimal.
            if (OnRowDeleted NOT = NULL)
                invoke OnRowDeleted::Invoke(row, coln)
            end-if
+
+           move orderNo      to lk-orderno
+           move orderValue   to lk-val
+           move paymentValue to lk-pay
+           move balance      to lk-bal
+
+           move "GRID-DELETE" to lk-action
+           move _customerCode to lk-c-code
+           move spaces       to lk-before
+           string "ORDERNO=" lk-orderno " ORDERVALUE=" lk-val
+                  " PAYMENTVALUE=" lk-pay " BALANCE=" lk-bal
+               delimited by size into lk-before
+           move spaces       to lk-after
+           call "custaud" using lk-action, lk-c-code, lk-before, lk-after
+           end-call
+
            goback.
        end method.
 
+      *>> <summary>
+      *>> Fire the OnChanged event, and log the edit to the customer
+      *>> audit trail the same way VOCSAVE does for a change made
+      *>> through CUSTVOC -- so an order row edited straight in the
+      *>> grid is tracked too.
+      *>> </summary>
+      *>> <param name="row"></param>
+      *>> <param name="coln"></param>
+      *>> <param name="beforeOrderValue">OrderValue before the edit</param>
+      *>> <param name="beforePaymentValue">PaymentValue before the edit</param>
+      *>> <param name="beforeBalance">Balance before the edit</param>
+      *>> <param name="afterOrderValue">OrderValue after the edit</param>
+      *>> <param name="afterPaymentValue">PaymentValue after the edit</param>
+      *>> <param name="afterBalance">Balance after the edit</param>
        method-id FireOnChanged.
-       procedure division using by value row as binary-long, coln as binary-long.
+       local-storage section.
+       01 lk-action    pic x(12).
+       01 lk-c-code    pic x(5).
+       01 lk-before    pic x(80).
+       01 lk-after     pic x(80).
+       01 lk-val       pic ZZZ,ZZ9.99.
+       01 lk-pay       pic ZZZ,ZZ9.99.
+       01 lk-bal       pic ZZZ,ZZ9.99.
+       procedure division using by value row as binary-long,
+               coln as binary-long, beforeOrderValue as decimal,
+               beforePaymentValue as decimal, beforeBalance as decimal,
+               afterOrderValue as decimal, afterPaymentValue as decimal,
+               afterBalance as decimal.
            if (OnChanged NOT = NULL)
                invoke OnChanged::Invoke(row, coln)
            end-if
+
+           move "GRID-CHANGE" to lk-action
+           move _customerCode to lk-c-code
+
+           move beforeOrderValue   to lk-val
+           move beforePaymentValue to lk-pay
+           move beforeBalance      to lk-bal
+           move spaces       to lk-before
+           string "ORDERVALUE=" lk-val " PAYMENTVALUE=" lk-pay
+                  " BALANCE=" lk-bal
+               delimited by size into lk-before
+
+           move afterOrderValue   to lk-val
+           move afterPaymentValue to lk-pay
+           move afterBalance      to lk-bal
+           move spaces       to lk-after
+           string "ORDERVALUE=" lk-val " PAYMENTVALUE=" lk-pay
+                  " BALANCE=" lk-bal
+               delimited by size into lk-after
+
+           call "custaud" using lk-action, lk-c-code, lk-before, lk-after
+           end-call
+
            goback.
        end method.
 
@@ -200,9 +308,91 @@
            goback.
        end method.
 
+      *>> <summary>
+      *>> Live total of OrderValue across every order currently in
+      *>> CustomerOrders, matching what VOC-c-bal already totals up
+      *>> server-side -- recomputed from the current data on every
+      *>> read, so a bound footer row always shows the live total as
+      *>> the operator edits.
+      *>> </summary>
+       method-id get property TotalOrderValue public.
+       local-storage section.
+       01 i binary-long.
+       procedure division returning runningTotal as decimal.
+           move 0 to runningTotal
+           perform varying i from 0 by 1 until i >= self::CustomerOrders::Count
+               compute runningTotal = runningTotal +
+                   self::CustomerOrders::Item(i)::OrderValue
+           end-perform
+           goback.
+       end method.
+
+      *>> <summary>
+      *>> Live total of PaymentValue across every order currently in
+      *>> CustomerOrders.
+      *>> </summary>
+       method-id get property TotalPaymentValue public.
+       local-storage section.
+       01 i binary-long.
+       procedure division returning runningTotal as decimal.
+           move 0 to runningTotal
+           perform varying i from 0 by 1 until i >= self::CustomerOrders::Count
+               compute runningTotal = runningTotal +
+                   self::CustomerOrders::Item(i)::PaymentValue
+           end-perform
+           goback.
+       end method.
+
+      *>> <summary>
+      *>> Live total of Balance (outstanding) across every order
+      *>> currently in CustomerOrders.
+      *>> </summary>
+       method-id get property TotalBalance public.
+       local-storage section.
+       01 i binary-long.
+       procedure division returning runningTotal as decimal.
+           move 0 to runningTotal
+           perform varying i from 0 by 1 until i >= self::CustomerOrders::Count
+               compute runningTotal = runningTotal +
+                   self::CustomerOrders::Item(i)::Balance
+           end-perform
+           goback.
+       end method.
+
        method-id WPFSampleGridView_Load final private.
        procedure division using by value sender as object e as type System.EventArgs.
-       
+
+       end method.
+
+      *>> <summary>
+      *>> Write the order rows currently shown in OrderGrid out to a
+      *>> CSV file, so AR staff can pull a customer's order history
+      *>> into Excel for their own reconciliation worksheets instead
+      *>> of hand-transcribing it off the screen.
+      *>> </summary>
+      *>> <param name="filePath">Full path of the CSV file to write</param>
+       method-id ExportToCsv public.
+       local-storage section.
+       01 writer type System.IO.StreamWriter.
+       01 anOrder type CustomerOrder.
+       01 i binary-long.
+       01 lineOut string.
+       procedure division using by value filePath as string.
+
+           set writer to new System.IO.StreamWriter(filePath, false)
+           invoke writer::WriteLine("OrderNo,OrderDate,OrderValue,PaymentValue,Balance")
+
+           perform varying i from 0 by 1 until i >= self::CustomerOrders::Count
+               set anOrder to self::CustomerOrders::Item(i)
+               set lineOut to string::Format("{0},{1:d},{2},{3},{4}",
+                   anOrder::OrderNo, anOrder::OrderDate,
+                   anOrder::OrderValue, anOrder::PaymentValue,
+                   anOrder::Balance)
+               invoke writer::WriteLine(lineOut)
+           end-perform
+
+           invoke writer::Close()
+           goback.
        end method.
 
       

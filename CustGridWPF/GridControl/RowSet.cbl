@@ -67,9 +67,13 @@
        method-id Remove public.
        01 rows type DataGridViewRowCollection.
        01 row type DataGridViewRow.
+       01 removedOrder type CustomerOrder.
        procedure division using num as binary-long.
+           set removedOrder to self::_gridControl::CustomerOrders::Item(num)
            invoke self::_gridControl::CustomerOrders::RemoveAt(num)
-           invoke _gridControl::FireRowDeleted(num , 1)
+           invoke _gridControl::FireRowDeleted(num, 1,
+               removedOrder::OrderNo, removedOrder::OrderValue,
+               removedOrder::PaymentValue, removedOrder::Balance)
            goback.
        end method.
 

@@ -90,20 +90,73 @@
 
        class-id CalendarEditingControl inherits type DateTimePicker, implements type IDataGridViewEditingControl.
 
-       working-storage section.       
+       working-storage section.
        01 dataGridView type DataGridView.
        01 valueChanged CONDITION-VALUE.
        01 rowIndex binary-long.
 
+      *> lastValidValue is the most recent business-day value the
+      *> picker actually held -- OnValueChanged snaps back to it when
+      *> the operator picks a weekend or holiday. adjustingValue
+      *> guards that snap-back from re-entering OnValueChanged.
+       01 lastValidValue type DateTime.
+       01 adjustingValue CONDITION-VALUE value false.
+
+      *> Fixed-date company holidays that block an order date the
+      *> same way a Saturday/Sunday does, checked by month/day so the
+      *> same list applies every year.
+       01 holiday-count binary-long value 3.
+       01 holiday-month binary-long occurs 3 value 0.
+       01 holiday-day   binary-long occurs 3 value 0.
 
        method-id New public.
        local-storage section.
        procedure division.
            set self::Format to type DateTimePickerFormat::Short
-           set self::MinDate to new DateTime(1976, 1, 1)   
-           set self::MaxDate to new DateTime(2099, 12, 31)    
+           set self::MinDate to new DateTime(1976, 1, 1)
+           set self::MaxDate to new DateTime(2099, 12, 31)
+
+      *> New Year's Day, Independence Day, Christmas Day
+           move 1  to holiday-month(1)
+           move 1  to holiday-day(1)
+           move 7  to holiday-month(2)
+           move 4  to holiday-day(2)
+           move 12 to holiday-month(3)
+           move 25 to holiday-day(3)
+
+           set lastValidValue to self::Value
+           goback.
+       end method.
+
+      *>> <summary>
+      *>> True unless dt falls on a weekend or one of the fixed
+      *>> company holidays, so orders can't be backdated or entered
+      *>> against a non-business day by mistake.
+      *>> </summary>
+       method-id IsBusinessDay.
+       local-storage section.
+       01 i binary-long.
+       procedure division using by value dt as type DateTime
+                           returning ok as condition-value.
+
+           set ok to true
+
+           if dt::DayOfWeek = type DayOfWeek::Saturday OR
+              dt::DayOfWeek = type DayOfWeek::Sunday
+               set ok to false
+           end-if
+
+           if ok
+               perform varying i from 1 by 1 until i > holiday-count
+                   if dt::Month = holiday-month(i) AND
+                      dt::Day = holiday-day(i)
+                       set ok to false
+                   end-if
+               end-perform
+           end-if
+
            goback.
-       end method.       
+       end method.
 
       *> Automatically inserted Methods from System.Windows.Forms.IDataGridViewEditingControl
        method-id ApplyCellStyleToEditingControl.
@@ -220,9 +273,23 @@
       *> End Methods from System.Windows.Forms.IDataGridViewEditingControl
        
        method-id OnValueChanged protected override.
-       
+
        local-storage section.
        procedure division using by value eventArgs as type EventArgs.
+
+      *> Reject a weekend or company holiday by snapping the picker
+      *> straight back to the last real business day -- adjustingValue
+      *> keeps that snap-back from re-entering this method.
+           if NOT adjustingValue
+               if self::IsBusinessDay(self::Value)
+                   set lastValidValue to self::Value
+               else
+                   set adjustingValue to true
+                   set self::Value to lastValidValue
+                   set adjustingValue to false
+               end-if
+           end-if
+
            *> Notify the DataGridView that the contents of the cell
            *> have changed.
            set valueChanged to true

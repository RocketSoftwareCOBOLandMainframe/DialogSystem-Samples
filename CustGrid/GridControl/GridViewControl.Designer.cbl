@@ -57,6 +57,8 @@
            type System.Windows.Forms.AnchorStyles
        set OrdersGridView::BorderStyle to type System.Windows.Forms.BorderStyle::Fixed3D
        set OrdersGridView::ColumnHeadersHeightSizeMode to type System.Windows.Forms.DataGridViewColumnHeadersHeightSizeMode::AutoSize
+       set OrdersGridView::MultiSelect to True
+       set OrdersGridView::SelectionMode to type System.Windows.Forms.DataGridViewSelectionMode::FullRowSelect
        invoke OrdersGridView::Columns::AddRange(OrderNo OrderDate OrderValue PaymentValue Balance)
        set OrdersGridView::Location to new System.Drawing.Point( 3 3)
        set OrdersGridView::Name to "OrdersGridView"
@@ -64,6 +66,7 @@
        set OrdersGridView::TabIndex to 1
        invoke OrdersGridView::add_CellEndEdit(new System.Windows.Forms.DataGridViewCellEventHandler(self::OrdersGridView_CellEndEdit))
        invoke OrdersGridView::add_RowEnter(new System.Windows.Forms.DataGridViewCellEventHandler(self::OnRowEnter))
+       invoke OrdersGridView::add_ColumnHeaderMouseClick(new System.Windows.Forms.DataGridViewCellMouseEventHandler(self::OrdersGridView_ColumnHeaderMouseClick))
       *> 
       *> OrderNo
       *> 
@@ -107,6 +110,7 @@
        set Balance::HeaderText to "Balance"
        set Balance::Name to "Balance"
        set Balance::ReadOnly to True
+       set Balance::SortMode to type System.Windows.Forms.DataGridViewColumnSortMode::Automatic
       *> 
       *> dataGridViewTextBoxColumn1
       *> 

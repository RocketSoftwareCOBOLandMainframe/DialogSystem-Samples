@@ -55,11 +55,101 @@
        method-id Remove public.
        01 rows type DataGridViewRowCollection.
        01 row type DataGridViewRow.
+       01 removedOrderNo binary-long.
+       01 removedOrderValue decimal.
+       01 removedPaymentValue decimal.
+       01 removedBalance decimal.
        procedure division using num as binary-long.
            set rows to self::_gridControl::OrderGrid::Rows
            set row to rows::Item(num)
+           invoke binary-long::TryParse(
+               row::Cells::Item(0)::Value::ToString(), removedOrderNo)
+           invoke decimal::TryParse(
+               row::Cells::Item(2)::Value::ToString(), removedOrderValue)
+           invoke decimal::TryParse(
+               row::Cells::Item(3)::Value::ToString(), removedPaymentValue)
+           invoke decimal::TryParse(
+               row::Cells::Item(4)::Value::ToString(), removedBalance)
            invoke rows::Remove(row)
-           invoke _gridControl::FireRowDeleted(num , 1)
+           invoke _gridControl::FireRowDeleted(num, 1, removedOrderNo,
+               removedOrderValue, removedPaymentValue, removedBalance)
+           goback.
+       end method.
+
+      *>> <summary>
+      *>> Remove several rows in one call, so an operator clearing
+      *>> stale/void orders out of a customer's history isn't clicking
+      *>> Delete once per row. Every row reference is resolved from
+      *>> its index up front, before anything is actually removed, so
+      *>> removing an earlier entry doesn't shift the indexes of the
+      *>> rows still waiting to be removed.
+      *>> </summary>
+       method-id RemoveRange public.
+       local-storage section.
+       01 rows type DataGridViewRowCollection.
+       01 rowsToRemove type DataGridViewRow occurs any.
+       01 orderNos binary-long occurs any.
+       01 orderValues decimal occurs any.
+       01 paymentValues decimal occurs any.
+       01 balances decimal occurs any.
+       01 i binary-long.
+       01 itemCount binary-long.
+       procedure division using by value rowIndexes as binary-long occurs any.
+
+           set rows to self::_gridControl::OrderGrid::Rows
+           move size of rowIndexes to itemCount
+           set size of rowsToRemove to itemCount
+           set size of orderNos to itemCount
+           set size of orderValues to itemCount
+           set size of paymentValues to itemCount
+           set size of balances to itemCount
+
+           perform varying i from 1 by 1 until i > itemCount
+               set rowsToRemove(i) to rows::Item(rowIndexes(i))
+               invoke binary-long::TryParse(
+                   rowsToRemove(i)::Cells::Item(0)::Value::ToString(),
+                   orderNos(i))
+               invoke decimal::TryParse(
+                   rowsToRemove(i)::Cells::Item(2)::Value::ToString(),
+                   orderValues(i))
+               invoke decimal::TryParse(
+                   rowsToRemove(i)::Cells::Item(3)::Value::ToString(),
+                   paymentValues(i))
+               invoke decimal::TryParse(
+                   rowsToRemove(i)::Cells::Item(4)::Value::ToString(),
+                   balances(i))
+           end-perform
+
+           perform varying i from 1 by 1 until i > itemCount
+               invoke rows::Remove(rowsToRemove(i))
+               invoke _gridControl::FireRowDeleted(rowIndexes(i), 1,
+                   orderNos(i), orderValues(i), paymentValues(i),
+                   balances(i))
+           end-perform
+           goback.
+       end method.
+
+      *>> <summary>
+      *>> Bulk-remove whatever rows the operator currently has
+      *>> multi-selected in the grid.
+      *>> </summary>
+       method-id RemoveSelected public.
+       local-storage section.
+       01 selectedRows type DataGridViewSelectedRowCollection.
+       01 rowIndexes binary-long occurs any.
+       01 i binary-long.
+       01 itemCount binary-long.
+       procedure division.
+
+           set selectedRows to self::_gridControl::OrderGrid::SelectedRows
+           move selectedRows::Count to itemCount
+           set size of rowIndexes to itemCount
+
+           perform varying i from 1 by 1 until i > itemCount
+               move selectedRows::Item(i - 1)::Index to rowIndexes(i)
+           end-perform
+
+           invoke self::RemoveRange(rowIndexes)
            goback.
        end method.
 

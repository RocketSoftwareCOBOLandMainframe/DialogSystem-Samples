@@ -20,6 +20,25 @@
        01 OnRowDeleted type RowDeletedEventHandler event public.
        01 OnChanged type RowChangedEventHandler event public.
 
+      *> The owning customer's code, set by the host form when it
+      *> populates the grid -- FireRowDeleted/FireOnChanged need it to
+      *> log a grid edit/delete to the customer audit trail.
+       01 _customerCode string value "" public property as "CustomerCode".
+
+      *> Remembers the last column sorted on and which direction, so a
+      *> second click on the same header reverses the sort instead of
+      *> re-sorting ascending every time.
+       01 lastSortColumn binary-long value -1.
+       01 sortAscending condition-value value true.
+
+      *> Snapshot of the row OrdersGridView_CellBeginEdit last saw,
+      *> so OrdersGridView_CellEndEdit can report a real before-image
+      *> to FireOnChanged instead of the edit's after-image twice.
+       01 _beforeOrderNo      binary-long private.
+       01 _beforeOrderValue   decimal private.
+       01 _beforePaymentValue decimal private.
+       01 _beforeBalance      decimal private.
+
        method-id COMRegister static attribute ComRegisterFunction().
        01 keyName string.
        01 k type RegistryKey.
@@ -67,6 +86,9 @@
        method-id NEW.
        procedure division.
            invoke self::InitializeComponent()
+           invoke self::OrdersGridView::add_CellBeginEdit(
+               new System.Windows.Forms.DataGridViewCellCancelEventHandler(
+                   self::OrdersGridView_CellBeginEdit))
            goback.
        end method.
       
@@ -92,11 +114,52 @@
        
        end method.
 
+      *>> <summary>
+      *>> Fire the OnChanged event, and log the edit to the customer
+      *>> audit trail the same way VOCSAVE does for a change made
+      *>> through CUSTVOC -- so an order row edited straight in the
+      *>> grid is tracked too.
+      *>> </summary>
        method-id FireOnChanged.
-       procedure division using by value row as binary-long, rowCount as binary-long.
+       local-storage section.
+       01 lk-action    pic x(12).
+       01 lk-c-code    pic x(5).
+       01 lk-before    pic x(80).
+       01 lk-after     pic x(80).
+       01 lk-val       pic ZZZ,ZZ9.99.
+       01 lk-pay       pic ZZZ,ZZ9.99.
+       01 lk-bal       pic ZZZ,ZZ9.99.
+       procedure division using by value row as binary-long,
+               rowCount as binary-long, beforeOrderValue as decimal,
+               beforePaymentValue as decimal, beforeBalance as decimal,
+               afterOrderValue as decimal, afterPaymentValue as decimal,
+               afterBalance as decimal.
            if (OnChanged NOT = NULL)
                invoke OnChanged::Invoke(row, rowCount)
            end-if
+
+           move "GRID-CHANGE" to lk-action
+           move _customerCode to lk-c-code
+
+           move beforeOrderValue   to lk-val
+           move beforePaymentValue to lk-pay
+           move beforeBalance      to lk-bal
+           move spaces       to lk-before
+           string "ORDERVALUE=" lk-val " PAYMENTVALUE=" lk-pay
+                  " BALANCE=" lk-bal
+               delimited by size into lk-before
+
+           move afterOrderValue   to lk-val
+           move afterPaymentValue to lk-pay
+           move afterBalance      to lk-bal
+           move spaces       to lk-after
+           string "ORDERVALUE=" lk-val " PAYMENTVALUE=" lk-pay
+                  " BALANCE=" lk-bal
+               delimited by size into lk-after
+
+           call "custaud" using lk-action, lk-c-code, lk-before, lk-after
+           end-call
+
            goback.
        end method.
        
@@ -114,15 +177,46 @@
        end method.
 
       *>> <summary>
-      *>> Fire the OnRowDeleted event
+      *>> Fire the OnRowDeleted event, and log the removal to the
+      *>> customer audit trail the same way VOCDEL does for a delete
+      *>> driven from CUSTVOC itself -- so an order row deleted
+      *>> straight out of the grid is tracked too.
       *>> </summary>
       *>> <param name="row"></param>
       *>> <param name="coln"></param>
        method-id FireRowDeleted.
-       procedure division using by value row as binary-long, coln as binary-long.
+       local-storage section.
+       01 lk-action    pic x(12).
+       01 lk-c-code    pic x(5).
+       01 lk-before    pic x(80).
+       01 lk-after     pic x(80).
+       01 lk-orderno   pic 9(6).
+       01 lk-val       pic ZZZ,ZZ9.99.
+       01 lk-pay       pic ZZZ,ZZ9.99.
+       01 lk-bal       pic ZZZ,ZZ9.99.
+       procedure division using by value row as binary-long,
+               coln as binary-long, orderNo as binary-long,
+               orderValue as decimal, paymentValue as decimal,
+               balance as decimal.
            if (OnRowDeleted NOT = NULL)
                invoke OnRowDeleted::Invoke(row, coln)
            end-if
+
+           move orderNo      to lk-orderno
+           move orderValue   to lk-val
+           move paymentValue to lk-pay
+           move balance      to lk-bal
+
+           move "GRID-DELETE" to lk-action
+           move _customerCode to lk-c-code
+           move spaces       to lk-before
+           string "ORDERNO=" lk-orderno " ORDERVALUE=" lk-val
+                  " PAYMENTVALUE=" lk-pay " BALANCE=" lk-bal
+               delimited by size into lk-before
+           move spaces       to lk-after
+           call "custaud" using lk-action, lk-c-code, lk-before, lk-after
+           end-call
+
            goback.
        end method.
 
@@ -140,9 +234,76 @@
            goback.
        end method.
 
+      *>> <summary>
+      *>> Snapshot OrderNo/OrderValue/PaymentValue/Balance for the row
+      *>> about to be edited, before the operator's keystrokes reach
+      *>> the cell -- OrdersGridView_CellEndEdit needs this to give
+      *>> FireOnChanged a real before-image rather than the post-edit
+      *>> row twice.
+      *>> </summary>
+       method-id OrdersGridView_CellBeginEdit final private.
+       01 editRow type DataGridViewRow.
+       procedure division using by value sender as object e as type System.Windows.Forms.DataGridViewCellCancelEventArgs.
+           set editRow to self::OrdersGridView::Rows::Item(e::RowIndex)
+           invoke binary-long::TryParse(
+               editRow::Cells::Item(0)::Value::ToString(), _beforeOrderNo)
+           invoke decimal::TryParse(
+               editRow::Cells::Item(2)::Value::ToString(), _beforeOrderValue)
+           invoke decimal::TryParse(
+               editRow::Cells::Item(3)::Value::ToString(),
+               _beforePaymentValue)
+           invoke decimal::TryParse(
+               editRow::Cells::Item(4)::Value::ToString(), _beforeBalance)
+           goback.
+       end method.
+
        method-id OrdersGridView_CellEndEdit final private.
+       01 editRow type DataGridViewRow.
+       01 afterOrderValue decimal.
+       01 afterPaymentValue decimal.
+       01 afterBalance decimal.
        procedure division using by value sender as object e as type System.Windows.Forms.DataGridViewCellEventArgs.
-           invoke self::FireOnChanged(e::RowIndex, e::ColumnIndex)
+           set editRow to self::OrdersGridView::Rows::Item(e::RowIndex)
+           invoke decimal::TryParse(
+               editRow::Cells::Item(2)::Value::ToString(), afterOrderValue)
+           invoke decimal::TryParse(
+               editRow::Cells::Item(3)::Value::ToString(), afterPaymentValue)
+           invoke decimal::TryParse(
+               editRow::Cells::Item(4)::Value::ToString(), afterBalance)
+
+           invoke self::FireOnChanged(e::RowIndex, e::ColumnIndex,
+               _beforeOrderValue, _beforePaymentValue, _beforeBalance,
+               afterOrderValue, afterPaymentValue, afterBalance)
+           goback.
+       end method.
+
+      *>> <summary>
+      *>> Sort OrdersGridView on OrderDate or Balance when the operator
+      *>> clicks that column's header, so a customer with many orders
+      *>> can be reviewed newest-first or largest-first without
+      *>> scrolling through them in occurs-table order. A second click
+      *>> on the same header reverses the direction.
+      *>> </summary>
+       method-id OrdersGridView_ColumnHeaderMouseClick final private.
+       local-storage section.
+       01 clickedColumn type DataGridViewColumn.
+       01 direction type System.ComponentModel.ListSortDirection.
+       procedure division using by value sender as object e as type System.Windows.Forms.DataGridViewCellMouseEventArgs.
+
+           set clickedColumn to self::OrdersGridView::Columns::get_Item(e::ColumnIndex)
+
+           if clickedColumn::Name EQUALS "OrderDate" OR clickedColumn::Name EQUALS "Balance"
+               if lastSortColumn = e::ColumnIndex AND sortAscending
+                   set direction to type System.ComponentModel.ListSortDirection::Descending
+                   set sortAscending to false
+               else
+                   set direction to type System.ComponentModel.ListSortDirection::Ascending
+                   set sortAscending to true
+               end-if
+               set lastSortColumn to e::ColumnIndex
+               invoke self::OrdersGridView::Sort(clickedColumn, direction)
+           end-if
+
            goback.
        end method.
 

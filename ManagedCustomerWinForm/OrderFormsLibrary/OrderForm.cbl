@@ -6,7 +6,10 @@
        78  no-of-orders            VALUE 10.
 
       *> We copy the customer data block into instance data and we can do that by
-      *> simply including the customer copy book
+      *> simply including the customer copy book. CUSTOMER.CPB is expected to
+      *> carry a CUSTOMER-ORD-VOID-FLAG/CUSTOMER-ORD-VOID-REASON/CUSTOMER-ORD-
+      *> VOID-DATE array alongside CUSTOMER-ORD-NO etc, one per order row --
+      *> see PopulateOrders, OK_Click and Delete_Click below.
        copy "CUSTOMER.CPB".
        
        method-id NEW.
@@ -60,29 +63,68 @@
                set cell to row::Cells::get_Item("OrderDate")
                try
                       move yr to yr-int
-                      set dt to new DateTime(yr-int, mn, dy) 
+                      set dt to new DateTime(yr-int, mn, dy)
                       MOVE dt to cell::Value
                catch
                       move "00/00/0000" to cell::Value
                end-try
-               
+
+               move customer-ord-void-date(array-ind) to dt1
+               set cell to row::Cells::get_Item("VoidDate")
+               try
+                      move yr to yr-int
+                      set dt to new DateTime(yr-int, mn, dy)
+                      MOVE dt to cell::Value
+               catch
+                      move "00/00/0000" to cell::Value
+               end-try
+
                MOVE customer-ord-val(array-ind) to dec
                MOVE dec to row::Cells::get_Item("OrderValue")::Value
                MOVE customer-pay-val(array-ind) to dec
                MOVE dec to row::Cells::get_Item("PaymentValue")::Value
                MOVE CUSTOMER-ORD-BAL(array-ind) to dec
                MOVE dec to row::Cells::get_Item("Balance")::Value
-               
+
+               MOVE CUSTOMER-ORD-VOID-FLAG(array-ind)
+                   to row::Cells::get_Item("VoidFlag")::Value
+               MOVE CUSTOMER-ORD-VOID-REASON(array-ind)
+                   to row::Cells::get_Item("VoidReason")::Value
+
                add 1 to array-ind
            end-perform
        
            goback.
        end method.      
 
+      *>> <summary>
+      *>> Validate one grid cell's text as a Decimal and report the cell
+      *>> in error (via DataGridViewCell::ErrorText) instead of letting a
+      *>> garbage entry silently turn into a zero in CUSTOMER-DATA-BLOCK.
+      *>> Returns true and sets dec when the cell parses cleanly.
+      *>> </summary>
+       method-id ValidateAmountCell private.
+       local-storage section.
+       procedure division using by value cell as type DataGridViewCell
+                                 by value str as string
+                                 by reference dec as decimal
+                                 returning ok as condition-value.
+
+           if type Decimal::TryParse(str, by reference dec)
+               set cell::ErrorText to ""
+               set ok to true
+           else
+               set cell::ErrorText to "Enter a valid numeric amount"
+               set ok to false
+           end-if
+           goback.
+       end method.
+
        method-id OK_Click final private.
        local-storage section.
        01 array-ind pic 9(4) COMP.
        01 row type DataGridViewRow.
+       01 cell type DataGridViewCell.
        01 dec decimal.
        01 str string.
        01 res binary-long.
@@ -92,13 +134,47 @@
           03 dy PIC 99.
           03 mn PIC 99.
           03 yr PIC 9999.
+       01 all-cells-valid condition-value value true.
        procedure division using by value sender as object e as type System.EventArgs.
-       
-      *> Move the data back 
+
+      *> Validate every cell first and flag any that are bad -- a
+      *> garbage OrderValue/PaymentValue/Balance must block the save
+      *> instead of quietly becoming a zero.
            move 1 to array-ind
            perform varying row thru OrdersGridView::Rows
 
-               MOVE row::Cells::get_Item("OrderNo")::Value to str 
+               MOVE row::Cells::get_Item("OrderValue")::Value to str
+               set cell to row::Cells::get_Item("OrderValue")
+               if not self::ValidateAmountCell(cell, str, dec)
+                   set all-cells-valid to false
+               end-if
+
+               MOVE row::Cells::get_Item("PaymentValue")::Value to str
+               set cell to row::Cells::get_Item("PaymentValue")
+               if not self::ValidateAmountCell(cell, str, dec)
+                   set all-cells-valid to false
+               end-if
+
+               MOVE row::Cells::get_Item("Balance")::Value to str
+               set cell to row::Cells::get_Item("Balance")
+               if not self::ValidateAmountCell(cell, str, dec)
+                   set all-cells-valid to false
+               end-if
+
+               add 1 to array-ind
+           end-perform
+
+           if not all-cells-valid
+      *> Leave CUSTOMER-DATA-BLOCK and the form alone -- the operator
+      *> has to fix the flagged cell(s) before OK can commit anything.
+               goback
+           end-if
+
+      *> Every amount cell parsed cleanly -- move the data back
+           move 1 to array-ind
+           perform varying row thru OrdersGridView::Rows
+
+               MOVE row::Cells::get_Item("OrderNo")::Value to str
                if type Int32::TryParse(str, by reference res)
                    move res to CUSTOMER-ORD-NO(array-ind)
                else
@@ -113,7 +189,7 @@
                else
                    move 0 to CUSTOMER-ORD-DATE(array-ind)
                end-if
-               
+
                MOVE row::Cells::get_Item("OrderValue")::Value to str
                if type Decimal::TryParse(str, by reference dec)
                    MOVE dec to customer-ord-val(array-ind)
@@ -132,14 +208,28 @@
                else
                    MOVE 0 to CUSTOMER-ORD-BAL(array-ind)
                end-if
-               
+
+               MOVE row::Cells::get_Item("VoidFlag")::Value to str
+               MOVE str to CUSTOMER-ORD-VOID-FLAG(array-ind)
+               MOVE row::Cells::get_Item("VoidReason")::Value to str
+               MOVE str to CUSTOMER-ORD-VOID-REASON(array-ind)
+               MOVE row::Cells::get_Item("VoidDate")::Value to str
+               if type DateTime::TryParse(str, by reference dt)
+                   move dt::Day to dy
+                   move dt::Month to mn
+                   move dt::Year to yr
+                   move cobDate to CUSTOMER-ORD-VOID-DATE(array-ind)
+               else
+                   move 0 to CUSTOMER-ORD-VOID-DATE(array-ind)
+               end-if
+
                add 1 to array-ind
-           end-perform           
+           end-perform
 
            *> Go close the form
            invoke self::Close()
            goback.
-       
+
        end method.
 
       *>> <summary>
@@ -155,6 +245,15 @@
            goback.
        end method.
 
+      *>> <summary>
+      *>> Void the selected order rather than deleting it -- OrderNo,
+      *>> OrderDate, OrderValue, PaymentValue and Balance are left
+      *>> exactly as they were so the order stays visible in the
+      *>> customer's history; only VoidFlag/VoidReason/VoidDate
+      *>> change. VoidReasonTextBox is expected on the form (missing
+      *>> from this checkout along with the rest of the designer) for
+      *>> the operator to key in why the order is being voided.
+      *>> </summary>
        method-id Delete_Click final private.
        local-storage section.
        01 row type DataGridViewRow.
@@ -163,11 +262,11 @@
 
            set row to OrdersGridView::CurrentRow
            if (row not = null)
-               set row::Cells::get_Item("OrderNo")::Value to 0
-               set row::Cells::get_Item("OrderDate")::Value to "00/00/00"
-               set row::Cells::get_Item("OrderValue")::Value to 0
-               set row::Cells::get_Item("PaymentValue")::Value to 0
-               set row::Cells::get_Item("Balance")::Value to 0
+               set row::Cells::get_Item("VoidFlag")::Value to "Y"
+               set row::Cells::get_Item("VoidReason")::Value
+                   to self::VoidReasonTextBox::Text
+               set row::Cells::get_Item("VoidDate")::Value
+                   to type DateTime::Today
            end-if
            goback.
        end method.

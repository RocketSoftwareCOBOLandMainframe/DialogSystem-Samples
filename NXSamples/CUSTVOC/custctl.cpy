@@ -0,0 +1,13 @@
+      *****************************************************************
+      *                                                               *
+      * Shared copy of the control-file record layout.  control-file  *
+      * (ctlfile.ism) holds one record per kind of number the         *
+      * CUSTVOC suite hands out automatically -- "CUSTNO  " for the   *
+      * next new customer code (see VOCLOAD) and "ORDNO   " for the   *
+      * next order number (see VOCORD/VOCOK) -- so both are unique    *
+      * across the whole customer base instead of operator-typed.     *
+      *                                                               *
+      *****************************************************************
+       01  control-record.
+           03  ctl-id                  PIC X(8).
+           03  ctl-next-no              PIC 9(8) COMP.

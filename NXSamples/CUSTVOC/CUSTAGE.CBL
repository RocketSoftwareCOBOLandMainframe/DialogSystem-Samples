@@ -0,0 +1,344 @@
+      $SET ans85 mfoo
+      ****************************************************************
+      *                                                              *
+      * Accounts-receivable aging report.  Buckets every order-file  *
+      * line's outstanding balance (order value less payments,       *
+      * converted to home currency via custrate -- see Process-      *
+      * Orders) into current/30/60/90+ days based on ord-date, so    *
+      * collections can see who is actually overdue instead of just  *
+      * who has a balance.                                           *
+      *                                                              *
+      * (C) 1993-2024 Rocket Software, Inc. or its affiliates.       *
+      * All rights reserved.                                         *
+      * This demonstration program is provided for use by users of   *
+      * Rocket Software products and may be used, modified and       *
+      * distributed as part of your application provided that you    *
+      * properly acknowledge the copyright of Rocket Software in     *
+      * this material.                                               *
+      *                                                              *
+      ****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custage.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT order-file ASSIGN "order.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ord-key
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS ord-status.
+
+           SELECT report-file ASSIGN "custage.prt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *  restart-file carries the last customer code this run fully
+      *  finished aging -- see Write-Checkpoint and the resume logic
+      *  in Program-Initialize.
+           SELECT restart-file ASSIGN "custage.ckp"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS rst-status.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  order-file.
+           COPY "custordr.cpy".
+
+       FD  report-file.
+       01  report-line                 PIC X(132).
+
+       FD  restart-file.
+           COPY "custrst.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  ord-status                  PIC XX.
+           88  ord-file-ok             VALUE "00".
+           88  ord-file-eof            VALUE "10".
+
+       01  rst-status                  PIC XX.
+           88  rst-file-ok             VALUE "00".
+           88  rst-file-eof            VALUE "10".
+
+      *  prev-c-code tracks the customer whose order lines were just
+      *  finished, so Write-Checkpoint is only called at a customer
+      *  boundary in the order-file key sequence, not after every
+      *  single order line.
+       77  prev-c-code                 PIC X(5) VALUE SPACES.
+
+       01  today-yyyymmdd              PIC 9(8).
+       01  order-yyyymmdd              PIC 9(8).
+       01  order-century-yy            PIC 9(4).
+       01  order-yy-part               PIC 99.
+       01  order-mmdd                  PIC 9(4).
+
+       77  today-julian                PIC 9(7) COMP.
+       77  order-julian                PIC 9(7) COMP.
+       77  days-old                    PIC S9(7) COMP.
+       77  order-balance               PIC S9(6)V99 COMP.
+       77  cur-exchange-rate           PIC 9(4)V9999 COMP.
+
+       01  bucket-totals.
+           03  bk-current              PIC S9(7)V99 COMP.
+           03  bk-30                   PIC S9(7)V99 COMP.
+           03  bk-60                   PIC S9(7)V99 COMP.
+           03  bk-90                   PIC S9(7)V99 COMP.
+
+       01  bucket-display              PIC ZZZ,ZZ9.99.
+
+       01  detail-line.
+           03  dl-code                 PIC X(5).
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  dl-ordno                PIC 9(6).
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  dl-days                 PIC ZZZZ9.
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  dl-bucket               PIC X(10).
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  dl-amount               PIC ZZZ,ZZ9.99.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+
+           PERFORM Program-Initialize
+           PERFORM Process-Orders UNTIL ord-file-eof
+           PERFORM Print-Totals
+           PERFORM Program-Terminate.
+           STOP RUN.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Program-Initialize SECTION.
+
+           OPEN INPUT order-file
+           OPEN OUTPUT report-file
+
+           ACCEPT today-yyyymmdd FROM DATE YYYYMMDD
+           COMPUTE today-julian =
+               FUNCTION INTEGER-OF-DATE(today-yyyymmdd)
+
+           MOVE 0 TO bk-current bk-30 bk-60 bk-90
+
+           PERFORM Resume-From-Checkpoint
+
+           READ order-file NEXT RECORD
+               AT END
+                   SET ord-file-eof TO TRUE
+           END-READ.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Resume-From-Checkpoint reads custage.ckp (if it   *
+      *  exists) and, when it holds a real customer code   *
+      *  rather than the HIGH-VALUES "finished cleanly"     *
+      *  sentinel, starts order-file just past that          *
+      *  customer's last order number so a job killed        *
+      *  partway through resumes instead of re-aging          *
+      *  (and double-counting the totals for) everyone.       *
+      *                                                  *
+      ****************************************************
+
+       Resume-From-Checkpoint SECTION.
+
+           OPEN INPUT restart-file
+           IF  rst-file-ok
+               READ restart-file
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF  rst-last-code NOT = HIGH-VALUES
+                           MOVE rst-last-code TO ord-c-code
+                           MOVE 999999        TO ord-no
+                           START order-file
+                               KEY IS GREATER THAN ord-key
+                               INVALID KEY
+                                   SET ord-file-eof TO TRUE
+                           END-START
+                       END-IF
+               END-READ
+               CLOSE restart-file
+           END-IF.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Write-Checkpoint closes and reopens custage.ckp   *
+      *  whenever the order-file key sequence rolls onto a  *
+      *  new customer code, so the checkpoint always names   *
+      *  a customer whose order lines are fully aged and      *
+      *  totalled -- never one left half-done.                *
+      *                                                  *
+      ****************************************************
+
+       Write-Checkpoint SECTION.
+
+           MOVE prev-c-code TO rst-last-code
+           OPEN OUTPUT restart-file
+           WRITE restart-record
+           CLOSE restart-file.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Process-Orders SECTION.
+
+           IF  prev-c-code NOT = SPACES
+                           AND prev-c-code NOT = ord-c-code
+               PERFORM Write-Checkpoint
+           END-IF
+           MOVE ord-c-code TO prev-c-code
+
+           IF  NOT order-voided
+               CALL "custrate" USING ord-currency, cur-exchange-rate
+               END-CALL
+               COMPUTE order-balance =
+                   (ord-val - ord-pay-val) * cur-exchange-rate
+               IF  order-balance > 0
+                   PERFORM Age-Order
+                   PERFORM Print-Order-Line
+               END-IF
+           END-IF
+
+           READ order-file NEXT RECORD
+               AT END
+                   SET ord-file-eof TO TRUE
+                   PERFORM Write-Checkpoint
+           END-READ.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Age-Order turns the 6-digit YYMMDD order date    *
+      *  into a 4-digit-century date (a 2-digit year < 50 *
+      *  is taken as 20xx, otherwise 19xx -- the same      *
+      *  windowing rule most of this vintage of system    *
+      *  uses) so FUNCTION INTEGER-OF-DATE can give us a   *
+      *  day count to age against.                         *
+      *                                                  *
+      ****************************************************
+
+       Age-Order SECTION.
+
+           COMPUTE order-yy-part = ord-date / 10000
+           COMPUTE order-mmdd    = ord-date - (order-yy-part * 10000)
+           IF  order-yy-part < 50
+               COMPUTE order-century-yy = 2000 + order-yy-part
+           ELSE
+               COMPUTE order-century-yy = 1900 + order-yy-part
+           END-IF
+           COMPUTE order-yyyymmdd =
+               (order-century-yy * 10000) + order-mmdd
+
+           COMPUTE order-julian =
+               FUNCTION INTEGER-OF-DATE(order-yyyymmdd)
+           COMPUTE days-old = today-julian - order-julian
+
+           EVALUATE TRUE
+               WHEN days-old < 30
+                   MOVE "CURRENT"  TO dl-bucket
+                   ADD order-balance TO bk-current
+               WHEN days-old < 60
+                   MOVE "30 DAYS"  TO dl-bucket
+                   ADD order-balance TO bk-30
+               WHEN days-old < 90
+                   MOVE "60 DAYS"  TO dl-bucket
+                   ADD order-balance TO bk-60
+               WHEN OTHER
+                   MOVE "90+ DAYS" TO dl-bucket
+                   ADD order-balance TO bk-90
+           END-EVALUATE.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Print-Order-Line SECTION.
+
+           MOVE SPACES TO detail-line
+           MOVE ord-c-code TO dl-code
+           MOVE ord-no     TO dl-ordno
+           MOVE days-old   TO dl-days
+           MOVE order-balance TO dl-amount
+           MOVE detail-line TO report-line
+           WRITE report-line.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Print-Totals SECTION.
+
+           MOVE SPACES TO report-line
+           WRITE report-line
+
+           MOVE bk-current TO bucket-display
+           STRING "CURRENT:  " bucket-display DELIMITED BY SIZE
+               INTO report-line
+           WRITE report-line
+
+           MOVE bk-30 TO bucket-display
+           STRING "30 DAYS:  " bucket-display DELIMITED BY SIZE
+               INTO report-line
+           WRITE report-line
+
+           MOVE bk-60 TO bucket-display
+           STRING "60 DAYS:  " bucket-display DELIMITED BY SIZE
+               INTO report-line
+           WRITE report-line
+
+           MOVE bk-90 TO bucket-display
+           STRING "90+ DAYS: " bucket-display DELIMITED BY SIZE
+               INTO report-line
+           WRITE report-line.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Program-Terminate SECTION.
+
+      *  The run reached the end of order-file cleanly -- mark the
+      *  checkpoint complete so tomorrow night's run starts from the
+      *  beginning again instead of resuming past today's customers.
+           MOVE HIGH-VALUES TO rst-last-code
+           OPEN OUTPUT restart-file
+           WRITE restart-record
+           CLOSE restart-file
+
+           CLOSE order-file
+           CLOSE report-file.
+           EXIT.

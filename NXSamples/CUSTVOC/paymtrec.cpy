@@ -0,0 +1,19 @@
+      *****************************************************************
+      *                                                               *
+      * Shared copy of the payment-allocation record layout.          *
+      * payment.ism holds one record per partial payment posted       *
+      * against an order, keyed by order number plus a control-file-  *
+      * issued payment number, so a second (or third) payment against *
+      * the same order is recorded alongside the first instead of     *
+      * overwriting it -- see Record-Payment and Sum-Payments-For-    *
+      * Order in VOCOK.CBL, where file-pay-val/ord-pay-val becomes     *
+      * the derived sum of these records rather than a raw screen      *
+      * value.                                                         *
+      *                                                               *
+      *****************************************************************
+       01  payment-record.
+           03  pay-key.
+               05  pay-ord-no          PIC 9(6).
+               05  pay-no              PIC 9(8) COMP.
+           03  pay-date                PIC 9(6).
+           03  pay-amount              PIC 9(4)V99 COMP.

@@ -0,0 +1,248 @@
+      $SET ans85 mfoo
+      ****************************************************************
+      *                                                              *
+      * Nightly GL/accounts-receivable export feed.  Reads order-    *
+      * file and writes a fixed-format feed record (customer code,   *
+      * order number, balance converted to home currency via         *
+      * custrate -- see Process-Orders) for every order dated after  *
+      * the last run, so the general ledger system can pick up what  *
+      * changed, always in one currency, without re-sending the      *
+      * whole file every night.  The order                           *
+      * date is the only change marker an order carries, so "changed *
+      * since the last run" is taken to mean "order-dated after the  *
+      * last export's checkpoint date" -- the same date control-file *
+      * already keeps for other running counters (see custctl.cpy)   *
+      * holds this checkpoint under ctl-id "GLCKPT  ".                *
+      *                                                              *
+      * (C) 1993-2024 Rocket Software, Inc. or its affiliates.       *
+      * All rights reserved.                                         *
+      * This demonstration program is provided for use by users of   *
+      * Rocket Software products and may be used, modified and       *
+      * distributed as part of your application provided that you    *
+      * properly acknowledge the copyright of Rocket Software in     *
+      * this material.                                               *
+      *                                                              *
+      ****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custglex.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT order-file ASSIGN "order.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ord-key
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS ord-status.
+
+           SELECT control-file ASSIGN "ctlfile.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ctl-id
+           ACCESS IS DYNAMIC
+           FILE STATUS IS ctl-status.
+
+           SELECT gl-feed-file ASSIGN "glfeed.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS feed-status.
+
+           SELECT report-file ASSIGN "custglex.prt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  order-file.
+           COPY "custordr.cpy".
+
+       FD  control-file.
+           COPY "custctl.cpy".
+
+       FD  gl-feed-file.
+       01  gl-feed-record.
+           03  gl-c-code               PIC X(5).
+           03  FILLER                  PIC X   VALUE SPACE.
+           03  gl-ord-no               PIC 9(6).
+           03  FILLER                  PIC X   VALUE SPACE.
+           03  gl-balance              PIC S9(6)V99.
+
+       FD  report-file.
+       01  report-line                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  ord-status                  PIC XX.
+           88  ord-file-ok             VALUE "00".
+           88  ord-file-eof            VALUE "10".
+
+       01  ctl-status                  PIC XX.
+           88  ctl-file-ok             VALUE "00".
+
+       01  feed-status                 PIC XX.
+           88  feed-file-ok            VALUE "00".
+
+       78  control-id-glckpt           VALUE "GLCKPT  ".
+
+       01  today-yyyymmdd              PIC 9(8).
+       01  last-run-yyyymmdd           PIC 9(8).
+       01  order-yyyymmdd              PIC 9(8).
+       01  order-century-yy            PIC 9(4).
+       01  order-yy-part               PIC 99.
+       01  order-mmdd                  PIC 9(4).
+
+       77  order-balance               PIC S9(6)V99 COMP.
+       77  cur-exchange-rate           PIC 9(4)V9999 COMP.
+       77  feed-count                  PIC 9(7) COMP.
+       77  feed-count-display          PIC ZZZZZZ9.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+
+           PERFORM Program-Initialize
+           PERFORM Process-Orders UNTIL ord-file-eof
+           PERFORM Advance-Checkpoint
+           PERFORM Program-Terminate.
+           STOP RUN.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Program-Initialize SECTION.
+
+           OPEN INPUT order-file
+           OPEN I-O control-file
+           OPEN OUTPUT gl-feed-file
+           OPEN OUTPUT report-file
+
+           MOVE 0 TO feed-count
+           ACCEPT today-yyyymmdd FROM DATE YYYYMMDD
+
+           MOVE control-id-glckpt TO ctl-id
+           READ control-file
+               INVALID KEY
+                   MOVE 0 TO ctl-next-no
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ
+           MOVE ctl-next-no TO last-run-yyyymmdd
+
+           READ order-file NEXT RECORD
+               AT END
+                   SET ord-file-eof TO TRUE
+           END-READ.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Process-Orders SECTION.
+
+           PERFORM Century-Date-Of-Order
+
+           IF  order-yyyymmdd > last-run-yyyymmdd
+                           AND NOT order-voided
+               CALL "custrate" USING ord-currency, cur-exchange-rate
+               END-CALL
+               COMPUTE order-balance =
+                   (ord-val - ord-pay-val) * cur-exchange-rate
+               PERFORM Write-Feed-Record
+           END-IF
+
+           READ order-file NEXT RECORD
+               AT END
+                   SET ord-file-eof TO TRUE
+           END-READ.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Century-Date-Of-Order turns the 6-digit YYMMDD   *
+      *  order date into a comparable 8-digit date, the    *
+      *  same windowing rule CUSTAGE's Age-Order uses.     *
+      *                                                  *
+      ****************************************************
+
+       Century-Date-Of-Order SECTION.
+
+           COMPUTE order-yy-part = ord-date / 10000
+           COMPUTE order-mmdd    = ord-date - (order-yy-part * 10000)
+           IF  order-yy-part < 50
+               COMPUTE order-century-yy = 2000 + order-yy-part
+           ELSE
+               COMPUTE order-century-yy = 1900 + order-yy-part
+           END-IF
+           COMPUTE order-yyyymmdd =
+               (order-century-yy * 10000) + order-mmdd.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Write-Feed-Record SECTION.
+
+           MOVE ord-c-code     TO gl-c-code
+           MOVE ord-no         TO gl-ord-no
+           MOVE order-balance  TO gl-balance
+           WRITE gl-feed-record
+           ADD 1 TO feed-count.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Advance-Checkpoint SECTION.
+
+           MOVE control-id-glckpt TO ctl-id
+           MOVE today-yyyymmdd    TO ctl-next-no
+           REWRITE control-record
+               INVALID KEY
+                   WRITE control-record
+               END-WRITE
+           END-REWRITE
+
+           MOVE feed-count TO feed-count-display
+           MOVE SPACES TO report-line
+           STRING "GL EXPORT RECORDS WRITTEN: " feed-count-display
+               DELIMITED BY SIZE INTO report-line
+           WRITE report-line.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Program-Terminate SECTION.
+
+           CLOSE order-file
+           CLOSE control-file
+           CLOSE gl-feed-file
+           CLOSE report-file.
+           EXIT.

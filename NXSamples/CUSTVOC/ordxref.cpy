@@ -0,0 +1,12 @@
+      *****************************************************************
+      *                                                               *
+      * Shared copy of the order-number cross-reference record        *
+      * layout.  ordxref.ism maps an order number straight back to    *
+      * the customer code that owns it, maintained by VOCSAVE every   *
+      * time an order line is written, and read by VOCXREF's order    *
+      * lookup.                                                       *
+      *                                                               *
+      *****************************************************************
+       01  ordxref-record.
+           03  ordx-ord-no             PIC 9(6).
+           03  ordx-c-code             PIC X(5).

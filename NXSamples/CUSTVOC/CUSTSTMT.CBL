@@ -0,0 +1,343 @@
+      $SET ans85 mfoo
+      ****************************************************************
+      *                                                              *
+      * Batch customer statement print run.  Reads cust.ism and, for *
+      * each customer, prints name/address and every order-file line *
+      * for that customer, each against the currency it was billed   *
+      * in (ol-currency), with a running total balance due converted *
+      * to USD via custrate, so statements can be mailed instead of  *
+      * read off the CUSTVOC screen one customer at a time.          *
+      *                                                              *
+      * (C) 1993-2024 Rocket Software, Inc. or its affiliates.       *
+      * All rights reserved.                                         *
+      * This demonstration program is provided for use by users of   *
+      * Rocket Software products and may be used, modified and       *
+      * distributed as part of your application provided that you    *
+      * properly acknowledge the copyright of Rocket Software in     *
+      * this material.                                               *
+      *                                                              *
+      ****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custstmt.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT customer-file ASSIGN "cust.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS file-c-code
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS cust-status.
+
+           SELECT order-file ASSIGN "order.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ord-key
+           ACCESS IS DYNAMIC
+           FILE STATUS IS ord-status.
+
+           SELECT report-file ASSIGN "custstmt.prt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *  restart-file carries the last customer code this run fully
+      *  finished printing a statement for -- see Write-Checkpoint
+      *  and the resume logic in Program-Initialize.
+           SELECT restart-file ASSIGN "custstmt.ckp"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS rst-status.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  customer-file.
+           COPY "custrec.cpy".
+
+       FD  order-file.
+           COPY "custordr.cpy".
+
+       FD  report-file.
+       01  report-line                 PIC X(132).
+
+       FD  restart-file.
+           COPY "custrst.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  cust-status                 PIC XX.
+           88  cust-file-ok            VALUE "00".
+           88  cust-file-eof           VALUE "10".
+
+       01  ord-status                  PIC XX.
+           88  ord-file-ok             VALUE "00".
+
+       01  rst-status                  PIC XX.
+           88  rst-file-ok             VALUE "00".
+           88  rst-file-eof            VALUE "10".
+
+       77  ord-eof-switch               PIC X VALUE "N".
+           88  ord-eof                  VALUE "Y".
+
+       77  customer-balance             PIC S9(6)V99 COMP.
+       77  cur-exchange-rate            PIC 9(4)V9999 COMP.
+
+      *  company-logo-image is the same image IMAGE.CBL loads into a
+      *  picture control -- see Print-Letterhead.
+       78  company-name                 VALUE "ROCKET SOFTWARE, INC.".
+       78  company-logo-image           VALUE "\MF_LOGO.GIF".
+
+       01  addr-line                   PIC X(132).
+       01  amount-display               PIC ZZZ,ZZ9.99.
+
+       01  order-line.
+           03  FILLER                  PIC X(4) VALUE SPACES.
+           03  ol-ordno                PIC 9(6).
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  ol-date                 PIC 9(6).
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  ol-currency             PIC X(3).
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  ol-value                PIC ZZZ,ZZ9.99.
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  ol-paid                 PIC ZZZ,ZZ9.99.
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  ol-balance              PIC ZZZ,ZZ9.99.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+
+           PERFORM Program-Initialize
+           PERFORM UNTIL cust-file-eof
+               READ customer-file NEXT RECORD
+                   AT END
+                       SET cust-file-eof TO TRUE
+                   NOT AT END
+                       PERFORM Print-Statement
+                       PERFORM Write-Checkpoint
+               END-READ
+           END-PERFORM
+           PERFORM Program-Terminate.
+           STOP RUN.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Program-Initialize SECTION.
+
+           OPEN INPUT customer-file
+           OPEN INPUT order-file
+           OPEN OUTPUT report-file
+           PERFORM Print-Letterhead
+           PERFORM Resume-From-Checkpoint.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Print-Letterhead opens the run with the company   *
+      *  name and a reference to the same \MF_LOGO.GIF       *
+      *  image IMAGE.CBL loads into a picture control.        *
+      *  custstmt.prt is a plain LINE SEQUENTIAL print          *
+      *  stream, so the bitmap itself can't be embedded in       *
+      *  it -- the @IMAGE line is there for whatever print         *
+      *  formatter merges the logo onto the page (a PCL overlay *
+      *  or pre-printed letterhead stationery) so the mailed      *
+      *  statement carries it without this report needing to       *
+      *  be graphical itself.                                   *
+      *                                                  *
+      ****************************************************
+
+       Print-Letterhead SECTION.
+
+           MOVE SPACES TO report-line
+           STRING "@IMAGE: " company-logo-image DELIMITED BY SIZE
+               INTO report-line
+           WRITE report-line
+           MOVE SPACES TO report-line
+           MOVE company-name TO report-line
+           WRITE report-line
+           MOVE SPACES TO report-line
+           WRITE report-line.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Resume-From-Checkpoint reads custstmt.ckp (if it  *
+      *  exists) and, when it holds a real customer code   *
+      *  rather than the HIGH-VALUES "finished cleanly"     *
+      *  sentinel, starts customer-file just past that      *
+      *  code so a job killed partway through resumes       *
+      *  instead of reprinting (and re-mailing) everyone.   *
+      *                                                  *
+      ****************************************************
+
+       Resume-From-Checkpoint SECTION.
+
+           OPEN INPUT restart-file
+           IF  rst-file-ok
+               READ restart-file
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF  rst-last-code NOT = HIGH-VALUES
+                           MOVE rst-last-code TO file-c-code
+                           START customer-file
+                               KEY IS GREATER THAN file-c-code
+                               INVALID KEY
+                                   SET cust-file-eof TO TRUE
+                           END-START
+                       END-IF
+               END-READ
+               CLOSE restart-file
+           END-IF.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Write-Checkpoint closes and reopens custstmt.ckp  *
+      *  after every customer so the last successful code  *
+      *  is flushed to disk rather than sitting in a        *
+      *  buffer an abend could lose.                        *
+      *                                                  *
+      ****************************************************
+
+       Write-Checkpoint SECTION.
+
+           MOVE file-c-code TO rst-last-code
+           OPEN OUTPUT restart-file
+           WRITE restart-record
+           CLOSE restart-file.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Print-Statement SECTION.
+
+           MOVE SPACES TO report-line
+           WRITE report-line
+           MOVE SPACES TO report-line
+           STRING "STATEMENT FOR: " file-c-name DELIMITED BY SIZE
+               INTO report-line
+           WRITE report-line
+
+           MOVE file-c-addr1 TO addr-line
+           MOVE addr-line TO report-line
+           WRITE report-line
+           MOVE file-c-addr2 TO addr-line
+           MOVE addr-line TO report-line
+           WRITE report-line
+           MOVE file-c-addr3 TO addr-line
+           MOVE addr-line TO report-line
+           WRITE report-line
+           MOVE file-c-addr4 TO addr-line
+           MOVE addr-line TO report-line
+           WRITE report-line
+
+           MOVE SPACES TO report-line
+           WRITE report-line
+
+           PERFORM Print-Orders-For-Customer
+
+           MOVE customer-balance TO amount-display
+           MOVE SPACES TO report-line
+           STRING "TOTAL BALANCE DUE (USD EQUIVALENT): " amount-display
+               DELIMITED BY SIZE INTO report-line
+           WRITE report-line.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Print-Orders-For-Customer SECTION.
+
+           MOVE 0   TO customer-balance
+           MOVE "N" TO ord-eof-switch
+           MOVE file-c-code TO ord-c-code
+           MOVE 0           TO ord-no
+           START order-file KEY IS NOT LESS THAN ord-key
+               INVALID KEY
+                   MOVE "Y" TO ord-eof-switch
+           END-START
+
+           PERFORM UNTIL ord-eof
+               READ order-file NEXT RECORD
+                   AT END
+                       MOVE "Y" TO ord-eof-switch
+               END-READ
+               IF  NOT ord-eof
+                   IF  ord-c-code NOT = file-c-code
+                       MOVE "Y" TO ord-eof-switch
+                   ELSE
+                       PERFORM Print-One-Order
+                   END-IF
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Print-One-Order SECTION.
+
+           MOVE SPACES TO order-line
+           MOVE ord-no      TO ol-ordno
+           MOVE ord-date    TO ol-date
+           MOVE ord-currency TO ol-currency
+           MOVE ord-val     TO ol-value
+           MOVE ord-pay-val TO ol-paid
+           COMPUTE ol-balance = ord-val - ord-pay-val
+           IF  NOT order-voided
+               CALL "custrate" USING ord-currency, cur-exchange-rate
+               END-CALL
+               COMPUTE customer-balance = customer-balance +
+                   ((ord-val - ord-pay-val) * cur-exchange-rate)
+           END-IF
+           MOVE order-line TO report-line
+           WRITE report-line.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Program-Terminate SECTION.
+
+      *  The run reached the end of customer-file cleanly -- mark the
+      *  checkpoint complete so tomorrow night's run starts from the
+      *  beginning again instead of resuming past today's customers.
+           MOVE HIGH-VALUES TO rst-last-code
+           OPEN OUTPUT restart-file
+           WRITE restart-record
+           CLOSE restart-file
+
+           CLOSE customer-file
+           CLOSE order-file
+           CLOSE report-file.
+           EXIT.

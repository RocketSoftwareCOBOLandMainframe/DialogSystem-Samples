@@ -0,0 +1,9 @@
+      *  restart-record holds the one customer/order code a batch
+      *  job last finished with, so a job killed partway through can
+      *  resume after that point instead of reprocessing (and for
+      *  custstmt, re-mailing) everyone from the top -- see
+      *  Write-Checkpoint in CUSTSTMT.CBL/CUSTAGE.CBL.  HIGH-VALUES
+      *  marks a run that finished cleanly, so the next run starts
+      *  from the beginning again instead of resuming.
+       01  restart-record.
+           03  rst-last-code           PIC X(5).

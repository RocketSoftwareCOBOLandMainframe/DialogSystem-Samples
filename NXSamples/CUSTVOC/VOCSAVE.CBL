@@ -33,9 +33,45 @@
            SELECT customer-file ASSIGN "cust.ism"
            ORGANIZATION IS INDEXED
            RECORD KEY IS file-c-code
+           ALTERNATE RECORD KEY IS file-c-name WITH DUPLICATES
            ACCESS IS DYNAMIC
+           FILE STATUS IS cust-file-status
            lock MODE IS AUTOMATIC.
 
+      *  order-file holds the orders for every customer, keyed by
+      *  customer code plus order number -- see VOCLOAD.
+           SELECT order-file ASSIGN "order.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ord-key
+           ACCESS IS DYNAMIC
+           lock MODE IS AUTOMATIC.
+
+      *  ordxref-file maps an order number straight back to the
+      *  customer code that owns it -- kept up to date below, every
+      *  time an order line is written to order-file.
+           SELECT ordxref-file ASSIGN "ordxref.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ordx-ord-no
+           ACCESS IS DYNAMIC
+           lock MODE IS AUTOMATIC.
+
+      *  curate-file holds the exchange rate for every non-home
+      *  currency a customer can be billed in -- see
+      *  Get-Exchange-Rate below.
+           SELECT curate-file ASSIGN "curate.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS cur-code
+           ACCESS IS DYNAMIC
+           lock MODE IS AUTOMATIC.
+
+      *  security-file lists the operators authorized to change a
+      *  customer's credit limit -- see Check-Limit-Authority below.
+           SELECT security-file ASSIGN "custsec.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS sec-operator
+           ACCESS IS DYNAMIC
+           FILE STATUS IS sec-status.
+
       ****************************************************
       *                                                  *
       *                                                  *
@@ -55,6 +91,12 @@
            03  file-c-addr4            PIC X(15).
            03  file-c-limit            PIC 9(4) COMP.
            03  file-c-area             PIC X.
+      *  file-c-hold freezes new orders against this customer without
+      *  deleting the account -- see CUSTHOLD.CBL and VOCORD/VOCOK.
+           03  file-c-hold             PIC X.
+               88  customer-on-hold        VALUE "Y".
+               88  customer-not-on-hold    VALUE "N".
+           03  file-c-currency         PIC X(3) VALUE "USD".
            03  file-c-order.
              78  no-of-orders              VALUE 10.
                05  file-c-order-entry OCCURS no-of-orders.
@@ -63,6 +105,37 @@
                    07  file-ord-val    PIC 9(4)V99 COMP.
                    07  file-pay-val    PIC 9(4)V99 COMP.
 
+       FD  order-file is external.
+       01  order-record.
+           03  ord-key.
+               05  ord-c-code          PIC X(5).
+               05  ord-no              PIC 9(6).
+           03  ord-date                PIC 9(6).
+           03  ord-val                 PIC 9(4)V99 COMP.
+           03  ord-pay-val             PIC 9(4)V99 COMP.
+      *  ord-currency carries the billing currency this order was
+      *  placed in -- see the customer's file-c-currency and
+      *  Get-Exchange-Rate below.
+           03  ord-currency            PIC X(3).
+      *  ord-void-flag marks this order as voided rather than deleted
+      *  -- see Delete-Order in VOCDEL.CBL -- so a cancelled order
+      *  stays on order-file with the reason and date it was voided
+      *  instead of disappearing from the customer's history.
+           03  ord-void-flag           PIC X.
+               88  order-voided            VALUE "Y".
+               88  order-not-voided         VALUE "N".
+           03  ord-void-reason         PIC X(20).
+           03  ord-void-date           PIC 9(6).
+
+       FD  ordxref-file is external.
+           COPY "ordxref.cpy".
+
+       FD  curate-file is external.
+           COPY "custcur.cpy".
+
+       FD  security-file.
+           COPY "custsec.cpy".
+
       ****************************************************
       *                                                  *
       *                                                  *
@@ -73,11 +146,58 @@
 
            COPY "custvoc.cpy".
 
+      *  cur-exchange-rate is the home-currency value of one unit of
+      *  file-c-currency, looked up by Get-Exchange-Rate -- 1.0000
+      *  for the home currency (USD) itself or for any currency code
+      *  not found on curate-file.
+       77  cur-exchange-rate           PIC 9(4)V9999 COMP.
+
        77  array-ind                   PIC 9(4) COMP.
+       77  save-c-bal                  PIC 9(6)V99 COMP.
+       77  over-limit-switch           PIC X VALUE "N".
+           88  over-limit               VALUE "Y".
+       77  ord-eof-switch              PIC X VALUE "N".
+           88  ord-eof                 VALUE "Y".
+
+       77  aud-action                  PIC X(12).
+       77  aud-before-image            PIC X(80).
+       77  aud-after-image             PIC X(80).
+       77  new-customer-switch         PIC X VALUE "N".
+           88  new-customer             VALUE "Y".
+
+      *  cust-file-status lets the retry paragraphs below tell a
+      *  record held by another operator (9D) apart from a
+      *  not-on-file customer code.
+       01  cust-file-status            PIC XX.
+           88  cust-file-ok            VALUE "00".
+           88  cust-file-locked        VALUE "9D".
+
+       77  lock-retry-count            PIC 99 COMP.
+       77  lock-wait-switch            PIC X VALUE "N".
+           88  lock-wait-done          VALUE "Y".
+       78  max-lock-retries                VALUE 5.
+
+      *  sec-status lets Check-Limit-Authority tell "operator not on
+      *  the security file" apart from any other read failure.
+       01  sec-status                  PIC XX.
+           88  sec-file-ok             VALUE "00".
+
+       77  limit-auth-switch           PIC X VALUE "N".
+           88  limit-change-authorized     VALUE "Y".
+
+       01  before-record.
+           03  before-c-name           PIC X(15).
+           03  before-c-limit          PIC 9(4) COMP.
+           03  before-c-area           PIC X.
 
        LINKAGE SECTION.
 
 	    COPY "ds-call.cpy".
+      *  custvoc.cpb is expected to carry VOC-C-VOID-REASON plus a
+      *  VOC-ORD-VOID-FLAG/VOC-ORD-VOID-REASON/VOC-ORD-VOID-DATE
+      *  array alongside VOC-ORD-NO etc, one per ORDER-BOX row --
+      *  see Fill-Record-From-Screen below and Delete-Order in
+      *  VOCDEL.CBL.
            COPY "custvoc.cpb".
 
       ****************************************************
@@ -88,14 +208,322 @@
 
        PROCEDURE DIVISION using DSC-Control-Block, Voc-Data-Block.
 
+           IF  VOC-c-area NOT = "N" AND NOT = "S"
+                            AND NOT = "E" AND NOT = "W"
+      *  A bad area code got onto the screen some other way (e.g. a
+      *  bulk load) -- refuse to write it rather than storing
+      *  whatever garbage is in VOC-c-area.
+               DISPLAY "INVALID AREA CODE FOR " VOC-c-code
+               SET-FOCUS PB-NORTH
+               goback
+           END-IF
+
+      *  Capture the before-image (if any) for the audit trail before
+      *  this save overwrites it.
+           MOVE "N"    TO new-customer-switch
+           MOVE SPACES TO before-record
+           MOVE VOC-c-code TO file-c-code
+           PERFORM Read-Customer-With-Retry
+           IF  cust-file-locked
+      *  Still locked after the retry loop -- refuse the save rather
+      *  than overwrite a record another operator may still be
+      *  editing.
+               DISPLAY "CUSTOMER " VOC-c-code
+                   " IS IN USE BY ANOTHER OPERATOR -- SAVE NOT DONE"
+               goback
+           END-IF
+           IF  cust-file-ok
+               MOVE file-c-name  TO before-c-name
+               MOVE file-c-limit TO before-c-limit
+               MOVE file-c-area  TO before-c-area
+           ELSE
+               MOVE "Y" TO new-customer-switch
+      *  file-c-hold and file-c-currency have no counterpart on
+      *  screen -- a brand-new customer always starts off the hold
+      *  list and billing in the home currency, since there is no
+      *  prior record to preserve either value from.
+               MOVE "N"   TO file-c-hold
+               MOVE "USD" TO file-c-currency
+           END-IF
+
+      *  Credit limit changes are gated separately from the rest of
+      *  the save -- an unauthorized operator still gets every other
+      *  field change applied, just not this one.
+           IF  VOC-c-limit NOT = before-c-limit
+               PERFORM Check-Limit-Authority
+               IF  NOT limit-change-authorized
+                   DISPLAY "OPERATOR NOT AUTHORIZED TO CHANGE CREDIT "
+                       "LIMITS -- LIMIT LEFT UNCHANGED FOR " VOC-c-code
+                   MOVE before-c-limit TO VOC-c-limit
+               END-IF
+           END-IF
+
+      *  Check-Credit-Limit must run only after VOC-c-limit has been
+      *  reset back to before-c-limit for an unauthorized change --
+      *  otherwise an operator with no limit-change authority could
+      *  type an inflated limit, pass the check against that
+      *  fabricated number, and have the save go through over the
+      *  true authorized limit.
+           PERFORM Check-Credit-Limit
+           IF  over-limit
+      *  Refuse the save -- the balance on file is above the
+      *  customer's credit limit.  Return focus to the limit field
+      *  so the operator can raise the limit or back the order out
+      *  instead of committing a save that blows past it silently.
+               DISPLAY "CREDIT LIMIT EXCEEDED FOR " VOC-c-code
+               SET-FOCUS EF-LIMIT
+               goback
+           END-IF
+
            PERFORM Fill-Record-From-Screen
-           REWRITE customer-record
-               INVALID KEY
-                   WRITE customer-record
-               END-WRITE
-           END-REWRITE.
+           PERFORM Rewrite-Customer-With-Retry
+           IF  cust-file-locked
+               DISPLAY "CUSTOMER " VOC-c-code
+                   " IS IN USE BY ANOTHER OPERATOR -- SAVE NOT DONE"
+               goback
+           END-IF
+
+           IF  new-customer
+               MOVE "ADD"    TO aud-action
+           ELSE
+               MOVE "CHANGE" TO aud-action
+           END-IF
+           MOVE SPACES TO aud-before-image aud-after-image
+           STRING before-c-name  " LIMIT=" before-c-limit
+                  " AREA=" before-c-area
+               DELIMITED BY SIZE INTO aud-before-image
+           STRING VOC-c-name " LIMIT=" VOC-c-limit
+                  " AREA=" VOC-c-area
+               DELIMITED BY SIZE INTO aud-after-image
+           CALL "custaud" USING aud-action, VOC-c-code,
+                                 aud-before-image, aud-after-image
+           END-CALL.
            goback.
 
+      ****************************************************
+      *                                                  *
+      *  Check-Credit-Limit recomputes the outstanding    *
+      *  balance by browsing every order-file line for     *
+      *  VOC-c-code (the same full-file approach CUSTEXCP's *
+      *  Sum-Customer-Balance and VOCLOAD's Sum-Customer-   *
+      *  Totals use), not just the no-of-orders lines       *
+      *  currently paged onto ORDER-BOX, and compares it    *
+      *  against VOC-c-limit before the record is ever      *
+      *  rewritten.  customer-record is already loaded (by  *
+      *  Read-Customer-With-Retry, above) by the time this   *
+      *  runs, so file-c-currency is read off that record     *
+      *  rather than re-reading customer-file here.             *
+      *                                                  *
+      ****************************************************
+
+       Check-Credit-Limit SECTION.
+
+           PERFORM Get-Exchange-Rate
+
+           MOVE "N" TO over-limit-switch
+           MOVE 0   TO save-c-bal
+
+           MOVE "N" TO ord-eof-switch
+           MOVE VOC-c-code TO ord-c-code
+           MOVE 0          TO ord-no
+           START order-file KEY IS NOT LESS THAN ord-key
+               INVALID KEY
+                   MOVE "Y" TO ord-eof-switch
+           END-START
+
+           PERFORM UNTIL ord-eof
+               READ order-file NEXT RECORD
+                   AT END
+                       MOVE "Y" TO ord-eof-switch
+               END-READ
+               IF  NOT ord-eof
+                   IF  ord-c-code NOT = VOC-c-code
+                       MOVE "Y" TO ord-eof-switch
+                   ELSE
+                       IF  NOT order-voided
+                           COMPUTE save-c-bal = save-c-bal +
+                               ((ord-val - ord-pay-val)
+                                               * cur-exchange-rate)
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           PERFORM Adjust-For-Pending-Screen-Orders
+
+           IF  save-c-bal > VOC-c-limit
+               MOVE "Y" TO over-limit-switch
+           END-IF.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Adjust-For-Pending-Screen-Orders backs the old      *
+      *  order-file value (if any) out of save-c-bal for      *
+      *  every order line currently staged on ORDER-BOX and    *
+      *  replaces it with the operator's edited VOC-ord-val/    *
+      *  VOC-pay-val -- otherwise a customer with more orders than   *
+      *  fit on one screen page, saved incrementally, could post a    *
+      *  new order that pushes the real balance over VOC-c-limit        *
+      *  while the check above still only saw the figures order-file    *
+      *  held before this save touches it.                                *
+      *  order-file itself isn't written here -- that still only       *
+      *  happens afterwards, in Fill-Record-From-Screen, once this      *
+      *  check has passed.                                                *
+      *                                                  *
+      ****************************************************
+
+       Adjust-For-Pending-Screen-Orders SECTION.
+
+           PERFORM VARYING array-ind FROM 1 BY 1
+                           UNTIL array-ind > no-of-orders
+               IF  VOC-ord-no(array-ind) NOT = 0
+                   MOVE VOC-c-code            TO ord-c-code
+                   MOVE VOC-ord-no(array-ind) TO ord-no
+                   READ order-file KEY IS ord-key
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           IF  NOT order-voided
+                               COMPUTE save-c-bal = save-c-bal -
+                                   ((ord-val - ord-pay-val)
+                                                   * cur-exchange-rate)
+                           END-IF
+                   END-READ
+
+                   IF  VOC-ORD-VOID-FLAG(array-ind) NOT = "Y"
+                       COMPUTE save-c-bal = save-c-bal +
+                           ((VOC-ord-val(array-ind)
+                               - VOC-pay-val(array-ind))
+                                   * cur-exchange-rate)
+                   END-IF
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Check-Limit-Authority looks up the operator ID     *
+      *  (the same ENVIRONMENT "OPERATOR"/"USER" lookup      *
+      *  CUSTAUD.CBL uses for the audit trail) on             *
+      *  security-file.  An operator with no record there,     *
+      *  or with sec-limit-auth not "Y", is not authorized to    *
+      *  change a credit limit.                                   *
+      *                                                  *
+      ****************************************************
+
+       Check-Limit-Authority SECTION.
+
+           MOVE SPACES TO sec-operator
+           ACCEPT sec-operator FROM ENVIRONMENT "OPERATOR"
+           IF  sec-operator = SPACES
+               ACCEPT sec-operator FROM ENVIRONMENT "USER"
+           END-IF
+
+           MOVE "N" TO limit-auth-switch
+           OPEN INPUT security-file
+           IF  sec-file-ok
+               READ security-file
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF  sec-limit-authorized
+                           MOVE "Y" TO limit-auth-switch
+                       END-IF
+               END-READ
+               CLOSE security-file
+           END-IF.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Get-Exchange-Rate looks up the home-currency      *
+      *  equivalent of one unit of file-c-currency on      *
+      *  curate-file, leaving cur-exchange-rate at 1.0000  *
+      *  for the home currency (USD) or for any currency   *
+      *  code that has no rate on file yet.                *
+      *                                                  *
+      ****************************************************
+
+       Get-Exchange-Rate SECTION.
+
+           MOVE 1 TO cur-exchange-rate
+           IF  file-c-currency NOT = "USD"
+               MOVE file-c-currency TO cur-code
+               READ curate-file
+                   INVALID KEY
+                       DISPLAY "NO EXCHANGE RATE ON FILE FOR "
+                           file-c-currency " -- USING 1.0000"
+                   NOT INVALID KEY
+                       MOVE cur-rate TO cur-exchange-rate
+               END-READ
+           END-IF.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Read-Customer-With-Retry and                      *
+      *  Rewrite-Customer-With-Retry wait and try again     *
+      *  when file-c-code is currently locked by another    *
+      *  operator (FILE STATUS 9D) instead of letting the    *
+      *  collision surface as a raw DS error.                *
+      *                                                  *
+      ****************************************************
+
+       Read-Customer-With-Retry SECTION.
+
+           MOVE 0   TO lock-retry-count
+           MOVE "N" TO lock-wait-switch
+
+           PERFORM UNTIL lock-wait-done
+               ADD 1 TO lock-retry-count
+               READ customer-file
+                   INVALID KEY
+                       CONTINUE
+               END-READ
+               IF  cust-file-locked
+                   DISPLAY "CUSTOMER " file-c-code
+                       " IN USE BY ANOTHER OPERATOR -- RETRYING"
+                   IF  lock-retry-count >= max-lock-retries
+                       MOVE "Y" TO lock-wait-switch
+                   END-IF
+               ELSE
+                   MOVE "Y" TO lock-wait-switch
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Rewrite-Customer-With-Retry SECTION.
+
+           MOVE 0   TO lock-retry-count
+           MOVE "N" TO lock-wait-switch
+
+           PERFORM UNTIL lock-wait-done
+               ADD 1 TO lock-retry-count
+               REWRITE customer-record
+                   INVALID KEY
+                       IF  NOT cust-file-locked
+                           WRITE customer-record
+                       END-IF
+               END-REWRITE
+               IF  cust-file-locked
+                   DISPLAY "CUSTOMER " file-c-code
+                       " IN USE BY ANOTHER OPERATOR -- RETRYING"
+                   IF  lock-retry-count >= max-lock-retries
+                       MOVE "Y" TO lock-wait-switch
+                   END-IF
+               ELSE
+                   MOVE "Y" TO lock-wait-switch
+               END-IF
+           END-PERFORM.
+           EXIT.
+
       ****************************************************
       *                                                  *
       *                                                  *
@@ -113,14 +541,41 @@
            MOVE VOC-c-addr4 TO file-c-addr4
            MOVE VOC-c-limit TO file-c-limit
            MOVE VOC-c-area  TO file-c-area
+
+      *  The order lines themselves no longer go into the fixed
+      *  10-slot file-c-order-entry table -- they are written to
+      *  order-file, keyed by customer code plus order number, so a
+      *  customer with more than 10 orders on file is no longer
+      *  limited to (or in danger of losing) the 11th and beyond.
            PERFORM VARYING Array-Ind FROM 1 BY 1
                            UNTIL array-ind > no-of-orders
-               MOVE VOC-ord-no(array-ind) TO file-ord-no(array-ind)
-               MOVE VOC-ord-date(array-ind) TO
-                                           file-ord-date(array-ind)
-               MOVE VOC-ord-val(array-ind) TO
-                                           file-ord-val(array-ind)
-               MOVE VOC-pay-val(array-ind) TO
-                                           file-pay-val(array-ind)
+               IF  VOC-ord-no(array-ind) NOT = 0
+                   MOVE VOC-c-code          TO ord-c-code
+                   MOVE VOC-ord-no(array-ind)   TO ord-no
+                   MOVE VOC-ord-date(array-ind) TO ord-date
+                   MOVE VOC-ord-val(array-ind)  TO ord-val
+                   MOVE VOC-pay-val(array-ind)  TO ord-pay-val
+                   MOVE file-c-currency         TO ord-currency
+                   MOVE VOC-ORD-VOID-FLAG(array-ind)   TO ord-void-flag
+                   MOVE VOC-ORD-VOID-REASON(array-ind)
+                       TO ord-void-reason
+                   MOVE VOC-ORD-VOID-DATE(array-ind)   TO ord-void-date
+                   REWRITE order-record
+                       INVALID KEY
+                           WRITE order-record
+                       END-WRITE
+                   END-REWRITE
+
+      *  Keep ordxref-file in step with order-file so a lookup by
+      *  order number alone can always find the owning customer
+      *  without having to search every customer's orders for it.
+                   MOVE VOC-ord-no(array-ind) TO ordx-ord-no
+                   MOVE VOC-c-code            TO ordx-c-code
+                   REWRITE ordxref-record
+                       INVALID KEY
+                           WRITE ordxref-record
+                       END-WRITE
+                   END-REWRITE
+               END-IF
            END-PERFORM.
            EXIT.

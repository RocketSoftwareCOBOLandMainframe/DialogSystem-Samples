@@ -34,6 +34,52 @@
            SELECT customer-file ASSIGN "cust.ism"
            ORGANIZATION IS INDEXED
            RECORD KEY IS file-c-code
+           ALTERNATE RECORD KEY IS file-c-name WITH DUPLICATES
+           ACCESS IS DYNAMIC
+           lock MODE IS AUTOMATIC.
+
+      *  order-file holds the orders for every customer, keyed by
+      *  customer code plus order number -- see VOCLOAD/VOCSAVE.
+           SELECT order-file ASSIGN "order.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ord-key
+           ACCESS IS DYNAMIC
+           lock MODE IS AUTOMATIC.
+
+      *  control-file hands out the next customer code and the next
+      *  order number -- see VOCLOAD/VOCORD/VOCOK.
+           SELECT control-file ASSIGN "ctlfile.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ctl-id
+           ACCESS IS DYNAMIC
+           lock MODE IS AUTOMATIC.
+
+      *  ordxref-file maps an order number straight back to the
+      *  customer code that owns it, maintained by VOCSAVE and read
+      *  by VOCXREF's order lookup -- see below.
+           SELECT ordxref-file ASSIGN "ordxref.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ordx-ord-no
+           ACCESS IS DYNAMIC
+           lock MODE IS AUTOMATIC.
+
+      *  curate-file holds the exchange rate for every non-home
+      *  currency a customer can be billed in -- see Get-Exchange-
+      *  Rate in VOCLOAD/VOCOK/VOCSAVE and the CUSTCUR.CBL
+      *  maintenance utility.
+           SELECT curate-file ASSIGN "curate.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS cur-code
+           ACCESS IS DYNAMIC
+           lock MODE IS AUTOMATIC.
+
+      *  payment-file carries every partial payment ever posted
+      *  against an order, keyed by order number plus a control-
+      *  file-issued payment number -- see Record-Payment and
+      *  Sum-Payments-For-Order in VOCOK.CBL.
+           SELECT payment-file ASSIGN "payment.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS pay-key
            ACCESS IS DYNAMIC
            lock MODE IS AUTOMATIC.
 
@@ -56,6 +102,12 @@
            03  file-c-addr4            PIC X(15).
            03  file-c-limit            PIC 9(4) COMP.
            03  file-c-area             PIC X.
+      *  file-c-hold freezes new orders against this customer without
+      *  deleting the account -- see CUSTHOLD.CBL and VOCORD/VOCOK.
+           03  file-c-hold             PIC X.
+               88  customer-on-hold        VALUE "Y".
+               88  customer-not-on-hold    VALUE "N".
+           03  file-c-currency         PIC X(3) VALUE "USD".
            03  file-c-order.
              78  no-of-orders              VALUE 10.
                05  file-c-order-entry OCCURS no-of-orders.
@@ -64,6 +116,40 @@
                    07  file-ord-val    PIC 9(4)V99 COMP.
                    07  file-pay-val    PIC 9(4)V99 COMP.
 
+       FD  order-file is external.
+       01  order-record.
+           03  ord-key.
+               05  ord-c-code          PIC X(5).
+               05  ord-no              PIC 9(6).
+           03  ord-date                PIC 9(6).
+           03  ord-val                 PIC 9(4)V99 COMP.
+           03  ord-pay-val             PIC 9(4)V99 COMP.
+      *  ord-currency carries the billing currency this order was
+      *  placed in -- see the customer's file-c-currency and
+      *  Get-Exchange-Rate in VOCLOAD/VOCOK/VOCSAVE.
+           03  ord-currency            PIC X(3).
+      *  ord-void-flag marks this order as voided rather than deleted
+      *  -- see Delete-Order in VOCDEL.CBL -- so a cancelled order
+      *  stays on order-file with the reason and date it was voided
+      *  instead of disappearing from the customer's history.
+           03  ord-void-flag           PIC X.
+               88  order-voided            VALUE "Y".
+               88  order-not-voided         VALUE "N".
+           03  ord-void-reason         PIC X(20).
+           03  ord-void-date           PIC 9(6).
+
+       FD  control-file is external.
+           COPY "custctl.cpy".
+
+       FD  ordxref-file is external.
+           COPY "ordxref.cpy".
+
+       FD  curate-file is external.
+           COPY "custcur.cpy".
+
+       FD  payment-file is external.
+           COPY "paymtrec.cpy".
+
       ****************************************************
       *                                                  *
       *                                                  *
@@ -119,6 +205,11 @@
            MOVE VOC-version-no    TO ds-version-no
 
            OPEN I-O customer-file
+           OPEN I-O order-file
+           OPEN I-O control-file
+           OPEN I-O ordxref-file
+           OPEN I-O curate-file
+           OPEN I-O payment-file
 
            MOVE ds-new-set TO ds-control
            MOVE "custvoc" TO ds-set-name
@@ -153,6 +244,11 @@
            PERFORM Call-Dialog-System.
 
            CLOSE customer-file
+           CLOSE order-file
+           CLOSE control-file
+           CLOSE ordxref-file
+           CLOSE curate-file
+           CLOSE payment-file
            STOP RUN.
 
       ****************************************************

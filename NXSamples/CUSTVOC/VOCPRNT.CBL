@@ -0,0 +1,134 @@
+      $SET ans85 mfoo
+      ****************************************************************
+      *                                                              *
+      * A version of CUSTOMER.CBL written to use the                 *
+      * Dialog Vocabulary, as much as possible                       *
+      *                                                              *
+      * (C) 1993-2024 Rocket Software, Inc. or its affiliates.       *
+      * All rights reserved.                                         *
+      * This demonstration program is provided for use by users of   *
+      * Rocket Software products and may be used, modified and       *
+      * distributed as part of your application provided that you    *
+      * properly acknowledge the copyright of Rocket Software in     *
+      * this material.                                               *
+      *                                                              *
+      ****************************************************************
+
+      **************************************************
+      *                                                *
+      * The vocabulary copybook which must be included *
+      * before the main program starts.                *
+      *                                                *
+      **************************************************
+
+           COPY "dslang.cpy".
+
+
+       IDENTIFICATION DIVISION.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *  report-file is the hardcopy account listing for whichever
+      *  customer is currently loaded on MAIN-WINDOW -- see
+      *  Print-Customer below.
+           SELECT report-file ASSIGN "custprnt.prt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS report-status.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  report-file.
+       01  report-line                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+           COPY "custvoc.cpy".
+
+       78  no-of-orders                VALUE 10.
+       77  array-ind                   PIC 9(4) COMP.
+
+       01  report-status               PIC XX.
+           88  report-file-ok          VALUE "00".
+
+       01  detail-line.
+           03  dl-ordno                PIC 9(6).
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  dl-orddate              PIC 9(6).
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  dl-ordval               PIC ZZZ,ZZ9.99.
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  dl-payval               PIC ZZZ,ZZ9.99.
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  dl-balance              PIC ZZZ,ZZ9.99.
+
+       LINKAGE SECTION.
+
+	    COPY "ds-call.cpy".
+           COPY "custvoc.cpb".
+
+      ****************************************************
+      *                                                  *
+      *  Print-Customer sends the customer currently on    *
+      *  MAIN-WINDOW -- name, address, and every order      *
+      *  slot shown on screen -- to a hardcopy report so    *
+      *  the counter staff can fax or mail it on the spot,  *
+      *  without the operator re-keying anything the        *
+      *  dialog already has loaded.                          *
+      *                                                  *
+      ****************************************************
+
+       PROCEDURE DIVISION Using Dsc-Control-Block, Voc-Data-Block.
+
+       Print-Customer SECTION.
+
+       ENTRY "Print-Customer".
+
+           OPEN EXTEND report-file
+           IF  NOT report-file-ok
+               OPEN OUTPUT report-file
+           END-IF
+
+           MOVE SPACES TO report-line
+           STRING VOC-c-code " " VOC-c-name DELIMITED BY SIZE
+               INTO report-line
+           WRITE report-line
+
+           MOVE SPACES TO report-line
+           MOVE VOC-c-addr1 TO report-line
+           WRITE report-line
+           MOVE VOC-c-addr2 TO report-line
+           WRITE report-line
+           MOVE VOC-c-addr3 TO report-line
+           WRITE report-line
+           MOVE VOC-c-addr4 TO report-line
+           WRITE report-line
+
+           MOVE SPACES TO report-line
+           WRITE report-line
+
+           PERFORM VARYING Array-Ind FROM 1 BY 1
+                           UNTIL array-ind > no-of-orders
+               IF  VOC-ord-no(array-ind) NOT = 0
+                   MOVE SPACES           TO detail-line
+                   MOVE VOC-ord-no(array-ind)   TO dl-ordno
+                   MOVE VOC-ord-date(array-ind) TO dl-orddate
+                   MOVE VOC-ord-val(array-ind)  TO dl-ordval
+                   MOVE VOC-pay-val(array-ind)  TO dl-payval
+                   MOVE VOC-ord-bal(array-ind)  TO dl-balance
+                   MOVE detail-line TO report-line
+                   WRITE report-line
+               END-IF
+           END-PERFORM
+
+           CLOSE report-file
+
+           goback.

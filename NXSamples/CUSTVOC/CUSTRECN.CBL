@@ -0,0 +1,313 @@
+      $SET ans85 mfoo
+      ****************************************************************
+      *                                                              *
+      * Order file / cross-reference integrity check.  VOCSAVE       *
+      * writes an order-file record and its matching ordxref-file    *
+      * record as two separate operations in the same pass (see      *
+      * Fill-Record-From-Screen in VOCSAVE.CBL) -- an operator run    *
+      * interrupted between the two leaves one file updated and      *
+      * the other not.  This job cross-checks order-file against     *
+      * ordxref-file in both directions -- every order missing its   *
+      * cross-reference (or pointing at the wrong customer), and     *
+      * every cross-reference entry with no matching order -- so     *
+      * that kind of corruption is caught before it reaches a        *
+      * statement or the GL export, rather than by comparing         *
+      * against the old per-customer file-c-order-entry table,       *
+      * which VOCSAVE stopped maintaining once order-file became     *
+      * the one place order lines are kept.                          *
+      *                                                              *
+      * (C) 1993-2024 Rocket Software, Inc. or its affiliates.       *
+      * All rights reserved.                                         *
+      * This demonstration program is provided for use by users of   *
+      * Rocket Software products and may be used, modified and       *
+      * distributed as part of your application provided that you    *
+      * properly acknowledge the copyright of Rocket Software in     *
+      * this material.                                               *
+      *                                                              *
+      ****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custrecn.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT order-file ASSIGN "order.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ord-key
+           ACCESS IS DYNAMIC
+           FILE STATUS IS ord-status.
+
+           SELECT ordxref-file ASSIGN "ordxref.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ordx-ord-no
+           ACCESS IS DYNAMIC
+           FILE STATUS IS ordx-status.
+
+           SELECT report-file ASSIGN "custrecn.prt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  order-file.
+           COPY "custordr.cpy".
+
+       FD  ordxref-file.
+           COPY "ordxref.cpy".
+
+       FD  report-file.
+       01  report-line                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  ord-status                  PIC XX.
+           88  ord-file-ok             VALUE "00".
+           88  ord-file-eof            VALUE "10".
+
+       01  ordx-status                 PIC XX.
+           88  ordx-file-ok            VALUE "00".
+           88  ordx-file-eof           VALUE "10".
+
+       77  lookup-c-code               PIC X(5).
+       77  lookup-ord-no               PIC 9(6).
+
+       77  orders-read                 PIC 9(6) COMP.
+       77  xrefs-read                  PIC 9(6) COMP.
+       77  exceptions-found            PIC 9(6) COMP.
+
+       01  page-title                  PIC X(50) VALUE
+               "ORDER / CROSS-REFERENCE INTEGRITY EXCEPTION REPORT".
+
+       01  column-heading.
+           03  FILLER                  PIC X(7)  VALUE "ORDER".
+           03  FILLER                  PIC X(7)  VALUE "CUST".
+           03  FILLER                  PIC X(60) VALUE "EXCEPTION".
+
+       01  detail-line.
+           03  dl-ord-no               PIC 9(6).
+           03  FILLER                  PIC X(2)  VALUE SPACES.
+           03  dl-c-code               PIC X(5).
+           03  FILLER                  PIC X(2)  VALUE SPACES.
+           03  dl-exception            PIC X(60).
+
+       01  no-exceptions-line          PIC X(40) VALUE
+               "NO ORDER/XREF DISCREPANCIES FOUND".
+
+       01  totals-line.
+           03  FILLER                  PIC X(24)
+               VALUE "ORDERS EXAMINED:       ".
+           03  tl-orders               PIC ZZZ,ZZ9.
+           03  FILLER                  PIC X(5)  VALUE SPACES.
+           03  FILLER                  PIC X(24)
+               VALUE "XREFS EXAMINED:        ".
+           03  tl-xrefs                PIC ZZZ,ZZ9.
+           03  FILLER                  PIC X(5)  VALUE SPACES.
+           03  FILLER                  PIC X(24)
+               VALUE "EXCEPTIONS FOUND:      ".
+           03  tl-exceptions           PIC ZZZ,ZZ9.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+
+           PERFORM Program-Initialize
+
+           PERFORM Check-Orders-Against-Xref
+           PERFORM Check-Xref-Against-Orders
+
+           IF  exceptions-found = 0
+               MOVE no-exceptions-line TO report-line
+               WRITE report-line
+           END-IF
+
+           PERFORM Print-Totals
+
+           PERFORM Program-Terminate.
+           STOP RUN.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Program-Initialize SECTION.
+
+           MOVE 0 TO orders-read
+           MOVE 0 TO xrefs-read
+           MOVE 0 TO exceptions-found
+
+           OPEN INPUT order-file
+           OPEN INPUT ordxref-file
+           OPEN OUTPUT report-file
+
+           MOVE page-title TO report-line
+           WRITE report-line
+           MOVE SPACES TO report-line
+           WRITE report-line
+           MOVE column-heading TO report-line
+           WRITE report-line.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Check-Orders-Against-Xref walks order-file         *
+      *  sequentially and, for every order, looks up that     *
+      *  order number on ordxref-file -- flagging any order     *
+      *  with no cross-reference entry at all, or one whose       *
+      *  cross-reference points at a different customer than        *
+      *  the order itself carries.                                  *
+      *                                                  *
+      ****************************************************
+
+       Check-Orders-Against-Xref SECTION.
+
+           READ order-file NEXT RECORD
+               AT END
+                   SET ord-file-eof TO TRUE
+           END-READ
+
+           PERFORM UNTIL ord-file-eof
+               ADD 1 TO orders-read
+
+               MOVE ord-no TO ordx-ord-no
+               READ ordxref-file
+                   INVALID KEY
+                       MOVE "ORDER HAS NO ORDXREF-FILE ENTRY"
+                           TO dl-exception
+                       PERFORM Print-Exception-Line
+                   NOT INVALID KEY
+                       IF  ordx-c-code NOT = ord-c-code
+                           MOVE "ORDXREF POINTS AT WRONG CUSTOMER"
+                               TO dl-exception
+                           PERFORM Print-Exception-Line
+                       END-IF
+               END-READ
+
+               READ order-file NEXT RECORD
+                   AT END
+                       SET ord-file-eof TO TRUE
+               END-READ
+           END-PERFORM.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Check-Xref-Against-Orders walks ordxref-file        *
+      *  sequentially and, for every cross-reference entry,    *
+      *  looks up its order number and customer code on          *
+      *  order-file -- flagging any cross-reference entry that      *
+      *  points at an order that no longer exists (e.g. one           *
+      *  CUSTARCH.CBL has since archived off order-file without     *
+      *  the matching ordxref-file entry being removed).              *
+      *                                                  *
+      ****************************************************
+
+       Check-Xref-Against-Orders SECTION.
+
+           READ ordxref-file NEXT RECORD
+               AT END
+                   SET ordx-file-eof TO TRUE
+           END-READ
+
+           PERFORM UNTIL ordx-file-eof
+               ADD 1 TO xrefs-read
+
+               MOVE ordx-c-code TO lookup-c-code
+               MOVE ordx-ord-no TO lookup-ord-no
+               MOVE ordx-c-code TO ord-c-code
+               MOVE ordx-ord-no TO ord-no
+               READ order-file
+                   INVALID KEY
+                       MOVE lookup-ord-no TO dl-ord-no
+                       MOVE lookup-c-code TO dl-c-code
+                       MOVE "ORDXREF-FILE ENTRY HAS NO MATCHING ORDER"
+                           TO dl-exception
+                       PERFORM Print-Exception-Line-From-Lookup
+                   NOT INVALID KEY
+                       CONTINUE
+               END-READ
+
+               READ ordxref-file NEXT RECORD
+                   AT END
+                       SET ordx-file-eof TO TRUE
+               END-READ
+           END-PERFORM.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Print-Exception-Line SECTION.
+
+           MOVE ord-no    TO dl-ord-no
+           MOVE ord-c-code TO dl-c-code
+           MOVE detail-line TO report-line
+           WRITE report-line
+           ADD 1 TO exceptions-found.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Print-Exception-Line-From-Lookup is the same as    *
+      *  Print-Exception-Line except that, for a dangling      *
+      *  ordxref-file entry, order-file's READ INVALID KEY       *
+      *  left ord-no/ord-c-code unreliable -- dl-ord-no and        *
+      *  dl-c-code have already been moved from ordxref-file's      *
+      *  own key fields before this is performed.                    *
+      *                                                  *
+      ****************************************************
+
+       Print-Exception-Line-From-Lookup SECTION.
+
+           MOVE detail-line TO report-line
+           WRITE report-line
+           ADD 1 TO exceptions-found.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Print-Totals SECTION.
+
+           MOVE SPACES TO report-line
+           WRITE report-line
+           MOVE orders-read      TO tl-orders
+           MOVE xrefs-read       TO tl-xrefs
+           MOVE exceptions-found TO tl-exceptions
+           MOVE totals-line TO report-line
+           WRITE report-line.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Program-Terminate SECTION.
+
+           CLOSE order-file
+           CLOSE ordxref-file
+           CLOSE report-file.
+           EXIT.

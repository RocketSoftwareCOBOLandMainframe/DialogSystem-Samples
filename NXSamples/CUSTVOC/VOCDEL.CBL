@@ -33,6 +33,34 @@
            SELECT customer-file ASSIGN "cust.ism"
            ORGANIZATION IS INDEXED
            RECORD KEY IS file-c-code
+           ALTERNATE RECORD KEY IS file-c-name WITH DUPLICATES
+           ACCESS IS DYNAMIC
+           lock MODE IS AUTOMATIC.
+
+      *  order-file holds the orders for every customer, keyed by
+      *  customer code plus order number -- see VOCLOAD/VOCSAVE and
+      *  Delete-Order below.
+           SELECT order-file ASSIGN "order.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ord-key
+           ACCESS IS DYNAMIC
+           lock MODE IS AUTOMATIC.
+
+      *  ordxref-file maps an order number straight back to the
+      *  customer code that owns it -- cleared below whenever
+      *  Delete-Order removes the order-file record it points to.
+           SELECT ordxref-file ASSIGN "ordxref.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ordx-ord-no
+           ACCESS IS DYNAMIC
+           lock MODE IS AUTOMATIC.
+
+      *  curate-file holds the exchange rate for every non-home
+      *  currency a customer can be billed in -- see
+      *  Get-Exchange-Rate below.
+           SELECT curate-file ASSIGN "curate.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS cur-code
            ACCESS IS DYNAMIC
            lock MODE IS AUTOMATIC.
 
@@ -55,6 +83,12 @@
            03  file-c-addr4            PIC X(15).
            03  file-c-limit            PIC 9(4) COMP.
            03  file-c-area             PIC X.
+      *  file-c-hold freezes new orders against this customer without
+      *  deleting the account -- see CUSTHOLD.CBL and VOCORD/VOCOK.
+           03  file-c-hold             PIC X.
+               88  customer-on-hold        VALUE "Y".
+               88  customer-not-on-hold    VALUE "N".
+           03  file-c-currency         PIC X(3) VALUE "USD".
            03  file-c-order.
              78  no-of-orders              VALUE 10.
                05  file-c-order-entry OCCURS no-of-orders.
@@ -63,6 +97,34 @@
                    07  file-ord-val    PIC 9(4)V99 COMP.
                    07  file-pay-val    PIC 9(4)V99 COMP.
 
+       FD  order-file is external.
+       01  order-record.
+           03  ord-key.
+               05  ord-c-code          PIC X(5).
+               05  ord-no              PIC 9(6).
+           03  ord-date                PIC 9(6).
+           03  ord-val                 PIC 9(4)V99 COMP.
+           03  ord-pay-val             PIC 9(4)V99 COMP.
+      *  ord-currency carries the billing currency this order was
+      *  placed in -- see the customer's file-c-currency and
+      *  Get-Exchange-Rate in VOCLOAD/VOCOK/VOCSAVE.
+           03  ord-currency            PIC X(3).
+      *  ord-void-flag marks this order as voided rather than deleted
+      *  -- see Delete-Order in VOCDEL.CBL -- so a cancelled order
+      *  stays on order-file with the reason and date it was voided
+      *  instead of disappearing from the customer's history.
+           03  ord-void-flag           PIC X.
+               88  order-voided            VALUE "Y".
+               88  order-not-voided         VALUE "N".
+           03  ord-void-reason         PIC X(20).
+           03  ord-void-date           PIC 9(6).
+
+       FD  ordxref-file is external.
+           COPY "ordxref.cpy".
+
+       FD  curate-file is external.
+           COPY "custcur.cpy".
+
       ****************************************************
       *                                                  *
       *                                                  *
@@ -73,9 +135,27 @@
 
            COPY "custvoc.cpy".
 
+       77  aud-before-image            PIC X(80).
+       77  aud-after-image             PIC X(80).
+       77  today-date-yyyymmdd         PIC 9(8).
+
+       77  del-ord-eof-switch          PIC X VALUE "N".
+           88  del-ord-eof                 VALUE "Y".
+
+      *  cur-exchange-rate is the home-currency value of one unit of
+      *  file-c-currency, looked up by Get-Exchange-Rate -- 1.0000
+      *  for the home currency (USD) itself or for any currency code
+      *  not found on curate-file.
+       77  cur-exchange-rate           PIC 9(4)V9999 COMP.
+
        LINKAGE SECTION.
 
 	    COPY "ds-call.cpy".
+      *  custvoc.cpb is expected to carry VOC-C-VOID-REASON (the
+      *  reason text the operator enters before voiding an order)
+      *  plus a VOC-ORD-VOID-FLAG/VOC-ORD-VOID-REASON/VOC-ORD-VOID-
+      *  DATE array alongside VOC-ORD-NO etc, one per ORDER-BOX row
+      *  -- see Delete-Order below.
            COPY "custvoc.cpb".
 
       ****************************************************
@@ -87,8 +167,20 @@
        PROCEDURE DIVISION Using Dsc-Control-Block, Voc-Data-Block.
 
            MOVE VOC-c-code        TO file-c-code
+
+           MOVE SPACES TO aud-before-image aud-after-image
+           STRING VOC-c-name " LIMIT=" VOC-c-limit
+                  " AREA=" VOC-c-area
+               DELIMITED BY SIZE INTO aud-before-image
+
+           PERFORM Purge-Customer-Orders
+
            DELETE customer-file
 
+           CALL "custaud" USING "DELETE", VOC-c-code,
+                                 aud-before-image, aud-after-image
+           END-CALL
+
            INITIALIZE customer-record
            INITIALIZE VOC-data-block
 
@@ -97,3 +189,185 @@
 
            goback.
 
+      ****************************************************
+      *                                                  *
+      *  Purge-Customer-Orders browses order-file for      *
+      *  every line still on this customer's code and      *
+      *  removes it, along with its ordxref-file entry --   *
+      *  whole-customer delete used to leave those rows     *
+      *  behind once order lines moved out of the nested    *
+      *  file-c-order-entry table and into order-file in    *
+      *  their own right (compare Rekey-Orders in           *
+      *  CUSTRKEY.CBL, which walks the same two files the    *
+      *  same way to move rather than remove them).          *
+      *                                                  *
+      ****************************************************
+
+       Purge-Customer-Orders SECTION.
+
+           MOVE "N"         TO del-ord-eof-switch
+           MOVE VOC-c-code  TO ord-c-code
+           MOVE 0           TO ord-no
+           START order-file KEY IS NOT LESS THAN ord-key
+               INVALID KEY
+                   MOVE "Y" TO del-ord-eof-switch
+           END-START
+
+           PERFORM UNTIL del-ord-eof
+               READ order-file NEXT RECORD
+                   AT END
+                       MOVE "Y" TO del-ord-eof-switch
+               END-READ
+               IF  NOT del-ord-eof
+                   IF  ord-c-code NOT = VOC-c-code
+                       MOVE "Y" TO del-ord-eof-switch
+                   ELSE
+                       MOVE ord-no TO ordx-ord-no
+                       DELETE order-file
+                           INVALID KEY
+                               CONTINUE
+                       END-DELETE
+                       READ ordxref-file
+                           INVALID KEY
+                               CONTINUE
+                           NOT INVALID KEY
+                               DELETE ordxref-file
+                                   INVALID KEY
+                                       CONTINUE
+                               END-DELETE
+                       END-READ
+                   END-IF
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Delete-Order voids a single ORDER-BOX row         *
+      *  (pointed to by VOC-DOLLAR-REGISTER) without       *
+      *  touching the rest of the customer -- the order    *
+      *  stays on order-file and on screen, flagged        *
+      *  voided with a reason and date (VOC-C-VOID-REASON  *
+      *  is the reason code/text the operator keyed in      *
+      *  before clicking the button) rather than being      *
+      *  deleted outright, and ordxref-file is left alone   *
+      *  so a lookup by order number still finds it.        *
+      *                                                  *
+      ****************************************************
+
+       Delete-Order SECTION.
+
+       ENTRY "Delete-Order".
+
+           MOVE SPACES TO aud-before-image aud-after-image
+           STRING "ORDER " VOC-ORD-NO(VOC-DOLLAR-REGISTER)
+                  " VAL=" VOC-ORD-VAL(VOC-DOLLAR-REGISTER)
+                  " PAY=" VOC-PAY-VAL(VOC-DOLLAR-REGISTER)
+               DELIMITED BY SIZE INTO aud-before-image
+
+           ACCEPT today-date-yyyymmdd FROM DATE YYYYMMDD
+
+           MOVE VOC-c-code                        TO ord-c-code
+           MOVE VOC-ORD-NO(VOC-DOLLAR-REGISTER)    TO ord-no
+           READ order-file
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO ord-void-flag
+                   MOVE VOC-C-VOID-REASON TO ord-void-reason
+                   COMPUTE ord-void-date =
+                       FUNCTION MOD(today-date-yyyymmdd, 1000000)
+                   REWRITE order-record
+                       INVALID KEY
+                           CONTINUE
+                   END-REWRITE
+           END-READ
+
+           MOVE "Y" TO VOC-ORD-VOID-FLAG(VOC-DOLLAR-REGISTER)
+           MOVE VOC-C-VOID-REASON
+               TO VOC-ORD-VOID-REASON(VOC-DOLLAR-REGISTER)
+           MOVE ord-void-date TO VOC-ORD-VOID-DATE(VOC-DOLLAR-REGISTER)
+
+           STRING "VOIDED REASON=" VOC-C-VOID-REASON
+               DELIMITED BY SIZE INTO aud-after-image
+
+           CALL "custaud" USING "ORDER-VOID", VOC-c-code,
+                                 aud-before-image, aud-after-image
+           END-CALL
+
+           PERFORM Recompute-Customer-Balance
+
+           REFRESH-OBJECT ORDER-BOX
+           REFRESH-OBJECT TOTAL
+
+           goback.
+
+      ****************************************************
+      *                                                  *
+      *  Recompute-Customer-Balance browses every order-   *
+      *  file line for VOC-c-code and refreshes VOC-c-bal   *
+      *  from scratch -- the same full-file approach         *
+      *  VOCLOAD's Sum-Customer-Totals uses -- so the         *
+      *  running total REFRESH-OBJECT TOTAL shows right        *
+      *  after a void reflects the order just voided rather      *
+      *  than staying stale until the customer is reloaded.        *
+      *                                                  *
+      ****************************************************
+
+       Recompute-Customer-Balance SECTION.
+
+           PERFORM Get-Exchange-Rate
+
+           MOVE 0 TO VOC-c-bal
+           MOVE "N"        TO del-ord-eof-switch
+           MOVE VOC-c-code TO ord-c-code
+           MOVE 0          TO ord-no
+           START order-file KEY IS NOT LESS THAN ord-key
+               INVALID KEY
+                   MOVE "Y" TO del-ord-eof-switch
+           END-START
+
+           PERFORM UNTIL del-ord-eof
+               READ order-file NEXT RECORD
+                   AT END
+                       MOVE "Y" TO del-ord-eof-switch
+               END-READ
+               IF  NOT del-ord-eof
+                   IF  ord-c-code NOT = VOC-c-code
+                       MOVE "Y" TO del-ord-eof-switch
+                   ELSE
+                       IF  NOT order-voided
+                           COMPUTE VOC-c-bal = VOC-c-bal +
+                               ((ord-val - ord-pay-val)
+                                               * cur-exchange-rate)
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Get-Exchange-Rate looks up the home-currency      *
+      *  equivalent of one unit of file-c-currency on      *
+      *  curate-file, leaving cur-exchange-rate at 1.0000  *
+      *  for the home currency (USD) or for any currency   *
+      *  code that has no rate on file yet.                *
+      *                                                  *
+      ****************************************************
+
+       Get-Exchange-Rate SECTION.
+
+           MOVE 1 TO cur-exchange-rate
+           IF  file-c-currency NOT = "USD"
+               MOVE file-c-currency TO cur-code
+               READ curate-file
+                   INVALID KEY
+                       DISPLAY "NO EXCHANGE RATE ON FILE FOR "
+                           file-c-currency " -- USING 1.0000"
+                   NOT INVALID KEY
+                       MOVE cur-rate TO cur-exchange-rate
+               END-READ
+           END-IF.
+           EXIT.
+

@@ -0,0 +1,298 @@
+      $SET ans85 mfoo
+      ****************************************************************
+      *                                                              *
+      * End-of-day change journal -- lists every ADD/CHANGE/DELETE/  *
+      * ORDER-UPDATE/ORDER-VOID made against cust.ism on the run      *
+      * date, read back out of the audit trail custaud writes for    *
+      * VOCSAVE/VOCDEL/VOCOK, so the office can balance what actually *
+      * happened against expected activity before close.              *
+      *                                                              *
+      * (C) 1993-2024 Rocket Software, Inc. or its affiliates.       *
+      * All rights reserved.                                         *
+      * This demonstration program is provided for use by users of   *
+      * Rocket Software products and may be used, modified and       *
+      * distributed as part of your application provided that you    *
+      * properly acknowledge the copyright of Rocket Software in     *
+      * this material.                                               *
+      *                                                              *
+      ****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custjrnl.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT audit-file ASSIGN "custaudit.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS audit-status.
+
+           SELECT report-file ASSIGN "custjrnl.prt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  audit-file.
+       01  audit-record                PIC X(199).
+
+       FD  report-file.
+       01  report-line                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  audit-status                PIC XX.
+           88  audit-file-ok           VALUE "00".
+           88  audit-file-eof          VALUE "10".
+           88  audit-file-not-found    VALUE "35".
+
+           COPY "custaud.cpy".
+
+       01  today-date-yyyymmdd         PIC 9(8).
+
+       77  entries-read                PIC 9(6) COMP.
+       77  entries-listed              PIC 9(6) COMP.
+
+      *  One running count per action custaud is ever called with --
+      *  see Count-Entry below.
+       01  action-counts.
+           03  count-add               PIC 9(6) COMP.
+           03  count-change            PIC 9(6) COMP.
+           03  count-delete            PIC 9(6) COMP.
+           03  count-order-update      PIC 9(6) COMP.
+           03  count-order-void        PIC 9(6) COMP.
+           03  count-order-delete      PIC 9(6) COMP.
+           03  count-other             PIC 9(6) COMP.
+
+       01  page-title.
+           03  FILLER                  PIC X(30) VALUE
+               "END-OF-DAY CHANGE JOURNAL FOR ".
+           03  pt-date                 PIC 9999/99/99.
+
+       01  column-heading.
+           03  FILLER                  PIC X(9)  VALUE "TIME".
+           03  FILLER                  PIC X(9)  VALUE "OPERATOR".
+           03  FILLER                  PIC X(13) VALUE "ACTION".
+           03  FILLER                  PIC X(7)  VALUE "CUST".
+           03  FILLER                  PIC X(40) VALUE "BEFORE".
+           03  FILLER                  PIC X(40) VALUE "AFTER".
+
+       01  detail-line.
+           03  dl-time                 PIC 99B99B99.
+           03  FILLER                  PIC X(1)  VALUE SPACE.
+           03  dl-operator             PIC X(8).
+           03  FILLER                  PIC X(1)  VALUE SPACE.
+           03  dl-action               PIC X(12).
+           03  FILLER                  PIC X(1)  VALUE SPACE.
+           03  dl-c-code               PIC X(5).
+           03  FILLER                  PIC X(1)  VALUE SPACE.
+           03  dl-before               PIC X(40).
+           03  FILLER                  PIC X(1)  VALUE SPACE.
+           03  dl-after                PIC X(40).
+
+       01  totals-heading              PIC X(40)
+               VALUE "ACTIVITY TOTALS FOR THE DAY".
+
+       01  total-line.
+           03  tl-label                PIC X(20).
+           03  tl-count                PIC ZZZ,ZZ9.
+
+       01  no-entries-line             PIC X(40)
+               VALUE "NO ACTIVITY RECORDED FOR THIS DATE".
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+
+           PERFORM Program-Initialize
+
+           PERFORM UNTIL audit-file-eof
+               READ audit-file INTO audit-record
+                   AT END
+                       SET audit-file-eof TO TRUE
+               END-READ
+               IF  NOT audit-file-eof
+                   PERFORM Process-Entry
+               END-IF
+           END-PERFORM
+
+           IF  entries-listed = 0
+               MOVE no-entries-line TO report-line
+               WRITE report-line
+           END-IF
+
+           PERFORM Print-Totals
+
+           PERFORM Program-Terminate.
+           STOP RUN.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Program-Initialize SECTION.
+
+           MOVE 0 TO entries-read
+           MOVE 0 TO entries-listed
+           INITIALIZE action-counts
+
+           ACCEPT today-date-yyyymmdd FROM DATE YYYYMMDD
+
+           OPEN INPUT audit-file
+           IF  audit-file-not-found
+               DISPLAY "NO AUDIT TRAIL ON FILE -- NOTHING TO REPORT"
+           END-IF
+
+           OPEN OUTPUT report-file
+
+           MOVE SPACES TO report-line
+           MOVE today-date-yyyymmdd TO pt-date
+           MOVE page-title TO report-line
+           WRITE report-line
+           MOVE SPACES TO report-line
+           WRITE report-line
+           MOVE column-heading TO report-line
+           WRITE report-line.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Process-Entry keeps only the audit records for    *
+      *  today's run date -- a journal run left over from   *
+      *  yesterday's close should not still be picking up    *
+      *  yesterday's entries.                                *
+      *                                                  *
+      ****************************************************
+
+       Process-Entry SECTION.
+
+           MOVE audit-record TO aud-work-record
+           ADD 1 TO entries-read
+
+           IF  aud-date = today-date-yyyymmdd
+               PERFORM Print-Entry-Line
+               PERFORM Count-Entry
+               ADD 1 TO entries-listed
+           END-IF.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Print-Entry-Line SECTION.
+
+           MOVE SPACES TO detail-line
+           MOVE aud-time     TO dl-time
+           MOVE aud-operator TO dl-operator
+           MOVE aud-action   TO dl-action
+           MOVE aud-c-code   TO dl-c-code
+           MOVE aud-before   TO dl-before
+           MOVE aud-after    TO dl-after
+           MOVE detail-line TO report-line
+           WRITE report-line.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Count-Entry SECTION.
+
+           EVALUATE aud-action
+               WHEN "ADD"
+                   ADD 1 TO count-add
+               WHEN "CHANGE"
+                   ADD 1 TO count-change
+               WHEN "DELETE"
+                   ADD 1 TO count-delete
+               WHEN "ORDER-UPDATE"
+                   ADD 1 TO count-order-update
+               WHEN "ORDER-VOID"
+                   ADD 1 TO count-order-void
+               WHEN "ORDER-DELETE"
+                   ADD 1 TO count-order-delete
+               WHEN OTHER
+                   ADD 1 TO count-other
+           END-EVALUATE.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Print-Totals SECTION.
+
+           MOVE SPACES TO report-line
+           WRITE report-line
+           MOVE totals-heading TO report-line
+           WRITE report-line
+
+           MOVE "CUSTOMERS ADDED" TO tl-label
+           MOVE count-add TO tl-count
+           MOVE total-line TO report-line
+           WRITE report-line
+
+           MOVE "CUSTOMERS CHANGED" TO tl-label
+           MOVE count-change TO tl-count
+           MOVE total-line TO report-line
+           WRITE report-line
+
+           MOVE "CUSTOMERS DELETED" TO tl-label
+           MOVE count-delete TO tl-count
+           MOVE total-line TO report-line
+           WRITE report-line
+
+           MOVE "ORDERS UPDATED" TO tl-label
+           MOVE count-order-update TO tl-count
+           MOVE total-line TO report-line
+           WRITE report-line
+
+           MOVE "ORDERS VOIDED" TO tl-label
+           MOVE count-order-void TO tl-count
+           MOVE total-line TO report-line
+           WRITE report-line
+
+           MOVE "ORDER LINES DELETED" TO tl-label
+           MOVE count-order-delete TO tl-count
+           MOVE total-line TO report-line
+           WRITE report-line
+
+           MOVE "OTHER ACTIVITY" TO tl-label
+           MOVE count-other TO tl-count
+           MOVE total-line TO report-line
+           WRITE report-line.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Program-Terminate SECTION.
+
+           CLOSE audit-file
+           CLOSE report-file.
+           EXIT.

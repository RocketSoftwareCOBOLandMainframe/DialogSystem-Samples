@@ -0,0 +1,30 @@
+      *****************************************************************
+      *                                                               *
+      * Shared copy of the customer-file record layout, for the       *
+      * batch programs that read cust.ism directly (reports, backup/  *
+      * restore, exports, reconciliation, ...).  Keep in step with    *
+      * the FD repeated in CUSTVOC/VOCLOAD/VOCSAVE/VOCDEL.             *
+      *                                                               *
+      *****************************************************************
+       01  customer-record.
+           03  file-c-code             PIC X(5).
+           03  file-c-name             PIC X(15).
+           03  file-c-addr1            PIC X(15).
+           03  file-c-addr2            PIC X(15).
+           03  file-c-addr3            PIC X(15).
+           03  file-c-addr4            PIC X(15).
+           03  file-c-limit            PIC 9(4) COMP.
+           03  file-c-area             PIC X.
+      *  file-c-hold freezes new orders against this customer without
+      *  deleting the account -- see CUSTHOLD.CBL and VOCORD/VOCOK.
+           03  file-c-hold             PIC X.
+               88  customer-on-hold        VALUE "Y".
+               88  customer-not-on-hold    VALUE "N".
+           03  file-c-currency         PIC X(3) VALUE "USD".
+           03  file-c-order.
+             78  no-of-orders              VALUE 10.
+               05  file-c-order-entry OCCURS no-of-orders.
+                   07  file-ord-no     PIC 9(6).
+                   07  file-ord-date   PIC 9(6).
+                   07  file-ord-val    PIC 9(4)V99 COMP.
+                   07  file-pay-val    PIC 9(4)V99 COMP.

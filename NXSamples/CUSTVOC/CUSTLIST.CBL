@@ -0,0 +1,263 @@
+      $SET ans85 mfoo
+      ****************************************************************
+      *                                                              *
+      * Batch customer listing, grouped by sales area (N/S/E/W, the  *
+      * same regions used by PB-NORTH/PB-SOUTH/PB-EAST/PB-WEST on     *
+      * the CUSTVOC dialog), for the branch managers.  Compute-       *
+      * Balance excludes voided orders and converts each order's      *
+      * balance to home currency via custrate before totalling it.    *
+      *                                                              *
+      * (C) 1993-2024 Rocket Software, Inc. or its affiliates.       *
+      * All rights reserved.                                         *
+      * This demonstration program is provided for use by users of   *
+      * Rocket Software products and may be used, modified and       *
+      * distributed as part of your application provided that you    *
+      * properly acknowledge the copyright of Rocket Software in     *
+      * this material.                                               *
+      *                                                              *
+      ****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custlist.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT customer-file ASSIGN "cust.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS file-c-code
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS cust-status.
+
+           SELECT order-file ASSIGN "order.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ord-key
+           ACCESS IS DYNAMIC
+           FILE STATUS IS ord-status.
+
+           SELECT report-file ASSIGN "custlist.prt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  customer-file.
+           COPY "custrec.cpy".
+
+       FD  order-file.
+           COPY "custordr.cpy".
+
+       FD  report-file.
+       01  report-line                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  cust-status                 PIC XX.
+           88  cust-file-ok            VALUE "00".
+           88  cust-file-eof           VALUE "10".
+
+       01  ord-status                  PIC XX.
+           88  ord-file-ok             VALUE "00".
+           88  ord-file-eof            VALUE "10".
+
+       77  customer-balance            PIC 9(6)V99 COMP.
+       77  cur-exchange-rate           PIC 9(4)V9999 COMP.
+       77  ord-eof-switch              PIC X VALUE "N".
+           88  ord-eof                 VALUE "Y".
+
+      *  company-logo-image is the same image IMAGE.CBL loads into a
+      *  picture control -- see Print-Letterhead.
+       78  company-name                VALUE "ROCKET SOFTWARE, INC.".
+       78  company-logo-image          VALUE "\MF_LOGO.GIF".
+
+       01  page-title.
+           03  FILLER                  PIC X(10) VALUE "AREA: ".
+           03  pt-area                 PIC X.
+
+       01  detail-line.
+           03  dl-code                 PIC X(5).
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  dl-name                 PIC X(15).
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  dl-addr1                PIC X(15).
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  dl-limit                PIC ZZZ,ZZ9.
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  dl-balance              PIC ZZZ,ZZ9.99.
+
+       77  area-ind                    PIC 9 COMP.
+       01  area-table.
+           03  FILLER                  PIC X VALUE "N".
+           03  FILLER                  PIC X VALUE "S".
+           03  FILLER                  PIC X VALUE "E".
+           03  FILLER                  PIC X VALUE "W".
+       01  area-entries REDEFINES area-table
+                                       PIC X OCCURS 4.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+
+           PERFORM Program-Initialize
+
+           PERFORM VARYING area-ind FROM 1 BY 1 UNTIL area-ind > 4
+               PERFORM Print-Area
+           END-PERFORM
+
+           PERFORM Program-Terminate.
+           STOP RUN.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Program-Initialize SECTION.
+
+           OPEN INPUT customer-file
+           OPEN INPUT order-file
+           OPEN OUTPUT report-file
+           PERFORM Print-Letterhead.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Print-Letterhead opens the run with the company   *
+      *  name and a reference to the same \MF_LOGO.GIF       *
+      *  image IMAGE.CBL loads into a picture control.  See   *
+      *  the same paragraph in CUSTSTMT.CBL for why the          *
+      *  @IMAGE line is text rather than an embedded bitmap.      *
+      *                                                  *
+      ****************************************************
+
+       Print-Letterhead SECTION.
+
+           MOVE SPACES TO report-line
+           STRING "@IMAGE: " company-logo-image DELIMITED BY SIZE
+               INTO report-line
+           WRITE report-line
+           MOVE SPACES TO report-line
+           MOVE company-name TO report-line
+           WRITE report-line
+           MOVE SPACES TO report-line
+           WRITE report-line.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Print-Area SECTION.
+
+           MOVE SPACES TO report-line
+           MOVE area-entries(area-ind) TO pt-area
+           MOVE page-title TO report-line
+           WRITE report-line
+           MOVE SPACES TO report-line
+           WRITE report-line
+
+           MOVE LOW-VALUES TO file-c-code
+           START customer-file KEY IS NOT LESS THAN file-c-code
+               INVALID KEY
+                   SET cust-file-eof TO TRUE
+           END-START
+
+           PERFORM UNTIL cust-file-eof
+               READ customer-file NEXT RECORD
+                   AT END
+                       SET cust-file-eof TO TRUE
+               END-READ
+               IF  NOT cust-file-eof
+               AND file-c-area = area-entries(area-ind)
+                   PERFORM Compute-Balance
+                   PERFORM Print-Customer-Line
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Compute-Balance SECTION.
+
+           MOVE 0   TO customer-balance
+           MOVE "N" TO ord-eof-switch
+           MOVE file-c-code TO ord-c-code
+           MOVE 0           TO ord-no
+           START order-file KEY IS NOT LESS THAN ord-key
+               INVALID KEY
+                   MOVE "Y" TO ord-eof-switch
+           END-START
+
+           PERFORM UNTIL ord-eof
+               READ order-file NEXT RECORD
+                   AT END
+                       MOVE "Y" TO ord-eof-switch
+               END-READ
+               IF  NOT ord-eof
+                   IF  ord-c-code NOT = file-c-code
+                       MOVE "Y" TO ord-eof-switch
+                   ELSE
+                       IF  NOT order-voided
+                           CALL "custrate" USING ord-currency,
+                               cur-exchange-rate
+                           END-CALL
+                           COMPUTE customer-balance =
+                               customer-balance +
+                               ((ord-val - ord-pay-val)
+                                   * cur-exchange-rate)
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Print-Customer-Line SECTION.
+
+           MOVE SPACES TO detail-line
+           MOVE file-c-code  TO dl-code
+           MOVE file-c-name  TO dl-name
+           MOVE file-c-addr1 TO dl-addr1
+           MOVE file-c-limit TO dl-limit
+           MOVE customer-balance TO dl-balance
+           MOVE detail-line TO report-line
+           WRITE report-line.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Program-Terminate SECTION.
+
+           CLOSE customer-file
+           CLOSE order-file
+           CLOSE report-file.
+           EXIT.

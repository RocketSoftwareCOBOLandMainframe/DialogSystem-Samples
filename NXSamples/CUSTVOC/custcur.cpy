@@ -0,0 +1,14 @@
+      *****************************************************************
+      *                                                               *
+      * Shared copy of the currency exchange-rate record layout.      *
+      * curate.ism holds one record per non-home currency, giving     *
+      * the number of home-currency (USD) units one unit of           *
+      * cur-code is worth -- see Get-Exchange-Rate in VOCLOAD/VOCOK/  *
+      * VOCSAVE and the CUSTCUR.CBL maintenance utility.  A customer  *
+      * billed in the home currency needs no record here at all --    *
+      * a missing currency code is treated as a rate of 1.0000.       *
+      *                                                               *
+      *****************************************************************
+       01  curate-record.
+           03  cur-code                PIC X(3).
+           03  cur-rate                PIC 9(4)V9999 COMP.

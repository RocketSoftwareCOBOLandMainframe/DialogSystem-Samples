@@ -0,0 +1,98 @@
+      $SET ans85 mfoo
+      ****************************************************************
+      *                                                              *
+      * Audit-trail writer for the Dialog Vocabulary customer         *
+      * dialogs.  VOCSAVE, VOCDEL and VOCOK each CALL this program    *
+      * once per ADD/CHANGE/DELETE/ORDER-UPDATE so that every touch   *
+      * of customer-file leaves a before/after record behind,         *
+      * independent of whatever ends up in cust.ism itself.           *
+      *                                                              *
+      * (C) 1993-2024 Rocket Software, Inc. or its affiliates.       *
+      * All rights reserved.                                         *
+      * This demonstration program is provided for use by users of   *
+      * Rocket Software products and may be used, modified and       *
+      * distributed as part of your application provided that you    *
+      * properly acknowledge the copyright of Rocket Software in     *
+      * this material.                                               *
+      *                                                              *
+      ****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custaud.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT audit-file ASSIGN "custaudit.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS audit-status.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  audit-file.
+       01  audit-record                PIC X(199).
+
+       WORKING-STORAGE SECTION.
+
+       01  audit-status                PIC XX.
+           88  audit-file-ok           VALUE "00".
+           88  audit-file-not-found    VALUE "35".
+
+           COPY "custaud.cpy".
+
+       01  aud-dt-date                 PIC 9(8).
+       01  aud-dt-time                 PIC 9(6).
+
+       LINKAGE SECTION.
+
+       01  audprm-action               PIC X(12).
+       01  audprm-c-code               PIC X(5).
+       01  audprm-before               PIC X(80).
+       01  audprm-after                PIC X(80).
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       PROCEDURE DIVISION USING audprm-action, audprm-c-code,
+                                 audprm-before, audprm-after.
+
+       Main-Process SECTION.
+
+           MOVE SPACES TO aud-operator
+           ACCEPT aud-operator FROM ENVIRONMENT "OPERATOR"
+           IF  aud-operator = SPACES
+               ACCEPT aud-operator FROM ENVIRONMENT "USER"
+           END-IF
+
+           ACCEPT aud-dt-date FROM DATE YYYYMMDD
+           ACCEPT aud-dt-time FROM TIME
+           MOVE aud-dt-date TO aud-date
+           MOVE aud-dt-time TO aud-time
+           MOVE audprm-action   TO aud-action
+           MOVE audprm-c-code   TO aud-c-code
+           MOVE audprm-before   TO aud-before
+           MOVE audprm-after    TO aud-after
+
+           OPEN EXTEND audit-file
+           IF  NOT audit-file-ok
+               OPEN OUTPUT audit-file
+           END-IF
+
+           MOVE SPACES TO audit-record
+           MOVE aud-work-record TO audit-record
+           WRITE audit-record
+
+           CLOSE audit-file
+
+           GOBACK.

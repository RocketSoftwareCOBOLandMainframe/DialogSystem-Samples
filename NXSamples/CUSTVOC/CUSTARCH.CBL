@@ -0,0 +1,264 @@
+      $SET ans85 mfoo
+      ****************************************************************
+      *                                                              *
+      * Year-end order archive/purge job.  Orders now live on         *
+      * order-file rather than the old fixed 10-slot                  *
+      * file-c-order-entry table, so a long-lived customer is no      *
+      * longer capped at 10 orders on file -- but a fully-paid order  *
+      * from years back is still just dead weight on order.ism and    *
+      * ordxref.ism.  This copies every order older than a            *
+      * configurable number of years (and fully paid off) to an       *
+      * archive file, then removes it from order-file and             *
+      * ordxref-file, freeing capacity in long-lived accounts.        *
+      *                                                              *
+      * (C) 1993-2024 Rocket Software, Inc. or its affiliates.       *
+      * All rights reserved.                                         *
+      * This demonstration program is provided for use by users of   *
+      * Rocket Software products and may be used, modified and       *
+      * distributed as part of your application provided that you    *
+      * properly acknowledge the copyright of Rocket Software in     *
+      * this material.                                               *
+      *                                                              *
+      ****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custarch.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT order-file ASSIGN "order.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ord-key
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS ord-status.
+
+      *  ordxref-file maps an order number straight back to the
+      *  customer code that owns it -- an archived order is removed
+      *  from here too, so a stale pointer never survives the order
+      *  it points to.
+           SELECT ordxref-file ASSIGN "ordxref.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ordx-ord-no
+           ACCESS IS DYNAMIC
+           FILE STATUS IS ordx-status.
+
+           SELECT archive-file ASSIGN "ordarch.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS arc-status.
+
+           SELECT report-file ASSIGN "custarch.prt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  order-file.
+           COPY "custordr.cpy".
+
+       FD  ordxref-file.
+           COPY "ordxref.cpy".
+
+      *  archive-record mirrors order-record field for field so the
+      *  archive is a plain readable copy, not an opaque byte image
+      *  tied to one platform's record layout -- the same reasoning
+      *  CUSTBKUP.CBL's cust-extract-record follows.
+       FD  archive-file.
+       01  archive-record.
+           03  ar-c-code                PIC X(5).
+           03  ar-ord-no                PIC 9(6).
+           03  ar-ord-date              PIC 9(6).
+           03  ar-ord-val               PIC 9(4)V99.
+           03  ar-pay-val               PIC 9(4)V99.
+           03  ar-currency              PIC X(3).
+
+       FD  report-file.
+       01  report-line                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  ord-status                  PIC XX.
+           88  ord-file-ok             VALUE "00".
+           88  ord-file-eof            VALUE "10".
+
+       01  ordx-status                 PIC XX.
+           88  ordx-file-ok            VALUE "00".
+
+       01  arc-status                  PIC XX.
+           88  arc-file-ok             VALUE "00".
+
+      *  archive-years is the configurable cutoff age, taken from the
+      *  command line so the year-end run can widen or narrow it
+      *  without a recompile (e.g. "custarch 7" keeps 7 years live).
+       77  archive-years               PIC 99.
+       01  today-yyyymmdd              PIC 9(8).
+       01  cutoff-yyyymmdd             PIC 9(8).
+       01  order-yyyymmdd              PIC 9(8).
+       01  order-century-yy            PIC 9(4).
+       01  order-yy-part               PIC 99.
+       01  order-mmdd                  PIC 9(4).
+
+       77  order-balance               PIC S9(6)V99 COMP.
+       77  archive-count               PIC 9(7) COMP.
+       77  archive-count-display       PIC ZZZZZZ9.
+       77  today-julian                PIC 9(7) COMP.
+       77  cutoff-julian                PIC 9(7) COMP.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+
+           PERFORM Program-Initialize
+           PERFORM Process-Orders UNTIL ord-file-eof
+           PERFORM Program-Terminate.
+           STOP RUN.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Program-Initialize SECTION.
+
+           ACCEPT archive-years FROM COMMAND-LINE
+           IF  archive-years = 0
+               MOVE 7 TO archive-years
+           END-IF
+
+           OPEN I-O order-file
+           OPEN I-O ordxref-file
+           OPEN OUTPUT archive-file
+           OPEN OUTPUT report-file
+
+           MOVE 0 TO archive-count
+
+           ACCEPT today-yyyymmdd FROM DATE YYYYMMDD
+           COMPUTE today-julian = FUNCTION INTEGER-OF-DATE(
+                                                      today-yyyymmdd)
+           COMPUTE cutoff-julian =
+               today-julian - (archive-years * 365)
+           COMPUTE cutoff-yyyymmdd =
+               FUNCTION DATE-OF-INTEGER(cutoff-julian)
+
+           READ order-file NEXT RECORD
+               AT END
+                   SET ord-file-eof TO TRUE
+           END-READ.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Process-Orders SECTION.
+
+           IF  order-voided
+               MOVE 0 TO order-balance
+           ELSE
+               COMPUTE order-balance = ord-val - ord-pay-val
+           END-IF
+           PERFORM Century-Date-Of-Order
+
+           IF  order-balance = 0 AND order-yyyymmdd < cutoff-yyyymmdd
+               PERFORM Archive-One-Order
+           END-IF
+
+           READ order-file NEXT RECORD
+               AT END
+                   SET ord-file-eof TO TRUE
+           END-READ.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Century-Date-Of-Order turns the 6-digit YYMMDD   *
+      *  order date into a comparable 8-digit date, the    *
+      *  same windowing rule CUSTAGE's Age-Order and       *
+      *  CUSTGLEX use.                                     *
+      *                                                  *
+      ****************************************************
+
+       Century-Date-Of-Order SECTION.
+
+           COMPUTE order-yy-part = ord-date / 10000
+           COMPUTE order-mmdd    = ord-date - (order-yy-part * 10000)
+           IF  order-yy-part < 50
+               COMPUTE order-century-yy = 2000 + order-yy-part
+           ELSE
+               COMPUTE order-century-yy = 1900 + order-yy-part
+           END-IF
+           COMPUTE order-yyyymmdd =
+               (order-century-yy * 10000) + order-mmdd.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Archive-One-Order copies the current order-file   *
+      *  record to archive-file, then removes it from       *
+      *  order-file and its pointer from ordxref-file.       *
+      *  order-file is being read sequentially, so the       *
+      *  DELETE here removes the record this READ just       *
+      *  returned without disturbing the sequential           *
+      *  position for the next READ NEXT.                     *
+      *                                                  *
+      ****************************************************
+
+       Archive-One-Order SECTION.
+
+           MOVE ord-c-code   TO ar-c-code
+           MOVE ord-no       TO ar-ord-no
+           MOVE ord-date     TO ar-ord-date
+           MOVE ord-val      TO ar-ord-val
+           MOVE ord-pay-val  TO ar-pay-val
+           MOVE ord-currency TO ar-currency
+           WRITE archive-record
+
+           DELETE order-file
+               INVALID KEY
+                   CONTINUE
+           END-DELETE
+
+           MOVE ord-no TO ordx-ord-no
+           DELETE ordxref-file
+               INVALID KEY
+                   CONTINUE
+           END-DELETE
+
+           ADD 1 TO archive-count.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Program-Terminate SECTION.
+
+           MOVE archive-count TO archive-count-display
+           MOVE SPACES TO report-line
+           STRING "ORDERS ARCHIVED: " archive-count-display
+               DELIMITED BY SIZE INTO report-line
+           WRITE report-line
+
+           CLOSE order-file
+           CLOSE ordxref-file
+           CLOSE archive-file
+           CLOSE report-file.
+           EXIT.

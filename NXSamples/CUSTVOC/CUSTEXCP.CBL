@@ -0,0 +1,304 @@
+      $SET ans85 mfoo
+      ****************************************************************
+      *                                                              *
+      * Credit-limit exception worklist.  Scans cust.ism, recomputes *
+      * each customer's outstanding balance from order-file the same *
+      * way VOCLOAD/VOCOK's Derivations does (converting to home      *
+      * currency via curate-file where file-c-currency is not USD),   *
+      * and lists every customer whose balance is within a            *
+      * configurable percentage of file-c-limit, worst-first, as a    *
+      * proactive collections worklist instead of eyeballing VOC-c-   *
+      * bal against file-c-limit one customer at a time in CUSTVOC.   *
+      *                                                              *
+      * (C) 1993-2024 Rocket Software, Inc. or its affiliates.       *
+      * All rights reserved.                                         *
+      * This demonstration program is provided for use by users of   *
+      * Rocket Software products and may be used, modified and       *
+      * distributed as part of your application provided that you    *
+      * properly acknowledge the copyright of Rocket Software in     *
+      * this material.                                               *
+      *                                                              *
+      ****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custexcp.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT customer-file ASSIGN "cust.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS file-c-code
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS cust-status.
+
+           SELECT order-file ASSIGN "order.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ord-key
+           ACCESS IS DYNAMIC
+           FILE STATUS IS ord-status.
+
+           SELECT sort-work-file ASSIGN "custexcp.srt".
+
+           SELECT report-file ASSIGN "custexcp.prt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  customer-file.
+           COPY "custrec.cpy".
+
+       FD  order-file.
+           COPY "custordr.cpy".
+
+      *  sort-record carries just enough of each over-threshold
+      *  customer to print the worklist line -- sw-pct is the sort
+      *  key, worst (highest) percentage of limit first.
+       SD  sort-work-file.
+       01  sort-record.
+           03  sw-pct                   PIC S9(5) COMP.
+           03  sw-c-code                PIC X(5).
+           03  sw-c-name                PIC X(15).
+           03  sw-balance               PIC S9(6)V99 COMP.
+           03  sw-limit                 PIC 9(4) COMP.
+
+       FD  report-file.
+       01  report-line                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  cust-status                 PIC XX.
+           88  cust-file-ok            VALUE "00".
+           88  cust-file-eof           VALUE "10".
+
+       01  ord-status                  PIC XX.
+           88  ord-file-ok             VALUE "00".
+
+       01  sort-status                 PIC XX.
+           88  sort-file-eof           VALUE "10".
+
+      *  threshold-pct is the configurable "within what percentage of
+      *  the limit counts as an exception" cutoff, taken from the
+      *  command line (e.g. "custexcp 80" flags anyone at 80% or
+      *  more of their limit) so collections can tighten or loosen it
+      *  without a recompile.
+       77  threshold-pct               PIC 9(3).
+
+       77  ord-eof-switch              PIC X VALUE "N".
+           88  ord-eof                 VALUE "Y".
+
+       77  customer-balance            PIC S9(6)V99 COMP.
+       77  customer-pct                PIC S9(5) COMP.
+       77  cur-exchange-rate           PIC 9(4)V9999 COMP.
+
+       01  heading-line.
+           03  FILLER                  PIC X(5) VALUE "CODE".
+           03  FILLER                  PIC X(3) VALUE SPACES.
+           03  FILLER                  PIC X(15) VALUE "NAME".
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  FILLER                  PIC X(10) VALUE "BALANCE".
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  FILLER                  PIC X(6) VALUE "LIMIT".
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  FILLER                  PIC X(4) VALUE "PCT".
+
+       01  detail-line.
+           03  dl-code                 PIC X(5).
+           03  FILLER                  PIC X(3) VALUE SPACES.
+           03  dl-name                 PIC X(15).
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  dl-balance              PIC ZZZ,ZZ9.99.
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  dl-limit                PIC ZZZ9.
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  dl-pct                  PIC ZZZ9.
+           03  FILLER                  PIC X VALUE "%".
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+
+           ACCEPT threshold-pct FROM COMMAND-LINE
+           IF  threshold-pct = 0
+               MOVE 80 TO threshold-pct
+           END-IF
+
+           OPEN INPUT order-file
+           OPEN OUTPUT report-file
+
+           SORT sort-work-file
+               ON DESCENDING KEY sw-pct
+               INPUT PROCEDURE IS Build-Worklist
+               OUTPUT PROCEDURE IS Print-Worklist
+
+           CLOSE order-file
+           CLOSE report-file.
+           STOP RUN.
+
+      ****************************************************
+      *                                                  *
+      *  Build-Worklist scans cust.ism, recomputes each    *
+      *  customer's home-currency balance from order-file, *
+      *  and RELEASEs a sort-record for every customer      *
+      *  whose balance is at or above threshold-pct of       *
+      *  file-c-limit.                                        *
+      *                                                  *
+      ****************************************************
+
+       Build-Worklist SECTION.
+
+           OPEN INPUT customer-file
+
+           PERFORM UNTIL cust-file-eof
+               READ customer-file NEXT RECORD
+                   AT END
+                       SET cust-file-eof TO TRUE
+                   NOT AT END
+                       PERFORM Evaluate-Customer
+               END-READ
+           END-PERFORM
+
+           CLOSE customer-file.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Evaluate-Customer SECTION.
+
+           PERFORM Get-Exchange-Rate
+           PERFORM Sum-Customer-Balance
+
+           IF  file-c-limit > 0
+               COMPUTE customer-pct ROUNDED =
+                   (customer-balance * 100) / file-c-limit
+           ELSE
+               IF  customer-balance > 0
+                   MOVE 999 TO customer-pct
+               ELSE
+                   MOVE 0   TO customer-pct
+               END-IF
+           END-IF
+
+           IF  customer-pct >= threshold-pct
+               MOVE customer-pct     TO sw-pct
+               MOVE file-c-code      TO sw-c-code
+               MOVE file-c-name      TO sw-c-name
+               MOVE customer-balance TO sw-balance
+               MOVE file-c-limit     TO sw-limit
+               RELEASE sort-record
+           END-IF.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Get-Exchange-Rate looks up the home-currency      *
+      *  equivalent of one unit of file-c-currency -- now    *
+      *  factored into custrate so CUSTDUNN, CUSTAGE,           *
+      *  CUSTGLEX, CUSTSTMT and CUSTLIST all share the one        *
+      *  curate-file lookup instead of each keeping its own.        *
+      *                                                  *
+      ****************************************************
+
+       Get-Exchange-Rate SECTION.
+
+           CALL "custrate" USING file-c-currency, cur-exchange-rate
+           END-CALL.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Sum-Customer-Balance browses order-file for this  *
+      *  customer and totals the home-currency-converted    *
+      *  balance across every order line on file, not just   *
+      *  the 10 shown on screen in CUSTVOC.                   *
+      *                                                  *
+      ****************************************************
+
+       Sum-Customer-Balance SECTION.
+
+           MOVE 0   TO customer-balance
+           MOVE "N" TO ord-eof-switch
+           MOVE file-c-code TO ord-c-code
+           MOVE 0           TO ord-no
+           START order-file KEY IS NOT LESS THAN ord-key
+               INVALID KEY
+                   MOVE "Y" TO ord-eof-switch
+           END-START
+
+           PERFORM UNTIL ord-eof
+               READ order-file NEXT RECORD
+                   AT END
+                       MOVE "Y" TO ord-eof-switch
+               END-READ
+               IF  NOT ord-eof
+                   IF  ord-c-code NOT = file-c-code
+                       MOVE "Y" TO ord-eof-switch
+                   ELSE
+                       IF  NOT order-voided
+                           COMPUTE customer-balance = customer-balance +
+                               ((ord-val - ord-pay-val)
+                                               * cur-exchange-rate)
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Print-Worklist returns the sorted records worst   *
+      *  (highest percentage of limit) first and writes     *
+      *  one report line per customer.                       *
+      *                                                  *
+      ****************************************************
+
+       Print-Worklist SECTION.
+
+           MOVE heading-line TO report-line
+           WRITE report-line
+
+           PERFORM UNTIL sort-file-eof
+               RETURN sort-work-file
+                   AT END
+                       SET sort-file-eof TO TRUE
+                   NOT AT END
+                       PERFORM Print-One-Exception
+               END-RETURN
+           END-PERFORM.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Print-One-Exception SECTION.
+
+           MOVE SPACES TO detail-line
+           MOVE sw-c-code  TO dl-code
+           MOVE sw-c-name  TO dl-name
+           MOVE sw-balance TO dl-balance
+           MOVE sw-limit   TO dl-limit
+           MOVE sw-pct     TO dl-pct
+           MOVE detail-line TO report-line
+           WRITE report-line.
+           EXIT.

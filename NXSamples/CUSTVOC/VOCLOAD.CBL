@@ -33,6 +33,37 @@
            SELECT customer-file ASSIGN "cust.ism"
            ORGANIZATION IS INDEXED
            RECORD KEY IS file-c-code
+           ALTERNATE RECORD KEY IS file-c-name WITH DUPLICATES
+           ACCESS IS DYNAMIC
+           FILE STATUS IS cust-file-status
+           lock MODE IS AUTOMATIC.
+
+      *  order-file holds the orders for every customer, keyed by
+      *  customer code plus order number, so a customer is no longer
+      *  limited to the 10 file-c-order-entry slots that live inside
+      *  customer-record.  file-c-order-entry is still present in
+      *  customer-record for existing data but is no longer written;
+      *  order-file is now the one place order lines are kept.
+           SELECT order-file ASSIGN "order.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ord-key
+           ACCESS IS DYNAMIC
+           lock MODE IS AUTOMATIC.
+
+      *  control-file hands out the next customer code -- see
+      *  Assign-Next-Customer-Code.
+           SELECT control-file ASSIGN "ctlfile.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ctl-id
+           ACCESS IS DYNAMIC
+           lock MODE IS AUTOMATIC.
+
+      *  curate-file holds the exchange rate for every non-home
+      *  currency a customer can be billed in -- see
+      *  Get-Exchange-Rate below.
+           SELECT curate-file ASSIGN "curate.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS cur-code
            ACCESS IS DYNAMIC
            lock MODE IS AUTOMATIC.
 
@@ -55,6 +86,12 @@
            03  file-c-addr4            PIC X(15).
            03  file-c-limit            PIC 9(4) COMP.
            03  file-c-area             PIC X.
+      *  file-c-hold freezes new orders against this customer without
+      *  deleting the account -- see CUSTHOLD.CBL and VOCORD/VOCOK.
+           03  file-c-hold             PIC X.
+               88  customer-on-hold        VALUE "Y".
+               88  customer-not-on-hold    VALUE "N".
+           03  file-c-currency         PIC X(3) VALUE "USD".
            03  file-c-order.
              78  no-of-orders              VALUE 10.
                05  file-c-order-entry OCCURS no-of-orders.
@@ -63,6 +100,34 @@
                    07  file-ord-val    PIC 9(4)V99 COMP.
                    07  file-pay-val    PIC 9(4)V99 COMP.
 
+       FD  order-file is external.
+       01  order-record.
+           03  ord-key.
+               05  ord-c-code          PIC X(5).
+               05  ord-no              PIC 9(6).
+           03  ord-date                PIC 9(6).
+           03  ord-val                 PIC 9(4)V99 COMP.
+           03  ord-pay-val             PIC 9(4)V99 COMP.
+      *  ord-currency carries the billing currency this order was
+      *  placed in -- see the customer's file-c-currency and
+      *  Get-Exchange-Rate below.
+           03  ord-currency            PIC X(3).
+      *  ord-void-flag marks this order as voided rather than deleted
+      *  -- see Delete-Order in VOCDEL.CBL -- so a cancelled order
+      *  stays on order-file with the reason and date it was voided
+      *  instead of disappearing from the customer's history.
+           03  ord-void-flag           PIC X.
+               88  order-voided            VALUE "Y".
+               88  order-not-voided         VALUE "N".
+           03  ord-void-reason         PIC X(20).
+           03  ord-void-date           PIC 9(6).
+
+       FD  control-file is external.
+           COPY "custctl.cpy".
+
+       FD  curate-file is external.
+           COPY "custcur.cpy".
+
       ****************************************************
       *                                                  *
       *                                                  *
@@ -71,12 +136,95 @@
 
        WORKING-STORAGE SECTION.
 
+      *  custvoc.cpy is expected to carry, alongside VOC-c-bal,
+      *  VOC-c-ytd-count PIC 9(4) COMP, VOC-c-ytd-ord-val and
+      *  VOC-c-ytd-pay-val PIC 9(6)V99 COMP -- set by Derivations
+      *  below and shown on MAIN-WINDOW next to the running balance.
            COPY "custvoc.cpy".
 
        77  array-ind                   PIC 9(4) COMP.
+       77  order-count                 PIC 9(4) COMP.
+       77  order-eof-switch            PIC X VALUE "N".
+           88  order-eof               VALUE "Y".
+
+      *  page-start-ord-no is the order number Load-Order-Page starts
+      *  browsing order-file from -- 0 for the customer's first page
+      *  (see Fill-Screen-From-Record) or one past the highest order
+      *  number already on screen for the next page (see
+      *  Next-Order-Page), so a customer with more than no-of-orders
+      *  orders on file can still be paged all the way through.
+       77  page-start-ord-no           PIC 9(6).
+
+      *  cur-exchange-rate is the home-currency value of one unit of
+      *  file-c-currency, looked up by Get-Exchange-Rate -- 1.0000
+      *  for the home currency (USD) itself or for any currency code
+      *  not found on curate-file.
+       77  cur-exchange-rate           PIC 9(4)V9999 COMP.
+
+      *  Year-to-date order count/totals worked out alongside
+      *  VOC-c-bal -- see Derivations below.
+       01  today-date-yyyymmdd         PIC 9(8).
+       77  current-century-yy          PIC 9(4) COMP.
+       77  row-yy                      PIC 99.
+       77  row-century-yy              PIC 9(4) COMP.
+
+       77  next-cust-no                PIC 9(8) COMP.
+       77  next-cust-no-display        PIC 9(5).
+       78  control-id-custno               VALUE "CUSTNO  ".
+
+      *  cust-file-status lets Read-Customer-With-Retry tell a
+      *  record held by another operator (9D) apart from a
+      *  not-on-file customer code, so a lock collision gets a
+      *  wait/retry loop instead of being treated as "new customer".
+       01  cust-file-status            PIC XX.
+           88  cust-file-ok            VALUE "00".
+           88  cust-file-locked        VALUE "9D".
+
+       77  lock-retry-count            PIC 99 COMP.
+       77  lock-wait-switch            PIC X VALUE "N".
+           88  lock-wait-done          VALUE "Y".
+       78  max-lock-retries                VALUE 5.
+
+      *  Working storage for Browse-Customer-List/Select-From-List --
+      *  see the CUSTOMER-LIST-BOX window below.
+       78  list-box-size                   VALUE 15.
+       77  list-row-ind                PIC 9(4) COMP.
+       77  list-eof-switch             PIC X VALUE "N".
+           88  list-eof                VALUE "Y".
+
+      *  Most-recently-used customer codes, newest first, maintained
+      *  by Track-Recent-Customer every time Load-By-Code loads a
+      *  record -- see Refresh-Recent-List/Select-From-Recent and the
+      *  RECENT-LIST-BOX window below.  This is the CUSTVOC suite's
+      *  equivalent of the item/subItem IdentityDictionary TREVIEW.CBL
+      *  keeps: the suite's screens are plain Dialog System records,
+      *  not TREVIEW's OO class library, so a small fixed-size table
+      *  stands in for the dictionary there.
+       78  recent-list-size                VALUE 12.
+       01  recent-code-table.
+           03  recent-entry OCCURS 12 TIMES.
+               05  recent-c-code        PIC X(5).
+               05  recent-c-name        PIC X(15).
+       77  recent-count                PIC 9(4) COMP VALUE 0.
+       77  recent-scan-ind             PIC 9(4) COMP.
+       77  recent-found-ind            PIC 9(4) COMP.
+       77  recent-found-switch         PIC X VALUE "N".
+           88  recent-found             VALUE "Y".
 
        LINKAGE SECTION.
 	    COPY "ds-call.cpy".
+      *  custvoc.cpb is expected to carry VOC-C-VOID-REASON plus a
+      *  VOC-ORD-VOID-FLAG/VOC-ORD-VOID-REASON/VOC-ORD-VOID-DATE
+      *  array alongside VOC-ORD-NO etc, one per ORDER-BOX row --
+      *  see Fill-Screen-From-Record below and Delete-Order in
+      *  VOCDEL.CBL. It is also expected to carry a CUSTOMER-LIST-BOX
+      *  window with a list-box-size-row VOC-LIST-C-CODE/VOC-LIST-C-
+      *  NAME array (one row per customer) -- see Browse-Customer-
+      *  List and Select-From-List below.  It is also expected to
+      *  carry a RECENT-LIST-BOX window with a recent-list-size-row
+      *  VOC-RECENT-C-CODE/VOC-RECENT-C-NAME array and a VOC-RECENT-
+      *  COUNT count of how many of those rows are in use -- see
+      *  Refresh-Recent-List and Select-From-Recent below.
            COPY "custvoc.cpb".
 
       ****************************************************
@@ -87,20 +235,41 @@
 
        Procedure division using dsc-control-block, voc-data-block.
 
+           PERFORM Load-By-Code.
+           goback.
+
+      ****************************************************
+      *                                                  *
+      *  Browse-By-Name is entered when the operator types*
+      *  a customer name (or the first few characters of *
+      *  one) into VOC-c-name and asks to find it instead *
+      *  of an exact file-c-code -- it walks the          *
+      *  file-c-name alternate index one match at a time, *
+      *  so pressing the same button again moves on to    *
+      *  the next customer whose name matches.            *
+      *                                                  *
+      ****************************************************
+
+       Browse-By-Name SECTION.
+
+       ENTRY "Browse-By-Name".
+
            INITIALIZE customer-record
+           MOVE VOC-c-name TO file-c-name
 
-           MOVE VOC-c-code        TO file-c-code
-           IF  file-c-code NOT = SPACES
-               READ customer-file
-                   INVALID KEY
+           START customer-file KEY IS NOT LESS THAN file-c-name
+               INVALID KEY
+                   INITIALIZE VOC-data-block
+           END-START
+
+           IF  file-c-name NOT = SPACES
+               READ customer-file NEXT RECORD
+                   AT END
                        INITIALIZE VOC-data-block
-                       MOVE file-c-code    TO VOC-c-code
-                   NOT INVALID KEY
+                   NOT AT END
                        PERFORM Fill-Screen-From-Record
                        PERFORM Derivations
                END-READ
-           ELSE
-               INITIALIZE VOC-data-block
            END-IF
 
            REFRESH-OBJECT MAIN-WINDOW
@@ -118,6 +287,120 @@
 
            goback.
 
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Load-By-Code SECTION.
+
+           INITIALIZE customer-record
+
+           MOVE VOC-c-code        TO file-c-code
+           IF  file-c-code NOT = SPACES
+               PERFORM Read-Customer-With-Retry
+               IF  cust-file-locked
+                   DISPLAY "CUSTOMER " file-c-code
+                       " STILL IN USE BY ANOTHER OPERATOR -- TRY AGAIN"
+                   INITIALIZE VOC-data-block
+                   MOVE file-c-code    TO VOC-c-code
+               ELSE
+                   IF  cust-file-ok
+                       PERFORM Fill-Screen-From-Record
+                       PERFORM Derivations
+                       PERFORM Track-Recent-Customer
+                   ELSE
+                       INITIALIZE VOC-data-block
+                       MOVE file-c-code    TO VOC-c-code
+                   END-IF
+               END-IF
+           ELSE
+               INITIALIZE VOC-data-block
+               PERFORM Assign-Next-Customer-Code
+               MOVE next-cust-no-display TO VOC-c-code
+           END-IF
+
+           REFRESH-OBJECT MAIN-WINDOW
+
+           EVALUATE VOC-C-AREA
+           WHEN "N"
+               SET-BUTTON-STATE PB-NORTH 1
+           WHEN "S"
+               SET-BUTTON-STATE PB-SOUTH 1
+           WHEN "E"
+               SET-BUTTON-STATE PB-EAST 1
+           WHEN "W"
+               SET-BUTTON-STATE PB-WEST 1
+           END-EVALUATE.
+
+      ****************************************************
+      *                                                  *
+      *  Assign-Next-Customer-Code reads the "CUSTNO  "   *
+      *  control record, hands back its current value as *
+      *  the new customer's code, and rewrites the        *
+      *  control record with the next value -- so a       *
+      *  brand-new customer always gets a unique code     *
+      *  instead of the operator typing one in by hand.   *
+      *  A missing control record starts the sequence at  *
+      *  1.                                                *
+      *                                                  *
+      ****************************************************
+
+       Assign-Next-Customer-Code SECTION.
+
+           MOVE control-id-custno TO ctl-id
+           READ control-file
+               INVALID KEY
+                   MOVE 1 TO ctl-next-no
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ
+
+           MOVE ctl-next-no TO next-cust-no
+           MOVE next-cust-no TO next-cust-no-display
+
+           ADD 1 TO ctl-next-no
+           REWRITE control-record
+               INVALID KEY
+                   WRITE control-record
+               END-WRITE
+           END-REWRITE.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Read-Customer-With-Retry reads file-c-code and,  *
+      *  if the record is currently locked by another      *
+      *  operator (FILE STATUS 9D), waits and tries again   *
+      *  up to max-lock-retries times instead of letting     *
+      *  the collision surface as a raw DS error.            *
+      *                                                  *
+      ****************************************************
+
+       Read-Customer-With-Retry SECTION.
+
+           MOVE 0   TO lock-retry-count
+           MOVE "N" TO lock-wait-switch
+
+           PERFORM UNTIL lock-wait-done
+               ADD 1 TO lock-retry-count
+               READ customer-file
+                   INVALID KEY
+                       CONTINUE
+               END-READ
+               IF  cust-file-locked
+                   DISPLAY "CUSTOMER " file-c-code
+                       " IN USE BY ANOTHER OPERATOR -- RETRYING"
+                   IF  lock-retry-count >= max-lock-retries
+                       MOVE "Y" TO lock-wait-switch
+                   END-IF
+               ELSE
+                   MOVE "Y" TO lock-wait-switch
+               END-IF
+           END-PERFORM.
+           EXIT.
+
       ****************************************************
       *                                                  *
       *                                                  *
@@ -134,18 +417,127 @@
            MOVE file-c-addr4 TO VOC-c-addr4
            MOVE file-c-limit TO VOC-c-limit
            MOVE file-c-area  TO VOC-c-area
+
+      *  Orders now live in order-file, keyed by customer code plus
+      *  order number, so a customer is not limited to the 10
+      *  file-c-order-entry slots that used to live inside
+      *  customer-record. Browse order-file for this customer and
+      *  bring back the first no-of-orders lines found -- additional
+      *  lines beyond that are on file and safe, just not shown on
+      *  this page of the screen.
            PERFORM VARYING Array-Ind FROM 1 BY 1
                                           UNTIL array-ind > no-of-orders
-               MOVE file-ord-no(array-ind) TO VOC-ord-no(array-ind)
-               MOVE file-ord-date(array-ind) TO
-                                           VOC-ord-date(array-ind)
-               MOVE file-ord-val(array-ind) TO
-                                           VOC-ord-val(array-ind)
-               MOVE file-pay-val(array-ind) TO
-                                           VOC-pay-val(array-ind)
+               MOVE 0 TO VOC-ord-no(array-ind)
+               MOVE 0 TO VOC-ord-date(array-ind)
+               MOVE 0 TO VOC-ord-val(array-ind)
+               MOVE 0 TO VOC-pay-val(array-ind)
+               MOVE "N" TO VOC-ORD-VOID-FLAG(array-ind)
+               MOVE SPACES TO VOC-ORD-VOID-REASON(array-ind)
+               MOVE 0 TO VOC-ORD-VOID-DATE(array-ind)
+           END-PERFORM
+
+           MOVE 0 TO page-start-ord-no
+           PERFORM Load-Order-Page.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Load-Order-Page browses order-file for file-c-code *
+      *  starting at page-start-ord-no and brings back the   *
+      *  next no-of-orders lines found, overwriting whatever  *
+      *  is currently on screen -- see Fill-Screen-From-Record *
+      *  (page-start-ord-no 0, the customer's first page) and   *
+      *  Next-Order-Page (page-start-ord-no one past the highest *
+      *  order number already on screen) below.                   *
+      *                                                  *
+      ****************************************************
+
+       Load-Order-Page SECTION.
+
+           MOVE 0  TO order-count
+           MOVE "N" TO order-eof-switch
+           MOVE file-c-code       TO ord-c-code
+           MOVE page-start-ord-no TO ord-no
+           START order-file KEY IS NOT LESS THAN ord-key
+               INVALID KEY
+                   MOVE "Y" TO order-eof-switch
+           END-START
+
+           PERFORM UNTIL order-eof OR order-count >= no-of-orders
+               READ order-file NEXT RECORD
+                   AT END
+                       MOVE "Y" TO order-eof-switch
+               END-READ
+               IF  NOT order-eof
+                   IF  ord-c-code NOT = file-c-code
+                       MOVE "Y" TO order-eof-switch
+                   ELSE
+                       ADD 1 TO order-count
+                       MOVE ord-no      TO VOC-ord-no(order-count)
+                       MOVE ord-date    TO VOC-ord-date(order-count)
+                       MOVE ord-val     TO VOC-ord-val(order-count)
+                       MOVE ord-pay-val TO VOC-pay-val(order-count)
+                       MOVE ord-void-flag
+                           TO VOC-ORD-VOID-FLAG(order-count)
+                       MOVE ord-void-reason
+                           TO VOC-ORD-VOID-REASON(order-count)
+                       MOVE ord-void-date
+                           TO VOC-ORD-VOID-DATE(order-count)
+                   END-IF
+               END-IF
            END-PERFORM.
            EXIT.
 
+      ****************************************************
+      *                                                  *
+      *  Next-Order-Page pages ORDER-BOX forward past the   *
+      *  no-of-orders lines currently on screen -- entered    *
+      *  both from a "more orders" button on the order entry    *
+      *  screen and by Add-New-Order in VOCORD.CBL (the same      *
+      *  CALL "vocload"-style reuse VOCXREF.CBL already makes       *
+      *  of Load-By-Code) once every visible slot is taken, so       *
+      *  a customer is never actually limited to their first          *
+      *  no-of-orders orders the way Fill-Screen-From-Record alone      *
+      *  would leave them.  page-start-ord-no is taken from one           *
+      *  past the highest order number already on screen; an empty        *
+      *  page (order-count left at 0 by Load-Order-Page) means there        *
+      *  are no more orders on file, which leaves every slot zeroed          *
+      *  and so always gives Add-New-Order a slot to use.                     *
+      *                                                  *
+      ****************************************************
+
+       Next-Order-Page SECTION.
+
+       ENTRY "Next-Order-Page".
+
+           MOVE 0 TO page-start-ord-no
+           PERFORM VARYING Array-Ind FROM 1 BY 1
+                                          UNTIL array-ind > no-of-orders
+               IF  VOC-ord-no(array-ind) > page-start-ord-no
+                   MOVE VOC-ord-no(array-ind) TO page-start-ord-no
+               END-IF
+           END-PERFORM
+           ADD 1 TO page-start-ord-no
+
+           PERFORM VARYING Array-Ind FROM 1 BY 1
+                                          UNTIL array-ind > no-of-orders
+               MOVE 0 TO VOC-ord-no(array-ind)
+               MOVE 0 TO VOC-ord-date(array-ind)
+               MOVE 0 TO VOC-ord-val(array-ind)
+               MOVE 0 TO VOC-pay-val(array-ind)
+               MOVE "N" TO VOC-ORD-VOID-FLAG(array-ind)
+               MOVE SPACES TO VOC-ORD-VOID-REASON(array-ind)
+               MOVE 0 TO VOC-ORD-VOID-DATE(array-ind)
+           END-PERFORM
+
+           MOVE VOC-c-code TO file-c-code
+           PERFORM Load-Order-Page
+           PERFORM Derivations
+
+           REFRESH-OBJECT MAIN-WINDOW.
+
+           goback.
+
       ****************************************************
       *                                                  *
       *                                                  *
@@ -154,12 +546,293 @@
 
        Derivations SECTION.
 
-           MOVE 0 TO VOC-c-bal
+           PERFORM Get-Exchange-Rate
+
+           ACCEPT today-date-yyyymmdd FROM DATE YYYYMMDD
+           COMPUTE current-century-yy = today-date-yyyymmdd / 10000
+
            PERFORM VARYING Array-Ind
                FROM 1 BY 1 UNTIL array-ind > no-of-orders
                COMPUTE VOC-ord-bal(array-ind) =
                      VOC-ord-val(array-ind) -
                                            VOC-pay-val(array-ind)
-               ADD VOC-ord-bal(array-ind) TO VOC-c-bal
+           END-PERFORM
+
+           PERFORM Sum-Customer-Totals.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Sum-Customer-Totals browses order-file for VOC-c- *
+      *  code and totals the home-currency-converted        *
+      *  balance, and this year's order/payment totals,      *
+      *  across every order line on file for this customer -- *
+      *  not just the no-of-orders lines currently paged onto   *
+      *  ORDER-BOX (see Load-Order-Page/Next-Order-Page) --      *
+      *  the same full-file approach CUSTEXCP.CBL's Sum-          *
+      *  Customer-Balance uses.                                    *
+      *                                                  *
+      ****************************************************
+
+       Sum-Customer-Totals SECTION.
+
+           MOVE 0 TO VOC-c-bal
+           MOVE 0 TO VOC-c-ytd-count
+           MOVE 0 TO VOC-c-ytd-ord-val
+           MOVE 0 TO VOC-c-ytd-pay-val
+
+           MOVE "N" TO order-eof-switch
+           MOVE VOC-c-code TO ord-c-code
+           MOVE 0          TO ord-no
+           START order-file KEY IS NOT LESS THAN ord-key
+               INVALID KEY
+                   MOVE "Y" TO order-eof-switch
+           END-START
+
+           PERFORM UNTIL order-eof
+               READ order-file NEXT RECORD
+                   AT END
+                       MOVE "Y" TO order-eof-switch
+               END-READ
+               IF  NOT order-eof
+                   IF  ord-c-code NOT = VOC-c-code
+                       MOVE "Y" TO order-eof-switch
+                   ELSE
+                       PERFORM Accumulate-Customer-Totals
+                   END-IF
+               END-IF
            END-PERFORM.
            EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Accumulate-Customer-Totals folds one order-file   *
+      *  line (current record) into VOC-c-bal and, when     *
+      *  the order falls in the current calendar year, the   *
+      *  YTD counters -- called once per order by Sum-         *
+      *  Customer-Totals.                                        *
+      *                                                  *
+      ****************************************************
+
+       Accumulate-Customer-Totals SECTION.
+
+           IF  NOT order-voided
+               COMPUTE VOC-c-bal = VOC-c-bal +
+                     ((ord-val - ord-pay-val) * cur-exchange-rate)
+
+               COMPUTE row-yy = ord-date / 10000
+               IF  row-yy < 50
+                   COMPUTE row-century-yy = 2000 + row-yy
+               ELSE
+                   COMPUTE row-century-yy = 1900 + row-yy
+               END-IF
+               IF  row-century-yy = current-century-yy
+                   ADD 1           TO VOC-c-ytd-count
+                   ADD ord-val     TO VOC-c-ytd-ord-val
+                   ADD ord-pay-val TO VOC-c-ytd-pay-val
+               END-IF
+           END-IF.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Get-Exchange-Rate looks up the home-currency      *
+      *  equivalent of one unit of file-c-currency on      *
+      *  curate-file, leaving cur-exchange-rate at 1.0000  *
+      *  for the home currency (USD) or for any currency   *
+      *  code that has no rate on file yet.                *
+      *                                                  *
+      ****************************************************
+
+       Get-Exchange-Rate SECTION.
+
+           MOVE 1 TO cur-exchange-rate
+           IF  file-c-currency NOT = "USD"
+               MOVE file-c-currency TO cur-code
+               READ curate-file
+                   INVALID KEY
+                       DISPLAY "NO EXCHANGE RATE ON FILE FOR "
+                           file-c-currency " -- USING 1.0000"
+                   NOT INVALID KEY
+                       MOVE cur-rate TO cur-exchange-rate
+               END-READ
+           END-IF.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Browse-Customer-List fills CUSTOMER-LIST-BOX      *
+      *  with up to list-box-size customers starting at    *
+      *  VOC-c-code (or the first customer on file if       *
+      *  VOC-c-code is blank), the same way a customer      *
+      *  with a partial or forgotten code would scan a       *
+      *  printed customer listing.  Entered again with       *
+      *  VOC-c-code left at the first code not shown last     *
+      *  time, it pages on to the next list-box-size rows.     *
+      *                                                  *
+      ****************************************************
+
+       Browse-Customer-List SECTION.
+
+       ENTRY "Browse-Customer-List".
+
+           MOVE 0 TO list-row-ind
+           MOVE "N" TO list-eof-switch
+
+           IF  VOC-c-code = SPACES
+               MOVE LOW-VALUES TO file-c-code
+           ELSE
+               MOVE VOC-c-code TO file-c-code
+           END-IF
+
+           START customer-file KEY IS NOT LESS THAN file-c-code
+               INVALID KEY
+                   SET list-eof TO TRUE
+           END-START
+
+           PERFORM UNTIL list-eof OR list-row-ind >= list-box-size
+               READ customer-file NEXT RECORD
+                   AT END
+                       SET list-eof TO TRUE
+               END-READ
+               IF  NOT list-eof
+                   ADD 1 TO list-row-ind
+                   MOVE file-c-code TO VOC-LIST-C-CODE(list-row-ind)
+                   MOVE file-c-name TO VOC-LIST-C-NAME(list-row-ind)
+               END-IF
+           END-PERFORM
+
+           MOVE list-row-ind TO VOC-LIST-COUNT
+
+           REFRESH-OBJECT CUSTOMER-LIST-BOX
+           SET-FOCUS CUSTOMER-LIST-BOX
+
+           goback.
+
+      ****************************************************
+      *                                                  *
+      *  Select-From-List is entered when the operator     *
+      *  picks a row (pointed to by VOC-DOLLAR-REGISTER)    *
+      *  on CUSTOMER-LIST-BOX -- it loads that customer      *
+      *  into MAIN-WINDOW exactly as if the code had been      *
+      *  typed in and looked up directly.                      *
+      *                                                  *
+      ****************************************************
+
+       Select-From-List SECTION.
+
+       ENTRY "Select-From-List".
+
+           MOVE VOC-LIST-C-CODE(VOC-DOLLAR-REGISTER) TO VOC-c-code
+
+           PERFORM Load-By-Code
+
+           DELETE-WINDOW CUSTOMER-LIST-BOX SYS-NULL
+           SET-FOCUS MAIN-WINDOW
+
+           goback.
+
+      ****************************************************
+      *                                                  *
+      *  Track-Recent-Customer is PERFORMed by Load-By-   *
+      *  Code every time a customer is successfully       *
+      *  loaded -- it moves that customer's code/name to   *
+      *  the front of recent-code-table, dropping it from    *
+      *  its old position first if it was already on the      *
+      *  list, so the table always reads newest-first with      *
+      *  no duplicates and never grows past recent-list-size.    *
+      *                                                  *
+      ****************************************************
+
+       Track-Recent-Customer SECTION.
+
+           MOVE "N" TO recent-found-switch
+           PERFORM VARYING recent-scan-ind FROM 1 BY 1
+                           UNTIL recent-scan-ind > recent-count
+                           OR recent-found
+               IF  recent-c-code(recent-scan-ind) = file-c-code
+                   SET recent-found TO TRUE
+                   MOVE recent-scan-ind TO recent-found-ind
+               END-IF
+           END-PERFORM
+
+      *  recent-scan-ind itself can't be trusted past the scan loop
+      *  above -- PERFORM VARYING's test-before semantics still step
+      *  it one past recent-found-ind once recent-found goes true, so
+      *  the shift below uses the captured recent-found-ind instead.
+           IF  recent-found
+               MOVE recent-found-ind TO recent-scan-ind
+           ELSE
+               IF  recent-count < recent-list-size
+                   ADD 1 TO recent-count
+               END-IF
+               MOVE recent-count TO recent-scan-ind
+           END-IF
+
+           PERFORM VARYING recent-scan-ind FROM recent-scan-ind BY -1
+                           UNTIL recent-scan-ind <= 1
+               MOVE recent-entry(recent-scan-ind - 1)
+                   TO recent-entry(recent-scan-ind)
+           END-PERFORM
+
+           MOVE file-c-code TO recent-c-code(1)
+           MOVE file-c-name TO recent-c-name(1).
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Refresh-Recent-List is entered from a "Recently   *
+      *  Viewed" button on MAIN-WINDOW -- it copies the     *
+      *  current recent-code-table into the RECENT-LIST-BOX  *
+      *  array and opens that window so the operator can      *
+      *  pick straight back into one of their last dozen or     *
+      *  so customers instead of retyping the code.              *
+      *                                                  *
+      ****************************************************
+
+       Refresh-Recent-List SECTION.
+
+       ENTRY "Refresh-Recent-List".
+
+           PERFORM VARYING recent-scan-ind FROM 1 BY 1
+                           UNTIL recent-scan-ind > recent-list-size
+               IF  recent-scan-ind <= recent-count
+                   MOVE recent-c-code(recent-scan-ind)
+                       TO VOC-RECENT-C-CODE(recent-scan-ind)
+                   MOVE recent-c-name(recent-scan-ind)
+                       TO VOC-RECENT-C-NAME(recent-scan-ind)
+               ELSE
+                   MOVE SPACES TO VOC-RECENT-C-CODE(recent-scan-ind)
+                   MOVE SPACES TO VOC-RECENT-C-NAME(recent-scan-ind)
+               END-IF
+           END-PERFORM
+
+           MOVE recent-count TO VOC-RECENT-COUNT
+
+           REFRESH-OBJECT RECENT-LIST-BOX
+           SET-FOCUS RECENT-LIST-BOX
+
+           goback.
+
+      ****************************************************
+      *                                                  *
+      *  Select-From-Recent is entered when the operator   *
+      *  picks a row (pointed to by VOC-DOLLAR-REGISTER)    *
+      *  on RECENT-LIST-BOX -- it loads that customer into   *
+      *  MAIN-WINDOW exactly as Select-From-List does for      *
+      *  CUSTOMER-LIST-BOX.                                      *
+      *                                                  *
+      ****************************************************
+
+       Select-From-Recent SECTION.
+
+       ENTRY "Select-From-Recent".
+
+           MOVE VOC-RECENT-C-CODE(VOC-DOLLAR-REGISTER) TO VOC-c-code
+
+           PERFORM Load-By-Code
+
+           DELETE-WINDOW RECENT-LIST-BOX SYS-NULL
+           SET-FOCUS MAIN-WINDOW
+
+           goback.

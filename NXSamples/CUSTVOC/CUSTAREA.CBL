@@ -0,0 +1,251 @@
+      $SET ans85 mfoo
+      ****************************************************************
+      *                                                              *
+      * Bulk sales-territory reassignment utility.  Reads area.dat   *
+      * and updates file-c-area across cust.ism without an operator  *
+      * having to open every customer in CUSTVOC and click a         *
+      * different PB-NORTH/PB-SOUTH/PB-EAST/PB-WEST button one at a  *
+      * time.  Each area.dat record is either a single customer code *
+      * moving to a new area, or (code left blank) every customer    *
+      * currently in one area moving to another, for redrawing whole *
+      * territory boundaries in one pass.                            *
+      *                                                              *
+      * (C) 1993-2024 Rocket Software, Inc. or its affiliates.       *
+      * All rights reserved.                                         *
+      * This demonstration program is provided for use by users of   *
+      * Rocket Software products and may be used, modified and       *
+      * distributed as part of your application provided that you    *
+      * properly acknowledge the copyright of Rocket Software in     *
+      * this material.                                               *
+      *                                                              *
+      ****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custarea.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT area-file ASSIGN "area.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS area-status.
+
+           SELECT customer-file ASSIGN "cust.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS file-c-code
+           ACCESS IS DYNAMIC
+           FILE STATUS IS cust-status.
+
+           SELECT report-file ASSIGN "custarea.prt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  area-file.
+       01  area-record.
+      *  ar-c-code left blank means this record is a whole-territory
+      *  reassignment (ar-old-area to ar-new-area) rather than a
+      *  single customer -- see Apply-Area-Record.
+           03  ar-c-code                PIC X(5).
+           03  ar-old-area              PIC X.
+           03  ar-new-area              PIC X.
+
+       FD  customer-file.
+           COPY "custrec.cpy".
+
+       FD  report-file.
+       01  report-line                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  area-status                 PIC XX.
+           88  area-file-ok            VALUE "00".
+           88  area-file-eof           VALUE "10".
+
+       01  cust-status                 PIC XX.
+           88  cust-file-ok            VALUE "00".
+           88  cust-file-eof           VALUE "10".
+
+       77  customers-changed           PIC 9(6) COMP.
+
+       01  result-line.
+           03  FILLER                  PIC X(8) VALUE "CUSTOMER".
+           03  FILLER                  PIC X VALUE SPACE.
+           03  rl-c-code               PIC X(5).
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  rl-result               PIC X(40).
+
+       01  totals-line.
+           03  FILLER                  PIC X(27)
+                   VALUE "TOTAL CUSTOMERS REASSIGNED:".
+           03  FILLER                  PIC X VALUE SPACE.
+           03  tl-count                PIC ZZZ,ZZ9.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+
+           PERFORM Program-Initialize
+
+           PERFORM UNTIL area-file-eof
+               READ area-file
+                   AT END
+                       SET area-file-eof TO TRUE
+                   NOT AT END
+                       PERFORM Apply-Area-Record
+               END-READ
+           END-PERFORM
+
+           PERFORM Program-Terminate.
+           STOP RUN.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Program-Initialize SECTION.
+
+           MOVE 0 TO customers-changed
+           OPEN INPUT area-file
+           OPEN I-O customer-file
+           OPEN OUTPUT report-file.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Apply-Area-Record reassigns either one named      *
+      *  customer or every customer currently in            *
+      *  ar-old-area, depending on whether ar-c-code was     *
+      *  supplied.                                            *
+      *                                                  *
+      ****************************************************
+
+       Apply-Area-Record SECTION.
+
+           IF  ar-new-area NOT = "N" AND NOT = "S"
+                              AND NOT = "E" AND NOT = "W"
+               MOVE ar-c-code   TO rl-c-code
+               MOVE "INVALID NEW AREA CODE -- SKIPPED" TO rl-result
+               PERFORM Print-Result-Line
+           ELSE
+               IF  ar-c-code NOT = SPACES
+                   PERFORM Reassign-One-Customer
+               ELSE
+                   PERFORM Reassign-Whole-Territory
+               END-IF
+           END-IF.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Reassign-One-Customer SECTION.
+
+           MOVE ar-c-code TO rl-c-code
+           MOVE ar-c-code TO file-c-code
+           READ customer-file
+               INVALID KEY
+                   MOVE "CODE NOT FOUND" TO rl-result
+                   PERFORM Print-Result-Line
+               NOT INVALID KEY
+                   MOVE ar-new-area TO file-c-area
+                   REWRITE customer-record
+                       INVALID KEY
+                           MOVE "REWRITE FAILED" TO rl-result
+                       NOT INVALID KEY
+                           ADD 1 TO customers-changed
+                           STRING "MOVED TO AREA " ar-new-area
+                               DELIMITED BY SIZE INTO rl-result
+                   END-REWRITE
+                   PERFORM Print-Result-Line
+           END-READ.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Reassign-Whole-Territory browses cust.ism from     *
+      *  the top, rewriting every customer currently in      *
+      *  ar-old-area to ar-new-area, the same sequential       *
+      *  browse idiom CUSTLIST.CBL uses for its area report.    *
+      *                                                  *
+      ****************************************************
+
+       Reassign-Whole-Territory SECTION.
+
+           MOVE LOW-VALUES TO file-c-code
+           START customer-file KEY IS NOT LESS THAN file-c-code
+               INVALID KEY
+                   SET cust-file-eof TO TRUE
+           END-START
+
+           PERFORM UNTIL cust-file-eof
+               READ customer-file NEXT RECORD
+                   AT END
+                       SET cust-file-eof TO TRUE
+               END-READ
+               IF  NOT cust-file-eof
+               AND file-c-area = ar-old-area
+                   MOVE file-c-code TO rl-c-code
+                   MOVE ar-new-area TO file-c-area
+                   REWRITE customer-record
+                       INVALID KEY
+                           MOVE "REWRITE FAILED" TO rl-result
+                       NOT INVALID KEY
+                           ADD 1 TO customers-changed
+                           STRING "MOVED TO AREA " ar-new-area
+                               DELIMITED BY SIZE INTO rl-result
+                   END-REWRITE
+                   PERFORM Print-Result-Line
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Print-Result-Line SECTION.
+
+           MOVE result-line TO report-line
+           WRITE report-line.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Program-Terminate SECTION.
+
+           MOVE SPACES TO report-line
+           WRITE report-line
+           MOVE customers-changed TO tl-count
+           MOVE totals-line TO report-line
+           WRITE report-line
+
+           CLOSE area-file
+           CLOSE customer-file
+           CLOSE report-file.
+           EXIT.

@@ -0,0 +1,26 @@
+      *****************************************************************
+      *                                                               *
+      * Shared copy of the order-file record layout -- keep in step   *
+      * with the FD repeated in VOCLOAD/VOCSAVE/CUSTVOC.               *
+      *                                                               *
+      *****************************************************************
+       01  order-record.
+           03  ord-key.
+               05  ord-c-code          PIC X(5).
+               05  ord-no              PIC 9(6).
+           03  ord-date                PIC 9(6).
+           03  ord-val                 PIC 9(4)V99 COMP.
+           03  ord-pay-val             PIC 9(4)V99 COMP.
+      *  ord-currency carries the billing currency this order was
+      *  placed in -- see the customer's file-c-currency and
+      *  Get-Exchange-Rate in VOCLOAD/VOCOK/VOCSAVE.
+           03  ord-currency            PIC X(3).
+      *  ord-void-flag marks this order as voided rather than deleted
+      *  -- see Delete-Order in VOCDEL.CBL -- so a cancelled order
+      *  stays on order-file with the reason and date it was voided
+      *  instead of disappearing from the customer's history.
+           03  ord-void-flag           PIC X.
+               88  order-voided            VALUE "Y".
+               88  order-not-voided         VALUE "N".
+           03  ord-void-reason         PIC X(20).
+           03  ord-void-date           PIC 9(6).

@@ -0,0 +1,164 @@
+      $SET ans85 mfoo
+      ****************************************************************
+      *                                                              *
+      * Exchange-rate maintenance utility.  Reads currency-code/rate *
+      * pairs from curate.dat and writes or rewrites the matching    *
+      * curate-file record -- so treasury can update the rate table  *
+      * Get-Exchange-Rate uses (see VOCLOAD/VOCOK/VOCSAVE) without   *
+      * there being a screen anywhere in custvoc for it.             *
+      *                                                              *
+      * (C) 1993-2024 Rocket Software, Inc. or its affiliates.       *
+      * All rights reserved.                                         *
+      * This demonstration program is provided for use by users of   *
+      * Rocket Software products and may be used, modified and       *
+      * distributed as part of your application provided that you    *
+      * properly acknowledge the copyright of Rocket Software in     *
+      * this material.                                               *
+      *                                                              *
+      ****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custcur.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT rate-file ASSIGN "curate.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS rate-status.
+
+           SELECT curate-file ASSIGN "curate.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS cur-code
+           ACCESS IS DYNAMIC
+           FILE STATUS IS curate-status.
+
+           SELECT report-file ASSIGN "custcur.prt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  rate-file.
+       01  rate-record.
+           03  rt-cur-code               PIC X(3).
+           03  rt-cur-rate               PIC 9(4)V9999.
+
+       FD  curate-file.
+           COPY "custcur.cpy".
+
+       FD  report-file.
+       01  report-line                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  rate-status                  PIC XX.
+           88  rate-file-ok            VALUE "00".
+           88  rate-file-eof           VALUE "10".
+
+       01  curate-status                PIC XX.
+           88  curate-file-ok          VALUE "00".
+
+       01  result-line.
+           03  FILLER                  PIC X(8) VALUE "CURRENCY".
+           03  FILLER                  PIC X VALUE SPACE.
+           03  rl-cur-code             PIC X(3).
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  rl-result               PIC X(30).
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+
+           PERFORM Program-Initialize
+
+           PERFORM UNTIL rate-file-eof
+               READ rate-file
+                   AT END
+                       SET rate-file-eof TO TRUE
+                   NOT AT END
+                       PERFORM Apply-Rate-Update
+               END-READ
+           END-PERFORM
+
+           PERFORM Program-Terminate.
+           STOP RUN.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Program-Initialize SECTION.
+
+           OPEN INPUT rate-file
+           OPEN I-O curate-file
+           OPEN OUTPUT report-file.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Apply-Rate-Update rewrites the curate-file record *
+      *  for rt-cur-code with rt-cur-rate, writing a new    *
+      *  record the first time a currency code is seen,    *
+      *  and logs the outcome to report-file.              *
+      *                                                  *
+      ****************************************************
+
+       Apply-Rate-Update SECTION.
+
+           MOVE rt-cur-code TO rl-cur-code
+           MOVE rt-cur-code TO cur-code
+           MOVE rt-cur-rate TO cur-rate
+           REWRITE curate-record
+               INVALID KEY
+                   WRITE curate-record
+                       INVALID KEY
+                           MOVE "WRITE FAILED" TO rl-result
+                       NOT INVALID KEY
+                           MOVE "RATE ADDED" TO rl-result
+                   END-WRITE
+               NOT INVALID KEY
+                   MOVE "RATE UPDATED" TO rl-result
+           END-REWRITE
+           PERFORM Print-Result-Line.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Print-Result-Line SECTION.
+
+           MOVE result-line TO report-line
+           WRITE report-line.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Program-Terminate SECTION.
+
+           CLOSE rate-file
+           CLOSE curate-file
+           CLOSE report-file.
+           EXIT.

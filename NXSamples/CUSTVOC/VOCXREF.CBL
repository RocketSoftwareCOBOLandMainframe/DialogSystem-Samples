@@ -0,0 +1,108 @@
+      $SET ans85 mfoo
+      ****************************************************************
+      *                                                              *
+      * A version of CUSTOMER.CBL written to use the                 *
+      * Dialog Vocabulary, as much as possible                       *
+      *                                                              *
+      * (C) 1993-2024 Rocket Software, Inc. or its affiliates.       *
+      * All rights reserved.                                         *
+      * This demonstration program is provided for use by users of   *
+      * Rocket Software products and may be used, modified and       *
+      * distributed as part of your application provided that you    *
+      * properly acknowledge the copyright of Rocket Software in     *
+      * this material.                                               *
+      *                                                              *
+      ****************************************************************
+
+      **************************************************
+      *                                                *
+      * The vocabulary copybook which must be included *
+      * before the main program starts.                *
+      *                                                *
+      **************************************************
+
+           COPY "dslang.cpy".
+
+
+       IDENTIFICATION DIVISION.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *  ordxref-file maps an order number straight back to the
+      *  customer code that owns it -- see VOCSAVE, which keeps it
+      *  up to date every time an order line is written.
+           SELECT ordxref-file ASSIGN "ordxref.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ordx-ord-no
+           ACCESS IS DYNAMIC
+           FILE STATUS IS ordx-file-status
+           lock MODE IS AUTOMATIC.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  ordxref-file is external.
+           COPY "ordxref.cpy".
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       WORKING-STORAGE SECTION.
+
+           COPY "custvoc.cpy".
+
+       01  ordx-file-status            PIC XX.
+           88  ordx-file-ok            VALUE "00".
+
+       LINKAGE SECTION.
+
+	    COPY "ds-call.cpy".
+           COPY "custvoc.cpb".
+
+      ****************************************************
+      *                                                  *
+      *  Lookup-Order-By-No is entered from the order     *
+      *  lookup window when the operator keys in an order *
+      *  number off an invoice -- it finds the owning      *
+      *  customer in ordxref-file and, if found, loads      *
+      *  that customer onto MAIN-WINDOW the same way        *
+      *  typing the code straight into VOC-c-code would,     *
+      *  so there's no need to already know the customer    *
+      *  code to pull the account up.                        *
+      *                                                  *
+      ****************************************************
+
+       Lookup-Order-By-No SECTION.
+
+       ENTRY "Lookup-Order-By-No".
+
+           MOVE VOC-ORD-NO(VOC-DOLLAR-REGISTER) TO ordx-ord-no
+           READ ordxref-file
+               INVALID KEY
+                   DISPLAY "ORDER " VOC-ORD-NO(VOC-DOLLAR-REGISTER)
+                       " NOT FOUND ON THE CROSS-REFERENCE FILE"
+                   goback
+           END-READ
+
+           INITIALIZE VOC-data-block
+           MOVE ordx-c-code TO VOC-c-code
+
+           CALL "vocload" USING Dsc-Control-Block, Voc-Data-Block
+           END-CALL
+
+           DELETE-WINDOW DIALOG-BOX SYS-NULL
+           SET-FOCUS MAIN-WINDOW
+           REFRESH-OBJECT MAIN-WINDOW
+
+           goback.

@@ -0,0 +1,16 @@
+      *****************************************************************
+      *                                                               *
+      * Shared copy of the audit-trail record layout written by       *
+      * custaud to custaudit.dat -- keep in step with the inline      *
+      * 01 this replaced in CUSTAUD.CBL.  CUSTJRNL.CBL reads the same *
+      * layout to build the end-of-day change journal.                *
+      *                                                               *
+      *****************************************************************
+       01  aud-work-record.
+           03  aud-operator            PIC X(8).
+           03  aud-date                PIC 9(8).
+           03  aud-time                PIC 9(6).
+           03  aud-action              PIC X(12).
+           03  aud-c-code              PIC X(5).
+           03  aud-before              PIC X(80).
+           03  aud-after               PIC X(80).

@@ -0,0 +1,133 @@
+      $SET ans85 mfoo
+      ****************************************************************
+      *                                                              *
+      * Low-stock exception report.  Scans inventory.dat (the same   *
+      * product master SPLITTER.CBL/TREVIEW.CBL browse and VOCORD's  *
+      * Select-Inventory-Item decrements on every order) and lists    *
+      * every item whose on-hand quantity has fallen below a          *
+      * configurable reorder threshold, so purchasing has a nightly    *
+      * worklist instead of noticing a stock-out only when an order     *
+      * can no longer be filled.                                        *
+      *                                                              *
+      * (C) 1993-2024 Rocket Software, Inc. or its affiliates.       *
+      * All rights reserved.                                         *
+      * This demonstration program is provided for use by users of   *
+      * Rocket Software products and may be used, modified and       *
+      * distributed as part of your application provided that you    *
+      * properly acknowledge the copyright of Rocket Software in     *
+      * this material.                                               *
+      *                                                              *
+      ****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. invlow.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT inventory-file ASSIGN "inventory.dat"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS inv-status.
+
+           SELECT report-file ASSIGN "invlow.prt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  inventory-file.
+           COPY "invrec.cpy".
+
+       FD  report-file.
+       01  report-line                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  inv-status                  PIC XX.
+           88  inv-file-ok             VALUE "00".
+           88  inv-file-eof            VALUE "10".
+
+      *  reorder-threshold is the configurable "below how many units
+      *  on hand counts as low stock" cutoff, taken from the command
+      *  line (e.g. "invlow 25" flags anything under 25 units) so
+      *  purchasing can tighten or loosen it without a recompile.
+       77  reorder-threshold           PIC 9(4).
+
+       77  item-quantity               PIC 9(4).
+
+       01  heading-line.
+           03  FILLER                  PIC X(4) VALUE "CODE".
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  FILLER                  PIC X(30) VALUE "DESCRIPTION".
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  FILLER                  PIC X(8) VALUE "ON HAND".
+
+       01  detail-line.
+           03  dl-code                 PIC X(4).
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  dl-desc                 PIC X(30).
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  dl-quantity             PIC ZZZ9.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+
+           ACCEPT reorder-threshold FROM COMMAND-LINE
+           IF  reorder-threshold = 0
+               MOVE 10 TO reorder-threshold
+           END-IF
+
+           OPEN INPUT inventory-file
+           OPEN OUTPUT report-file
+
+           MOVE heading-line TO report-line
+           WRITE report-line
+
+           PERFORM UNTIL inv-file-eof
+               READ inventory-file NEXT RECORD
+                   AT END
+                       SET inv-file-eof TO TRUE
+                   NOT AT END
+                       PERFORM Evaluate-Item
+               END-READ
+           END-PERFORM
+
+           CLOSE inventory-file
+           CLOSE report-file.
+           STOP RUN.
+
+      ****************************************************
+      *                                                  *
+      *  Evaluate-Item prints one report line for any      *
+      *  product whose on-hand quantity is below the        *
+      *  configured reorder threshold.                       *
+      *                                                  *
+      ****************************************************
+
+       Evaluate-Item SECTION.
+
+           MOVE FUNCTION NUMVAL(inv-quantity) TO item-quantity
+
+           IF  item-quantity < reorder-threshold
+               MOVE SPACES       TO detail-line
+               MOVE inv-code     TO dl-code
+               MOVE inv-desc     TO dl-desc
+               MOVE item-quantity TO dl-quantity
+               MOVE detail-line  TO report-line
+               WRITE report-line
+           END-IF.
+           EXIT.

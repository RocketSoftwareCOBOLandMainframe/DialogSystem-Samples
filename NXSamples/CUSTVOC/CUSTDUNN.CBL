@@ -0,0 +1,423 @@
+      $SET ans85 mfoo
+      ****************************************************************
+      *                                                              *
+      * Automatic dunning notices.  Rebuilds the same over-limit      *
+      * worklist CUSTEXCP.CBL reports on -- scans cust.ism,            *
+      * recomputes each customer's home-currency balance from         *
+      * order-file, and flags anyone at or above threshold-pct of      *
+      * file-c-limit -- but instead of a one-line-per-customer          *
+      * worklist, prints a full collections letter per over-limit       *
+      * customer addressed from file-c-name and the four file-c-addr    *
+      * lines, worst (highest percentage of limit) first, so someone    *
+      * does not have to turn CUSTEXCP's worklist into letters by hand. *
+      *                                                              *
+      * (C) 1993-2024 Rocket Software, Inc. or its affiliates.       *
+      * All rights reserved.                                         *
+      * This demonstration program is provided for use by users of   *
+      * Rocket Software products and may be used, modified and       *
+      * distributed as part of your application provided that you    *
+      * properly acknowledge the copyright of Rocket Software in     *
+      * this material.                                               *
+      *                                                              *
+      ****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custdunn.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT customer-file ASSIGN "cust.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS file-c-code
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS cust-status.
+
+           SELECT order-file ASSIGN "order.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ord-key
+           ACCESS IS DYNAMIC
+           FILE STATUS IS ord-status.
+
+           SELECT sort-work-file ASSIGN "custdunn.srt".
+
+           SELECT report-file ASSIGN "custdunn.prt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  customer-file.
+           COPY "custrec.cpy".
+
+       FD  order-file.
+           COPY "custordr.cpy".
+
+      *  sort-record carries everything Print-One-Notice needs to
+      *  address and word a letter without having to re-read
+      *  customer-file -- sw-pct is the sort key, worst (highest)
+      *  percentage of limit first, the same as CUSTEXCP.CBL.
+       SD  sort-work-file.
+       01  sort-record.
+           03  sw-pct                   PIC S9(5) COMP.
+           03  sw-c-code                PIC X(5).
+           03  sw-c-name                PIC X(15).
+           03  sw-c-addr1               PIC X(15).
+           03  sw-c-addr2               PIC X(15).
+           03  sw-c-addr3               PIC X(15).
+           03  sw-c-addr4               PIC X(15).
+           03  sw-balance               PIC S9(6)V99 COMP.
+           03  sw-limit                 PIC 9(4) COMP.
+
+       FD  report-file.
+       01  report-line                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  cust-status                 PIC XX.
+           88  cust-file-ok            VALUE "00".
+           88  cust-file-eof           VALUE "10".
+
+       01  ord-status                  PIC XX.
+           88  ord-file-ok             VALUE "00".
+
+       01  sort-status                 PIC XX.
+           88  sort-file-eof           VALUE "10".
+
+      *  threshold-pct is the configurable "within what percentage of
+      *  the limit counts as an exception" cutoff, taken from the
+      *  command line exactly as CUSTEXCP.CBL's is -- kept in step so
+      *  the two reports always agree on who is over limit.
+       77  threshold-pct               PIC 9(3).
+
+       77  ord-eof-switch              PIC X VALUE "N".
+           88  ord-eof                 VALUE "Y".
+
+       77  customer-balance            PIC S9(6)V99 COMP.
+       77  customer-pct                PIC S9(5) COMP.
+       77  cur-exchange-rate           PIC 9(4)V9999 COMP.
+
+       77  notices-printed             PIC 9(6) COMP.
+
+       01  today-date-yyyymmdd         PIC 9(8).
+       01  today-date-display REDEFINES today-date-yyyymmdd.
+           03  td-yyyy                 PIC 9999.
+           03  td-mm                   PIC 99.
+           03  td-dd                   PIC 99.
+
+       01  notice-date-line.
+           03  FILLER                  PIC X(6) VALUE "DATE: ".
+           03  nd-mm                   PIC 99.
+           03  FILLER                  PIC X VALUE "/".
+           03  nd-dd                   PIC 99.
+           03  FILLER                  PIC X VALUE "/".
+           03  nd-yyyy                 PIC 9999.
+
+       01  notice-balance-line.
+           03  FILLER                  PIC X(24) VALUE
+               "CURRENT BALANCE DUE:    ".
+           03  nb-balance               PIC $$$,$$9.99.
+
+       01  notice-limit-line.
+           03  FILLER                  PIC X(24) VALUE
+               "YOUR CREDIT LIMIT:      ".
+           03  nl-limit                 PIC $$$,$$9.
+
+       01  notice-pct-line.
+           03  FILLER                  PIC X(24) VALUE
+               "PERCENT OF LIMIT USED:  ".
+           03  np-pct                   PIC ZZZ9.
+           03  FILLER                  PIC X VALUE "%".
+
+       01  notices-heading             PIC X(132) VALUE
+               "DUNNING NOTICES GENERATED THIS RUN".
+
+       01  totals-line.
+           03  FILLER                  PIC X(20)
+               VALUE "NOTICES PRINTED:".
+           03  tl-count                PIC ZZZ,ZZ9.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+
+           ACCEPT threshold-pct FROM COMMAND-LINE
+           IF  threshold-pct = 0
+               MOVE 80 TO threshold-pct
+           END-IF
+
+           MOVE 0 TO notices-printed
+           ACCEPT today-date-yyyymmdd FROM DATE YYYYMMDD
+
+           OPEN INPUT order-file
+           OPEN OUTPUT report-file
+
+           SORT sort-work-file
+               ON DESCENDING KEY sw-pct
+               INPUT PROCEDURE IS Build-Worklist
+               OUTPUT PROCEDURE IS Print-Notices
+
+           MOVE SPACES TO report-line
+           WRITE report-line
+           MOVE notices-heading TO report-line
+           WRITE report-line
+           MOVE notices-printed TO tl-count
+           MOVE totals-line TO report-line
+           WRITE report-line
+
+           CLOSE order-file
+           CLOSE report-file.
+           STOP RUN.
+
+      ****************************************************
+      *                                                  *
+      *  Build-Worklist scans cust.ism, recomputes each    *
+      *  customer's home-currency balance from order-file, *
+      *  and RELEASEs a sort-record for every customer      *
+      *  whose balance is at or above threshold-pct of       *
+      *  file-c-limit -- the same test CUSTEXCP.CBL makes.     *
+      *                                                  *
+      ****************************************************
+
+       Build-Worklist SECTION.
+
+           OPEN INPUT customer-file
+
+           PERFORM UNTIL cust-file-eof
+               READ customer-file NEXT RECORD
+                   AT END
+                       SET cust-file-eof TO TRUE
+                   NOT AT END
+                       PERFORM Evaluate-Customer
+               END-READ
+           END-PERFORM
+
+           CLOSE customer-file.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Evaluate-Customer SECTION.
+
+           PERFORM Get-Exchange-Rate
+           PERFORM Sum-Customer-Balance
+
+           IF  file-c-limit > 0
+               COMPUTE customer-pct ROUNDED =
+                   (customer-balance * 100) / file-c-limit
+           ELSE
+               IF  customer-balance > 0
+                   MOVE 999 TO customer-pct
+               ELSE
+                   MOVE 0   TO customer-pct
+               END-IF
+           END-IF
+
+           IF  customer-pct >= threshold-pct
+               MOVE customer-pct     TO sw-pct
+               MOVE file-c-code      TO sw-c-code
+               MOVE file-c-name      TO sw-c-name
+               MOVE file-c-addr1     TO sw-c-addr1
+               MOVE file-c-addr2     TO sw-c-addr2
+               MOVE file-c-addr3     TO sw-c-addr3
+               MOVE file-c-addr4     TO sw-c-addr4
+               MOVE customer-balance TO sw-balance
+               MOVE file-c-limit     TO sw-limit
+               RELEASE sort-record
+           END-IF.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Get-Exchange-Rate looks up the home-currency      *
+      *  equivalent of one unit of file-c-currency -- now    *
+      *  factored into custrate so CUSTEXCP, CUSTAGE,           *
+      *  CUSTGLEX, CUSTSTMT and CUSTLIST all share the one        *
+      *  curate-file lookup instead of each keeping its own.        *
+      *                                                  *
+      ****************************************************
+
+       Get-Exchange-Rate SECTION.
+
+           CALL "custrate" USING file-c-currency, cur-exchange-rate
+           END-CALL.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Sum-Customer-Balance browses order-file for this  *
+      *  customer and totals the home-currency-converted    *
+      *  balance across every order line on file -- the      *
+      *  same logic CUSTEXCP.CBL uses.                        *
+      *                                                  *
+      ****************************************************
+
+       Sum-Customer-Balance SECTION.
+
+           MOVE 0   TO customer-balance
+           MOVE "N" TO ord-eof-switch
+           MOVE file-c-code TO ord-c-code
+           MOVE 0           TO ord-no
+           START order-file KEY IS NOT LESS THAN ord-key
+               INVALID KEY
+                   MOVE "Y" TO ord-eof-switch
+           END-START
+
+           PERFORM UNTIL ord-eof
+               READ order-file NEXT RECORD
+                   AT END
+                       MOVE "Y" TO ord-eof-switch
+               END-READ
+               IF  NOT ord-eof
+                   IF  ord-c-code NOT = file-c-code
+                       MOVE "Y" TO ord-eof-switch
+                   ELSE
+                       IF  NOT order-voided
+                           COMPUTE customer-balance = customer-balance +
+                               ((ord-val - ord-pay-val)
+                                               * cur-exchange-rate)
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Print-Notices returns the sorted records worst     *
+      *  (highest percentage of limit) first and writes an    *
+      *  individually addressed dunning letter for each one.   *
+      *                                                  *
+      ****************************************************
+
+       Print-Notices SECTION.
+
+           PERFORM UNTIL sort-file-eof
+               RETURN sort-work-file
+                   AT END
+                       SET sort-file-eof TO TRUE
+                   NOT AT END
+                       PERFORM Print-One-Notice
+               END-RETURN
+           END-PERFORM.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Print-One-Notice SECTION.
+
+           MOVE SPACES TO report-line
+           WRITE report-line
+           MOVE SPACES TO report-line
+           WRITE report-line
+
+           MOVE td-mm   TO nd-mm
+           MOVE td-dd   TO nd-dd
+           MOVE td-yyyy TO nd-yyyy
+           MOVE notice-date-line TO report-line
+           WRITE report-line
+
+           MOVE SPACES TO report-line
+           WRITE report-line
+
+           MOVE SPACES TO report-line
+           MOVE sw-c-name  TO report-line
+           WRITE report-line
+           MOVE SPACES TO report-line
+           MOVE sw-c-addr1 TO report-line
+           WRITE report-line
+           MOVE SPACES TO report-line
+           MOVE sw-c-addr2 TO report-line
+           WRITE report-line
+           MOVE SPACES TO report-line
+           MOVE sw-c-addr3 TO report-line
+           WRITE report-line
+           MOVE SPACES TO report-line
+           MOVE sw-c-addr4 TO report-line
+           WRITE report-line
+
+           MOVE SPACES TO report-line
+           WRITE report-line
+
+           MOVE SPACES TO report-line
+           STRING "RE: ACCOUNT " sw-c-code
+               DELIMITED BY SIZE INTO report-line
+           WRITE report-line
+
+           MOVE SPACES TO report-line
+           WRITE report-line
+           MOVE SPACES TO report-line
+           STRING "DEAR " sw-c-name ","
+               DELIMITED BY SIZE INTO report-line
+           WRITE report-line
+           MOVE SPACES TO report-line
+           WRITE report-line
+
+           MOVE SPACES TO report-line
+           STRING "OUR RECORDS SHOW YOUR ACCOUNT IS PAST DUE AND"
+               DELIMITED BY SIZE INTO report-line
+           WRITE report-line
+           MOVE SPACES TO report-line
+           STRING "CURRENTLY OVER ITS APPROVED CREDIT LIMIT."
+               DELIMITED BY SIZE INTO report-line
+           WRITE report-line
+
+           MOVE SPACES TO report-line
+           WRITE report-line
+
+           MOVE sw-balance TO nb-balance
+           MOVE notice-balance-line TO report-line
+           WRITE report-line
+
+           MOVE sw-limit TO nl-limit
+           MOVE notice-limit-line TO report-line
+           WRITE report-line
+
+           MOVE sw-pct TO np-pct
+           MOVE notice-pct-line TO report-line
+           WRITE report-line
+
+           MOVE SPACES TO report-line
+           WRITE report-line
+           MOVE SPACES TO report-line
+           STRING "PLEASE REMIT PAYMENT OR CONTACT OUR CREDIT"
+               DELIMITED BY SIZE INTO report-line
+           WRITE report-line
+           MOVE SPACES TO report-line
+           STRING "DEPARTMENT TO MAKE ARRANGEMENTS."
+               DELIMITED BY SIZE INTO report-line
+           WRITE report-line
+
+           MOVE SPACES TO report-line
+           WRITE report-line
+           MOVE SPACES TO report-line
+           STRING "SINCERELY," DELIMITED BY SIZE INTO report-line
+           WRITE report-line
+           MOVE SPACES TO report-line
+           STRING "CREDIT AND COLLECTIONS DEPARTMENT"
+               DELIMITED BY SIZE INTO report-line
+           WRITE report-line
+
+           ADD 1 TO notices-printed.
+           EXIT.

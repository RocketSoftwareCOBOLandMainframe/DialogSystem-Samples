@@ -0,0 +1,19 @@
+      *****************************************************************
+      *                                                               *
+      * Shared copy of the product-master record layout.  inventory.  *
+      * dat is the same file SPLITTER.CBL/TREVIEW.CBL already browse  *
+      * (data-type/data-code/data-desc/data-quantity/data-unit-price/ *
+      * data-order-price) -- kept here as plain PIC X fields, byte-   *
+      * for-byte the same as those programs' FDs, so this copy reads  *
+      * the identical file without reformatting it.  See Select-      *
+      * Inventory-Item in VOCORD.CBL for where inv-unit-price gets    *
+      * turned into an order line's price.                            *
+      *                                                               *
+      *****************************************************************
+       01  inventory-record.
+           03  inv-type                PIC X(14).
+           03  inv-code                PIC X(4).
+           03  inv-desc                PIC X(30).
+           03  inv-quantity            PIC X(4).
+           03  inv-unit-price          PIC X(6).
+           03  inv-order-price         PIC X(6).

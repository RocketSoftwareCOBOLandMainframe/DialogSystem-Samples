@@ -0,0 +1,97 @@
+      $SET ans85 mfoo
+      ****************************************************************
+      *                                                              *
+      * Shared currency exchange-rate lookup.  CUSTAGE, CUSTGLEX,    *
+      * CUSTSTMT, CUSTLIST, CUSTEXCP and CUSTDUNN all need the same   *
+      * home-currency rate for a given currency code off curate.ism   *
+      * -- this factors that lookup out of each of them into one      *
+      * place instead of six copies of the same curate-file SELECT/   *
+      * FD/OPEN/READ, the same way custaud centralizes the audit-     *
+      * trail write instead of leaving it duplicated in VOCSAVE,      *
+      * VOCDEL and VOCOK.                                             *
+      *                                                              *
+      * (C) 1993-2024 Rocket Software, Inc. or its affiliates.       *
+      * All rights reserved.                                         *
+      * This demonstration program is provided for use by users of   *
+      * Rocket Software products and may be used, modified and       *
+      * distributed as part of your application provided that you    *
+      * properly acknowledge the copyright of Rocket Software in     *
+      * this material.                                               *
+      *                                                              *
+      ****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custrate.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT curate-file ASSIGN "curate.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS cur-code
+           ACCESS IS DYNAMIC
+           FILE STATUS IS cur-status.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  curate-file.
+           COPY "custcur.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  cur-status                  PIC XX.
+           88  cur-file-ok             VALUE "00".
+
+      *  rate-file-opened-switch keeps curate-file open for the life
+      *  of the run unit instead of an OPEN/CLOSE on every single
+      *  CALL -- this subprogram is typically called once per order
+      *  line, and the calling batch program's own STOP RUN takes
+      *  care of closing everything down at the end.
+       77  rate-file-opened-switch     PIC X VALUE "N".
+           88  rate-file-opened            VALUE "Y".
+
+       LINKAGE SECTION.
+
+       01  rate-currency               PIC X(3).
+       01  rate-exchange-rate          PIC 9(4)V9999 COMP.
+
+      ****************************************************
+      *                                                  *
+      *  Looks up the home-currency equivalent of one     *
+      *  unit of rate-currency on curate-file, leaving     *
+      *  rate-exchange-rate at 1.0000 for the home          *
+      *  currency (USD) or for any currency code that has   *
+      *  no rate on file yet -- the same logic VOCLOAD/       *
+      *  VOCOK/VOCSAVE's own Get-Exchange-Rate uses.            *
+      *                                                  *
+      ****************************************************
+
+       PROCEDURE DIVISION USING rate-currency, rate-exchange-rate.
+
+       Main-Process SECTION.
+
+           IF  NOT rate-file-opened
+               OPEN INPUT curate-file
+               SET rate-file-opened TO TRUE
+           END-IF
+
+           MOVE 1 TO rate-exchange-rate
+           IF  rate-currency NOT = "USD"
+               MOVE rate-currency TO cur-code
+               READ curate-file
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE cur-rate TO rate-exchange-rate
+               END-READ
+           END-IF.
+
+           GOBACK.

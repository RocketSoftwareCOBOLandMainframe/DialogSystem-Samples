@@ -0,0 +1,316 @@
+      $SET ans85 mfoo
+      ****************************************************************
+      *                                                              *
+      * Customer re-key / renumber utility.  Reads old-code/new-code *
+      * pairs from rekey.dat and, for each one, writes a new         *
+      * customer-record under the new file-c-code (carrying the ten  *
+      * file-c-order-entry slots), moves every order-file line and   *
+      * its ordxref-file entry across to the new code, then removes  *
+      * the old key -- so correcting a mistyped or reassigned        *
+      * customer code no longer means deleting the record with       *
+      * VOCDEL and re-keying everything by hand.                     *
+      *                                                              *
+      * (C) 1993-2024 Rocket Software, Inc. or its affiliates.       *
+      * All rights reserved.                                         *
+      * This demonstration program is provided for use by users of   *
+      * Rocket Software products and may be used, modified and       *
+      * distributed as part of your application provided that you    *
+      * properly acknowledge the copyright of Rocket Software in     *
+      * this material.                                               *
+      *                                                              *
+      ****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custrkey.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT rekey-file ASSIGN "rekey.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS rekey-status.
+
+           SELECT customer-file ASSIGN "cust.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS file-c-code
+           ACCESS IS DYNAMIC
+           FILE STATUS IS cust-status.
+
+           SELECT order-file ASSIGN "order.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ord-key
+           ACCESS IS DYNAMIC
+           FILE STATUS IS ord-status.
+
+           SELECT ordxref-file ASSIGN "ordxref.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ordx-ord-no
+           ACCESS IS DYNAMIC
+           FILE STATUS IS ordx-status.
+
+           SELECT report-file ASSIGN "custrkey.prt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  rekey-file.
+       01  rekey-record.
+           03  rk-old-code              PIC X(5).
+           03  rk-new-code              PIC X(5).
+
+       FD  customer-file.
+           COPY "custrec.cpy".
+
+       FD  order-file.
+           COPY "custordr.cpy".
+
+       FD  ordxref-file.
+           COPY "ordxref.cpy".
+
+       FD  report-file.
+       01  report-line                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  rekey-status                PIC XX.
+           88  rekey-file-ok           VALUE "00".
+           88  rekey-file-eof          VALUE "10".
+
+       01  cust-status                 PIC XX.
+           88  cust-file-ok            VALUE "00".
+
+       01  ord-status                  PIC XX.
+           88  ord-file-ok             VALUE "00".
+
+       01  ordx-status                 PIC XX.
+           88  ordx-file-ok            VALUE "00".
+
+       77  ord-eof-switch              PIC X VALUE "N".
+           88  ord-eof                 VALUE "Y".
+
+      *  held-order-record carries every field off custordr.cpy
+      *  across the DELETE/WRITE pair below -- not just the money
+      *  and date fields -- so a rekeyed order keeps its billing
+      *  currency and void status instead of reverting to USD and
+      *  un-voiding (see Delete-Order in VOCDEL.CBL).
+       01  held-order-record.
+           03  held-ord-no             PIC 9(6).
+           03  held-ord-date           PIC 9(6).
+           03  held-ord-val            PIC 9(4)V99 COMP.
+           03  held-ord-pay-val        PIC 9(4)V99 COMP.
+           03  held-ord-currency       PIC X(3).
+           03  held-ord-void-flag      PIC X.
+           03  held-ord-void-reason    PIC X(20).
+           03  held-ord-void-date      PIC 9(6).
+
+       01  result-line.
+           03  FILLER                  PIC X(6) VALUE "REKEY ".
+           03  rl-old-code             PIC X(5).
+           03  FILLER                  PIC X(4) VALUE " TO ".
+           03  rl-new-code             PIC X(5).
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  rl-result               PIC X(20).
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+
+           PERFORM Program-Initialize
+
+           PERFORM UNTIL rekey-file-eof
+               READ rekey-file
+                   AT END
+                       SET rekey-file-eof TO TRUE
+                   NOT AT END
+                       PERFORM Rekey-One-Customer
+               END-READ
+           END-PERFORM
+
+           PERFORM Program-Terminate.
+           STOP RUN.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Program-Initialize SECTION.
+
+           OPEN INPUT rekey-file
+           OPEN I-O customer-file
+           OPEN I-O order-file
+           OPEN I-O ordxref-file
+           OPEN OUTPUT report-file.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Rekey-One-Customer reads the old customer-record,*
+      *  writes it back under the new key (carrying the   *
+      *  ten file-c-order-entry slots with it as-is),     *
+      *  moves every order-file line for the old code to  *
+      *  the new code, and finally removes the old        *
+      *  customer-record and its old-keyed order lines.   *
+      *                                                  *
+      ****************************************************
+
+       Rekey-One-Customer SECTION.
+
+           MOVE rk-old-code TO rl-old-code
+           MOVE rk-new-code TO rl-new-code
+
+           MOVE rk-old-code TO file-c-code
+           READ customer-file
+               INVALID KEY
+                   MOVE "OLD CODE NOT FOUND" TO rl-result
+                   PERFORM Print-Result-Line
+               NOT INVALID KEY
+                   MOVE rk-new-code TO file-c-code
+                   WRITE customer-record
+                       INVALID KEY
+                           MOVE "NEW CODE ALREADY IN USE"
+                               TO rl-result
+                           PERFORM Print-Result-Line
+                       NOT INVALID KEY
+                           PERFORM Rekey-Orders
+                           MOVE rk-old-code TO file-c-code
+                           DELETE customer-file
+                               INVALID KEY
+                                   CONTINUE
+                           END-DELETE
+                           MOVE "OK" TO rl-result
+                           PERFORM Print-Result-Line
+                   END-WRITE
+           END-READ.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Rekey-Orders browses order-file for every line   *
+      *  still on the old code, writes an equivalent line *
+      *  under the new code, and deletes the old one.     *
+      *                                                  *
+      ****************************************************
+
+       Rekey-Orders SECTION.
+
+           MOVE "N" TO ord-eof-switch
+           MOVE rk-old-code TO ord-c-code
+           MOVE 0           TO ord-no
+           START order-file KEY IS NOT LESS THAN ord-key
+               INVALID KEY
+                   MOVE "Y" TO ord-eof-switch
+           END-START
+
+           PERFORM UNTIL ord-eof
+               READ order-file NEXT RECORD
+                   AT END
+                       MOVE "Y" TO ord-eof-switch
+               END-READ
+               IF  NOT ord-eof
+                   IF  ord-c-code NOT = rk-old-code
+                       MOVE "Y" TO ord-eof-switch
+                   ELSE
+                       MOVE ord-no           TO held-ord-no
+                       MOVE ord-date         TO held-ord-date
+                       MOVE ord-val          TO held-ord-val
+                       MOVE ord-pay-val      TO held-ord-pay-val
+                       MOVE ord-currency     TO held-ord-currency
+                       MOVE ord-void-flag    TO held-ord-void-flag
+                       MOVE ord-void-reason  TO held-ord-void-reason
+                       MOVE ord-void-date    TO held-ord-void-date
+                       DELETE order-file
+                           INVALID KEY
+                               CONTINUE
+                       END-DELETE
+                       MOVE rk-new-code      TO ord-c-code
+                       MOVE held-ord-no      TO ord-no
+                       MOVE held-ord-date    TO ord-date
+                       MOVE held-ord-val     TO ord-val
+                       MOVE held-ord-pay-val TO ord-pay-val
+                       MOVE held-ord-currency
+                           TO ord-currency
+                       MOVE held-ord-void-flag
+                           TO ord-void-flag
+                       MOVE held-ord-void-reason
+                           TO ord-void-reason
+                       MOVE held-ord-void-date
+                           TO ord-void-date
+                       WRITE order-record
+                           INVALID KEY
+                               CONTINUE
+                       END-WRITE
+                       PERFORM Rekey-Xref-Entry
+                       MOVE rk-old-code TO ord-c-code
+                   END-IF
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Rekey-Xref-Entry points held-ord-no's ordxref-file *
+      *  entry at rk-new-code so VOCXREF.CBL's order-number  *
+      *  lookup still resolves after the order itself has     *
+      *  moved to the new customer code -- without this, the    *
+      *  cross-reference is left pointing at a customer code     *
+      *  that no longer owns that order.                          *
+      *                                                  *
+      ****************************************************
+
+       Rekey-Xref-Entry SECTION.
+
+           MOVE held-ord-no TO ordx-ord-no
+           READ ordxref-file
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE rk-new-code TO ordx-c-code
+                   REWRITE ordxref-record
+                       INVALID KEY
+                           CONTINUE
+                   END-REWRITE
+           END-READ.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Print-Result-Line SECTION.
+
+           MOVE result-line TO report-line
+           WRITE report-line.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Program-Terminate SECTION.
+
+           CLOSE rekey-file
+           CLOSE customer-file
+           CLOSE order-file
+           CLOSE ordxref-file
+           CLOSE report-file.
+           EXIT.

@@ -0,0 +1,16 @@
+      *****************************************************************
+      *                                                               *
+      * Shared copy of the operator security record layout.           *
+      * custsec.ism holds one record per operator ID who is allowed   *
+      * to raise or lower a customer's credit limit -- see            *
+      * Check-Limit-Authority in VOCSAVE.CBL.  An operator with no    *
+      * record on this file (or with sec-limit-auth not set to "Y")   *
+      * is not authorized, the same default-deny CUSTAUD.CBL would    *
+      * apply if it ever needed to gate an action instead of just     *
+      * logging it.                                                   *
+      *                                                               *
+      *****************************************************************
+       01  security-record.
+           03  sec-operator            PIC X(8).
+           03  sec-limit-auth          PIC X.
+               88  sec-limit-authorized    VALUE "Y".

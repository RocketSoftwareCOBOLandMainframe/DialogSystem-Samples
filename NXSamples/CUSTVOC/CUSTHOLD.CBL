@@ -0,0 +1,171 @@
+      $SET ans85 mfoo
+      ****************************************************************
+      *                                                              *
+      * Credit-hold maintenance utility.  Reads customer-code/action *
+      * pairs from hold.dat and sets or clears file-c-hold on the    *
+      * matching customer-record -- so collections can freeze or     *
+      * release an account without opening CUSTVOC and without       *
+      * deleting the record the way VOCDEL would.                    *
+      *                                                              *
+      * (C) 1993-2024 Rocket Software, Inc. or its affiliates.       *
+      * All rights reserved.                                         *
+      * This demonstration program is provided for use by users of   *
+      * Rocket Software products and may be used, modified and       *
+      * distributed as part of your application provided that you    *
+      * properly acknowledge the copyright of Rocket Software in     *
+      * this material.                                               *
+      *                                                              *
+      ****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custhold.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT hold-file ASSIGN "hold.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS hold-status.
+
+           SELECT customer-file ASSIGN "cust.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS file-c-code
+           ACCESS IS DYNAMIC
+           FILE STATUS IS cust-status.
+
+           SELECT report-file ASSIGN "custhold.prt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  hold-file.
+       01  hold-record.
+           03  hd-c-code                PIC X(5).
+           03  hd-action                PIC X.
+               88  hd-set-hold              VALUE "H".
+               88  hd-release-hold           VALUE "R".
+
+       FD  customer-file.
+           COPY "custrec.cpy".
+
+       FD  report-file.
+       01  report-line                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  hold-status                 PIC XX.
+           88  hold-file-ok            VALUE "00".
+           88  hold-file-eof           VALUE "10".
+
+       01  cust-status                 PIC XX.
+           88  cust-file-ok            VALUE "00".
+
+       01  result-line.
+           03  FILLER                  PIC X(8) VALUE "CUSTOMER".
+           03  FILLER                  PIC X VALUE SPACE.
+           03  rl-c-code               PIC X(5).
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  rl-result               PIC X(30).
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+
+           PERFORM Program-Initialize
+
+           PERFORM UNTIL hold-file-eof
+               READ hold-file
+                   AT END
+                       SET hold-file-eof TO TRUE
+                   NOT AT END
+                       PERFORM Apply-Hold-Action
+               END-READ
+           END-PERFORM
+
+           PERFORM Program-Terminate.
+           STOP RUN.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Program-Initialize SECTION.
+
+           OPEN INPUT hold-file
+           OPEN I-O customer-file
+           OPEN OUTPUT report-file.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Apply-Hold-Action reads the customer-record for  *
+      *  hd-c-code and sets or clears file-c-hold          *
+      *  according to hd-action, logging the outcome to    *
+      *  report-file.                                      *
+      *                                                  *
+      ****************************************************
+
+       Apply-Hold-Action SECTION.
+
+           MOVE hd-c-code TO rl-c-code
+           MOVE hd-c-code TO file-c-code
+           READ customer-file
+               INVALID KEY
+                   MOVE "CODE NOT FOUND" TO rl-result
+                   PERFORM Print-Result-Line
+               NOT INVALID KEY
+                   IF  hd-set-hold
+                       MOVE "Y" TO file-c-hold
+                       MOVE "PLACED ON CREDIT HOLD" TO rl-result
+                   ELSE
+                       MOVE "N" TO file-c-hold
+                       MOVE "RELEASED FROM CREDIT HOLD" TO rl-result
+                   END-IF
+                   REWRITE customer-record
+                       INVALID KEY
+                           MOVE "REWRITE FAILED" TO rl-result
+                   END-REWRITE
+                   PERFORM Print-Result-Line
+           END-READ.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Print-Result-Line SECTION.
+
+           MOVE result-line TO report-line
+           WRITE report-line.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Program-Terminate SECTION.
+
+           CLOSE hold-file
+           CLOSE customer-file
+           CLOSE report-file.
+           EXIT.

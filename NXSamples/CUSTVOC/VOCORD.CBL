@@ -26,10 +26,81 @@
 
        IDENTIFICATION DIVISION.
 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *  customer-file is read here only to check file-c-hold before
+      *  a new order slot is opened up -- see Add-New-Order.
+           SELECT customer-file ASSIGN "cust.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS file-c-code
+           ALTERNATE RECORD KEY IS file-c-name WITH DUPLICATES
+           ACCESS IS DYNAMIC
+           lock MODE IS AUTOMATIC.
+
+      *  inventory-file is the product master also browsed by
+      *  SPLITTER.CBL/TREVIEW.CBL -- see Select-Inventory-Item, which
+      *  scans it by inv-code to default a new order line's price.
+           SELECT inventory-file ASSIGN "inventory.dat"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS inv-status.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  customer-file is external.
+       01  customer-record.
+           03  file-c-code             PIC X(5).
+           03  file-c-name             PIC X(15).
+           03  file-c-addr1            PIC X(15).
+           03  file-c-addr2            PIC X(15).
+           03  file-c-addr3            PIC X(15).
+           03  file-c-addr4            PIC X(15).
+           03  file-c-limit            PIC 9(4) COMP.
+           03  file-c-area             PIC X.
+      *  file-c-hold freezes new orders against this customer without
+      *  deleting the account -- see CUSTHOLD.CBL and VOCOK.
+           03  file-c-hold             PIC X.
+               88  customer-on-hold        VALUE "Y".
+               88  customer-not-on-hold    VALUE "N".
+           03  file-c-currency         PIC X(3) VALUE "USD".
+           03  file-c-order.
+             78  no-of-orders              VALUE 10.
+               05  file-c-order-entry OCCURS no-of-orders.
+                   07  file-ord-no     PIC 9(6).
+                   07  file-ord-date   PIC 9(6).
+                   07  file-ord-val    PIC 9(4)V99 COMP.
+                   07  file-pay-val    PIC 9(4)V99 COMP.
+
+       FD  inventory-file.
+           COPY "invrec.cpy".
+
        WORKING-STORAGE SECTION.
 
            COPY "custvoc.cpy".
 
+       77  array-ind                   PIC 9(4) COMP.
+       77  new-slot-switch             PIC X VALUE "N".
+           88  new-slot-found           VALUE "Y".
+
+      *  order-pages-scanned/max-order-pages bound how many times
+      *  Add-New-Order will page ORDER-BOX forward (see
+      *  Next-Order-Page in VOCLOAD.CBL) looking for an empty slot --
+      *  the same defensive cap Read-Customer-With-Retry's
+      *  max-lock-retries puts on its own retry loop.
+       77  order-pages-scanned         PIC 99 COMP.
+       78  max-order-pages                 VALUE 50.
+
+       77  inv-status                  PIC XX.
+           88  inv-file-ok              VALUE "00".
+           88  inv-file-eof             VALUE "10".
+       77  item-found-switch           PIC X VALUE "N".
+           88  item-found               VALUE "Y".
+       77  inv-qty-held                PIC 9(4) COMP.
+
+       77  today-date-yyyymmdd         PIC 9(8).
+
        LINKAGE SECTION.
 
 	    COPY "ds-call.cpy".
@@ -43,16 +114,155 @@
 
        PROCEDURE DIVISION Using Dsc-Control-Block, Voc-Data-Block.
 
-           MOVE VOC-ORD-NO(VOC-DOLLAR-REGISTER)    
+           MOVE VOC-ORD-NO(VOC-DOLLAR-REGISTER)
                TO VOC-C-ORD-NO
-           MOVE VOC-ORD-VAL(VOC-DOLLAR-REGISTER)   
+           MOVE VOC-ORD-VAL(VOC-DOLLAR-REGISTER)
                TO VOC-C-ORD-VL
-           MOVE VOC-PAY-VAL(VOC-DOLLAR-REGISTER)   
+           MOVE VOC-PAY-VAL(VOC-DOLLAR-REGISTER)
                TO VOC-C-PAY-VL
-           MOVE VOC-ORD-DATE(VOC-DOLLAR-REGISTER)  
+           MOVE VOC-ORD-DATE(VOC-DOLLAR-REGISTER)
                TO VOC-C-ORD-DT
 
            REFRESH-OBJECT CHANGE-ORDER
            SET-FOCUS CHANGE-ORDER
 
            goback.
+
+      ****************************************************
+      *                                                  *
+      *  Add-New-Order is entered from a dedicated "new   *
+      *  order" button instead of the operator having to  *
+      *  pick an already-empty ORDER-BOX row first -- it   *
+      *  scans the order slots for the first one with no   *
+      *  order number on it, points VOC-DOLLAR-REGISTER at *
+      *  that slot, and opens CHANGE-ORDER against it just *
+      *  as if the operator had selected it themselves.    *
+      *  A customer whose every visible slot is already     *
+      *  taken is not actually out of room -- Next-Order-    *
+      *  Page in VOCLOAD.CBL (the same CALL "vocload"-style   *
+      *  reuse VOCXREF.CBL already makes) is called to page    *
+      *  ORDER-BOX forward, as many times as Scan-For-Empty-     *
+      *  Slot keeps coming back empty-handed, before this         *
+      *  gives up and reports no room.                              *
+      *                                                  *
+      ****************************************************
+
+       Add-New-Order SECTION.
+
+       ENTRY "Add-New-Order".
+
+           MOVE VOC-c-code TO file-c-code
+           READ customer-file
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF  customer-on-hold
+               DISPLAY "CUSTOMER " VOC-c-code
+                   " IS ON CREDIT HOLD -- NO NEW ORDERS ALLOWED"
+               goback
+           END-IF
+
+           MOVE 0 TO order-pages-scanned
+           PERFORM Scan-For-Empty-Slot
+           PERFORM UNTIL new-slot-found
+                           OR order-pages-scanned >= max-order-pages
+               CALL "Next-Order-Page" USING Dsc-Control-Block,
+                   Voc-Data-Block
+               ADD 1 TO order-pages-scanned
+               PERFORM Scan-For-Empty-Slot
+           END-PERFORM
+
+           IF  new-slot-found
+               MOVE 0 TO VOC-C-ORD-NO
+               MOVE 0 TO VOC-C-ORD-VL
+               MOVE 0 TO VOC-C-PAY-VL
+      *  Default the new order line to today rather than leaving it
+      *  blank -- the operator only has to type over this on the
+      *  rare backdated order instead of keying today's date every
+      *  time.
+               ACCEPT today-date-yyyymmdd FROM DATE YYYYMMDD
+               COMPUTE VOC-C-ORD-DT =
+                   FUNCTION MOD(today-date-yyyymmdd, 1000000)
+               REFRESH-OBJECT CHANGE-ORDER
+               SET-FOCUS CHANGE-ORDER
+           ELSE
+               DISPLAY "NO EMPTY ORDER SLOTS FOR THIS CUSTOMER"
+           END-IF.
+
+           goback.
+
+      ****************************************************
+      *                                                  *
+      *  Scan-For-Empty-Slot looks for the first order slot *
+      *  on the currently-loaded ORDER-BOX page with no      *
+      *  order number on it -- shared between Add-New-Order's *
+      *  first look and every retry it makes after paging       *
+      *  forward with Next-Order-Page.                            *
+      *                                                  *
+      ****************************************************
+
+       Scan-For-Empty-Slot SECTION.
+
+           MOVE "N" TO new-slot-switch
+           PERFORM VARYING Array-Ind FROM 1 BY 1
+                           UNTIL array-ind > no-of-orders
+                           OR new-slot-found
+               IF  VOC-ORD-NO(array-ind) = 0
+                   MOVE array-ind TO VOC-DOLLAR-REGISTER
+                   MOVE "Y" TO new-slot-switch
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Select-Inventory-Item is entered from the order   *
+      *  entry screen once the operator picks a product    *
+      *  by its inventory code (VOC-C-ITEM-CODE -- a new    *
+      *  item-picker field expected alongside VOC-C-ORD-VL  *
+      *  and friends in custvoc.cpb, the vendor-generated    *
+      *  layout missing from this checkout).  It scans the   *
+      *  shared product master for that code, defaults the    *
+      *  order line's value from the product's unit price,     *
+      *  and decrements the product's on-hand quantity by     *
+      *  one -- so placing an order actually draws down        *
+      *  inventory.dat instead of leaving it as read-only       *
+      *  reference data.  INVLOW.CBL's nightly report is what   *
+      *  flags items this drives below their reorder level.     *
+      *                                                  *
+      ****************************************************
+
+       Select-Inventory-Item SECTION.
+
+       ENTRY "Select-Inventory-Item".
+
+           MOVE "N" TO item-found-switch
+
+           OPEN I-O inventory-file
+           PERFORM UNTIL item-found OR inv-file-eof
+               READ inventory-file NEXT RECORD
+                   AT END
+                       SET inv-file-eof TO TRUE
+                   NOT AT END
+                       IF  inv-code = VOC-C-ITEM-CODE
+                           SET item-found TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF  item-found
+               MOVE FUNCTION NUMVAL(inv-unit-price) TO VOC-C-ORD-VL
+               MOVE FUNCTION NUMVAL(inv-quantity) TO inv-qty-held
+               IF  inv-qty-held > 0
+                   SUBTRACT 1 FROM inv-qty-held
+                   MOVE inv-qty-held TO inv-quantity
+                   REWRITE inventory-record
+               END-IF
+               REFRESH-OBJECT CHANGE-ORDER
+           ELSE
+               DISPLAY "NO SUCH INVENTORY ITEM: " VOC-C-ITEM-CODE
+           END-IF.
+
+           CLOSE inventory-file
+
+           goback.

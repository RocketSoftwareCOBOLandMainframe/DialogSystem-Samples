@@ -0,0 +1,432 @@
+      $SET ans85 mfoo
+      ****************************************************************
+      *                                                              *
+      * Nightly extract/backup of customer-file and order-file to    *
+      * flat sequential extract files, with a matching reload, so    *
+      * there is offsite recovery independent of cust.ism/order.ism  *
+      * themselves.  Run with MODE-SWITCH "E" to extract (the        *
+      * nightly case) or "R" to reload an extract back into the      *
+      * ISAM files (e.g. onto a freshly allocated cust.ism after a    *
+      * disk loss).                                                  *
+      *                                                              *
+      * (C) 1993-2024 Rocket Software, Inc. or its affiliates.       *
+      * All rights reserved.                                         *
+      * This demonstration program is provided for use by users of   *
+      * Rocket Software products and may be used, modified and       *
+      * distributed as part of your application provided that you    *
+      * properly acknowledge the copyright of Rocket Software in     *
+      * this material.                                               *
+      *                                                              *
+      ****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custbkup.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT customer-file ASSIGN "cust.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS file-c-code
+           ACCESS IS DYNAMIC
+           FILE STATUS IS cust-status.
+
+           SELECT order-file ASSIGN "order.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ord-key
+           ACCESS IS DYNAMIC
+           FILE STATUS IS ord-status.
+
+           SELECT cust-extract-file ASSIGN "custbkup.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS cust-ext-status.
+
+           SELECT order-extract-file ASSIGN "ordrbkup.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ord-ext-status.
+
+           SELECT report-file ASSIGN "custbkup.prt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  customer-file.
+           COPY "custrec.cpy".
+
+       FD  order-file.
+           COPY "custordr.cpy".
+
+      *  cust-extract-record mirrors customer-record field for field
+      *  so the extract is a plain readable copy of cust.ism, not an
+      *  opaque byte image tied to one platform's record layout.
+       FD  cust-extract-file.
+       01  cust-extract-record.
+           03  ce-c-code               PIC X(5).
+           03  ce-c-name               PIC X(15).
+           03  ce-c-addr1              PIC X(15).
+           03  ce-c-addr2              PIC X(15).
+           03  ce-c-addr3              PIC X(15).
+           03  ce-c-addr4              PIC X(15).
+           03  ce-c-limit              PIC 9(4).
+           03  ce-c-area               PIC X.
+           03  ce-c-hold               PIC X.
+           03  ce-c-currency           PIC X(3).
+           03  ce-c-order.
+             78  no-of-ce-orders           VALUE 10.
+               05  ce-entry OCCURS no-of-ce-orders.
+                   07  ce-ord-no       PIC 9(6).
+                   07  ce-ord-date     PIC 9(6).
+                   07  ce-ord-val      PIC 9(4)V99.
+                   07  ce-pay-val      PIC 9(4)V99.
+
+       FD  order-extract-file.
+       01  order-extract-record.
+           03  oe-c-code               PIC X(5).
+           03  oe-ord-no               PIC 9(6).
+           03  oe-ord-date             PIC 9(6).
+           03  oe-ord-val              PIC 9(4)V99.
+           03  oe-pay-val              PIC 9(4)V99.
+           03  oe-ord-currency         PIC X(3).
+           03  oe-ord-void-flag        PIC X.
+           03  oe-ord-void-reason      PIC X(20).
+           03  oe-ord-void-date        PIC 9(6).
+
+       FD  report-file.
+       01  report-line                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  cust-status                 PIC XX.
+           88  cust-file-ok            VALUE "00".
+           88  cust-file-eof           VALUE "10".
+
+       01  ord-status                  PIC XX.
+           88  ord-file-ok             VALUE "00".
+           88  ord-file-eof            VALUE "10".
+
+       01  cust-ext-status             PIC XX.
+           88  cust-ext-ok             VALUE "00".
+           88  cust-ext-eof            VALUE "10".
+
+       01  ord-ext-status              PIC XX.
+           88  ord-ext-ok              VALUE "00".
+           88  ord-ext-eof             VALUE "10".
+
+       77  mode-switch                 PIC X.
+           88  extract-mode            VALUE "E".
+           88  reload-mode             VALUE "R".
+
+       77  record-count                PIC 9(7) COMP.
+       77  record-count-display        PIC ZZZZZZ9.
+       77  array-ind                   PIC 9(4) COMP.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+
+           PERFORM Program-Initialize
+
+           IF  extract-mode
+               PERFORM Extract-Customers
+               PERFORM Extract-Orders
+           ELSE
+               IF  reload-mode
+                   PERFORM Reload-Customers
+                   PERFORM Reload-Orders
+               ELSE
+                   DISPLAY "CUSTBKUP: MODE MUST BE E OR R"
+               END-IF
+           END-IF
+
+           PERFORM Program-Terminate.
+           STOP RUN.
+
+      ****************************************************
+      *                                                  *
+      *  MODE-SWITCH is taken from the command line so    *
+      *  the same program serves both the nightly         *
+      *  extract run and an on-demand reload.             *
+      *                                                  *
+      ****************************************************
+
+       Program-Initialize SECTION.
+
+           ACCEPT mode-switch FROM COMMAND-LINE
+           OPEN OUTPUT report-file.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Extract-Customers SECTION.
+
+           MOVE 0 TO record-count
+           OPEN INPUT customer-file
+           OPEN OUTPUT cust-extract-file
+
+           MOVE LOW-VALUES TO file-c-code
+           START customer-file KEY IS NOT LESS THAN file-c-code
+               INVALID KEY
+                   SET cust-file-eof TO TRUE
+           END-START
+
+           PERFORM UNTIL cust-file-eof
+               READ customer-file NEXT RECORD
+                   AT END
+                       SET cust-file-eof TO TRUE
+                   NOT AT END
+                       PERFORM Move-Customer-To-Extract
+                       WRITE cust-extract-record
+                       ADD 1 TO record-count
+               END-READ
+           END-PERFORM
+
+           CLOSE customer-file
+           CLOSE cust-extract-file
+
+           MOVE record-count TO record-count-display
+           MOVE SPACES TO report-line
+           STRING "CUSTOMERS EXTRACTED: " record-count-display
+               DELIMITED BY SIZE INTO report-line
+           WRITE report-line.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Extract-Orders SECTION.
+
+           MOVE 0 TO record-count
+           OPEN INPUT order-file
+           OPEN OUTPUT order-extract-file
+
+           MOVE LOW-VALUES TO ord-key
+           START order-file KEY IS NOT LESS THAN ord-key
+               INVALID KEY
+                   SET ord-file-eof TO TRUE
+           END-START
+
+           PERFORM UNTIL ord-file-eof
+               READ order-file NEXT RECORD
+                   AT END
+                       SET ord-file-eof TO TRUE
+                   NOT AT END
+                       PERFORM Move-Order-To-Extract
+                       WRITE order-extract-record
+                       ADD 1 TO record-count
+               END-READ
+           END-PERFORM
+
+           CLOSE order-file
+           CLOSE order-extract-file
+
+           MOVE record-count TO record-count-display
+           MOVE SPACES TO report-line
+           STRING "ORDERS EXTRACTED: " record-count-display
+               DELIMITED BY SIZE INTO report-line
+           WRITE report-line.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Reload-Customers rebuilds cust.ism from the      *
+      *  extract file -- used to recover onto a freshly   *
+      *  allocated (empty) ISAM file.                     *
+      *                                                  *
+      ****************************************************
+
+       Reload-Customers SECTION.
+
+           MOVE 0 TO record-count
+           OPEN INPUT cust-extract-file
+           OPEN OUTPUT customer-file
+
+           PERFORM UNTIL cust-ext-eof
+               READ cust-extract-file
+                   AT END
+                       SET cust-ext-eof TO TRUE
+                   NOT AT END
+                       PERFORM Move-Extract-To-Customer
+                       WRITE customer-record
+                           INVALID KEY
+                               CONTINUE
+                       END-WRITE
+                       ADD 1 TO record-count
+               END-READ
+           END-PERFORM
+
+           CLOSE cust-extract-file
+           CLOSE customer-file
+
+           MOVE record-count TO record-count-display
+           MOVE SPACES TO report-line
+           STRING "CUSTOMERS RELOADED: " record-count-display
+               DELIMITED BY SIZE INTO report-line
+           WRITE report-line.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Reload-Orders SECTION.
+
+           MOVE 0 TO record-count
+           OPEN INPUT order-extract-file
+           OPEN OUTPUT order-file
+
+           PERFORM UNTIL ord-ext-eof
+               READ order-extract-file
+                   AT END
+                       SET ord-ext-eof TO TRUE
+                   NOT AT END
+                       PERFORM Move-Extract-To-Order
+                       WRITE order-record
+                           INVALID KEY
+                               CONTINUE
+                       END-WRITE
+                       ADD 1 TO record-count
+               END-READ
+           END-PERFORM
+
+           CLOSE order-extract-file
+           CLOSE order-file
+
+           MOVE record-count TO record-count-display
+           MOVE SPACES TO report-line
+           STRING "ORDERS RELOADED: " record-count-display
+               DELIMITED BY SIZE INTO report-line
+           WRITE report-line.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  The Move-... paragraphs copy field by field      *
+      *  rather than group-moving the two records over     *
+      *  each other -- file-c-limit and the order value/    *
+      *  payment fields are COMP in customer-record/        *
+      *  order-record but plain display digits in the       *
+      *  extract records, and a group MOVE would copy the   *
+      *  raw binary bytes in as if they were display        *
+      *  digits instead of converting them.                 *
+      *                                                  *
+      ****************************************************
+
+       Move-Customer-To-Extract SECTION.
+
+           MOVE file-c-code  TO ce-c-code
+           MOVE file-c-name  TO ce-c-name
+           MOVE file-c-addr1 TO ce-c-addr1
+           MOVE file-c-addr2 TO ce-c-addr2
+           MOVE file-c-addr3 TO ce-c-addr3
+           MOVE file-c-addr4 TO ce-c-addr4
+           MOVE file-c-limit TO ce-c-limit
+           MOVE file-c-area  TO ce-c-area
+           MOVE file-c-hold  TO ce-c-hold
+           MOVE file-c-currency TO ce-c-currency
+           PERFORM VARYING array-ind FROM 1 BY 1
+                           UNTIL array-ind > no-of-orders
+               MOVE file-ord-no(array-ind)   TO ce-ord-no(array-ind)
+               MOVE file-ord-date(array-ind) TO ce-ord-date(array-ind)
+               MOVE file-ord-val(array-ind)  TO ce-ord-val(array-ind)
+               MOVE file-pay-val(array-ind)  TO ce-pay-val(array-ind)
+           END-PERFORM.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Move-Extract-To-Customer SECTION.
+
+           MOVE ce-c-code  TO file-c-code
+           MOVE ce-c-name  TO file-c-name
+           MOVE ce-c-addr1 TO file-c-addr1
+           MOVE ce-c-addr2 TO file-c-addr2
+           MOVE ce-c-addr3 TO file-c-addr3
+           MOVE ce-c-addr4 TO file-c-addr4
+           MOVE ce-c-limit TO file-c-limit
+           MOVE ce-c-area  TO file-c-area
+           MOVE ce-c-hold  TO file-c-hold
+           MOVE ce-c-currency TO file-c-currency
+           PERFORM VARYING array-ind FROM 1 BY 1
+                           UNTIL array-ind > no-of-orders
+               MOVE ce-ord-no(array-ind)   TO file-ord-no(array-ind)
+               MOVE ce-ord-date(array-ind) TO file-ord-date(array-ind)
+               MOVE ce-ord-val(array-ind)  TO file-ord-val(array-ind)
+               MOVE ce-pay-val(array-ind)  TO file-pay-val(array-ind)
+           END-PERFORM.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Move-Order-To-Extract SECTION.
+
+           MOVE ord-c-code  TO oe-c-code
+           MOVE ord-no      TO oe-ord-no
+           MOVE ord-date    TO oe-ord-date
+           MOVE ord-val     TO oe-ord-val
+           MOVE ord-pay-val TO oe-pay-val
+           MOVE ord-currency TO oe-ord-currency
+           MOVE ord-void-flag   TO oe-ord-void-flag
+           MOVE ord-void-reason TO oe-ord-void-reason
+           MOVE ord-void-date   TO oe-ord-void-date.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Move-Extract-To-Order SECTION.
+
+           MOVE oe-c-code  TO ord-c-code
+           MOVE oe-ord-no   TO ord-no
+           MOVE oe-ord-date TO ord-date
+           MOVE oe-ord-val  TO ord-val
+           MOVE oe-pay-val  TO ord-pay-val
+           MOVE oe-ord-currency TO ord-currency
+           MOVE oe-ord-void-flag   TO ord-void-flag
+           MOVE oe-ord-void-reason TO ord-void-reason
+           MOVE oe-ord-void-date   TO ord-void-date.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       Program-Terminate SECTION.
+
+           CLOSE report-file.
+           EXIT.

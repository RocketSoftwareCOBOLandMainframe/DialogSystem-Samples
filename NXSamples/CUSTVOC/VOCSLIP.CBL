@@ -0,0 +1,103 @@
+      $SET ans85 mfoo
+      ****************************************************************
+      *                                                              *
+      * Printed confirmation slip for a single order line.  VOCOK     *
+      * CALLs this, the same way it CALLs "custaud" for the audit    *
+      * trail, right after an order line is committed, so counter    *
+      * staff can hand or mail the customer a slip of what was just  *
+      * saved without re-keying it into a separate print program.    *
+      *                                                              *
+      * (C) 1993-2024 Rocket Software, Inc. or its affiliates.       *
+      * All rights reserved.                                         *
+      * This demonstration program is provided for use by users of   *
+      * Rocket Software products and may be used, modified and       *
+      * distributed as part of your application provided that you    *
+      * properly acknowledge the copyright of Rocket Software in     *
+      * this material.                                               *
+      *                                                              *
+      ****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vocslip.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT report-file ASSIGN "ordslip.prt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS report-status.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  report-file.
+       01  report-line                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  report-status               PIC XX.
+           88  report-file-ok          VALUE "00".
+
+       01  amount-display              PIC ZZZ,ZZ9.99.
+
+       LINKAGE SECTION.
+
+       01  slip-c-code                   PIC X(5).
+       01  slip-c-name                   PIC X(15).
+       01  slip-ord-no                   PIC 9(6).
+       01  slip-ord-date                 PIC 9(6).
+       01  slip-ord-val                  PIC 9(4)V99 COMP.
+       01  slip-pay-val                  PIC 9(4)V99 COMP.
+
+      ****************************************************
+      *                                                  *
+      *                                                  *
+      *                                                  *
+      ****************************************************
+
+       PROCEDURE DIVISION USING slip-c-code, slip-c-name, slip-ord-no,
+                                 slip-ord-date, slip-ord-val,
+                                 slip-pay-val.
+
+       Main-Process SECTION.
+
+           OPEN EXTEND report-file
+           IF  NOT report-file-ok
+               OPEN OUTPUT report-file
+           END-IF
+
+           MOVE SPACES TO report-line
+           WRITE report-line
+
+           MOVE SPACES TO report-line
+           STRING "ORDER CONFIRMATION FOR " slip-c-code " "
+                  slip-c-name DELIMITED BY SIZE INTO report-line
+           WRITE report-line
+
+           MOVE SPACES TO report-line
+           STRING "ORDER NO: " slip-ord-no "   DATE: " slip-ord-date
+               DELIMITED BY SIZE INTO report-line
+           WRITE report-line
+
+           MOVE slip-ord-val TO amount-display
+           MOVE SPACES TO report-line
+           STRING "ORDER VALUE: " amount-display
+               DELIMITED BY SIZE INTO report-line
+           WRITE report-line
+
+           MOVE slip-pay-val TO amount-display
+           MOVE SPACES TO report-line
+           STRING "PAID TO DATE: " amount-display
+               DELIMITED BY SIZE INTO report-line
+           WRITE report-line
+
+           CLOSE report-file
+
+           GOBACK.

@@ -28,13 +28,139 @@
 
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *  control-file hands out the next order number -- see
+      *  Assign-Next-Order-No.
+           SELECT control-file ASSIGN "ctlfile.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ctl-id
+           ACCESS IS DYNAMIC
+           lock MODE IS AUTOMATIC.
+
+      *  customer-file is read here only to check file-c-hold before
+      *  a brand-new order is committed, and to get file-c-currency
+      *  for Get-Exchange-Rate -- see the mainline below.
+           SELECT customer-file ASSIGN "cust.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS file-c-code
+           ALTERNATE RECORD KEY IS file-c-name WITH DUPLICATES
+           ACCESS IS DYNAMIC
+           lock MODE IS AUTOMATIC.
+
+      *  curate-file holds the exchange rate for every non-home
+      *  currency a customer can be billed in -- see
+      *  Get-Exchange-Rate below.
+           SELECT curate-file ASSIGN "curate.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS cur-code
+           ACCESS IS DYNAMIC
+           lock MODE IS AUTOMATIC.
+
+      *  payment-file carries every partial payment ever posted
+      *  against an order, keyed by order number plus a control-
+      *  file-issued payment number -- see Record-Payment and
+      *  Sum-Payments-For-Order below.
+           SELECT payment-file ASSIGN "payment.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS pay-key
+           ACCESS IS DYNAMIC
+           FILE STATUS IS pay-status
+           lock MODE IS AUTOMATIC.
+
+      *  order-file holds every order for this customer, not just
+      *  the no-of-orders lines currently paged onto ORDER-BOX --
+      *  see Sum-Customer-Totals below.
+           SELECT order-file ASSIGN "order.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ord-key
+           ACCESS IS DYNAMIC
+           lock MODE IS AUTOMATIC.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  control-file is external.
+           COPY "custctl.cpy".
+
+       FD  customer-file is external.
+       01  customer-record.
+           03  file-c-code             PIC X(5).
+           03  file-c-name             PIC X(15).
+           03  file-c-addr1            PIC X(15).
+           03  file-c-addr2            PIC X(15).
+           03  file-c-addr3            PIC X(15).
+           03  file-c-addr4            PIC X(15).
+           03  file-c-limit            PIC 9(4) COMP.
+           03  file-c-area             PIC X.
+      *  file-c-hold freezes new orders against this customer without
+      *  deleting the account -- see CUSTHOLD.CBL and VOCORD.
+           03  file-c-hold             PIC X.
+               88  customer-on-hold        VALUE "Y".
+               88  customer-not-on-hold    VALUE "N".
+           03  file-c-currency         PIC X(3) VALUE "USD".
+           03  file-c-order.
+             78  no-of-orders              VALUE 10.
+               05  file-c-order-entry OCCURS no-of-orders.
+                   07  file-ord-no     PIC 9(6).
+                   07  file-ord-date   PIC 9(6).
+                   07  file-ord-val    PIC 9(4)V99 COMP.
+                   07  file-pay-val    PIC 9(4)V99 COMP.
+
+       FD  curate-file is external.
+           COPY "custcur.cpy".
+
+       FD  payment-file is external.
+           COPY "paymtrec.cpy".
+
+       FD  order-file is external.
+           COPY "custordr.cpy".
+
        WORKING-STORAGE SECTION.
 
            COPY "custvoc.cpy".
 
-       78  no-of-orders                VALUE 10.
+      *  cur-exchange-rate is the home-currency value of one unit of
+      *  file-c-currency, looked up by Get-Exchange-Rate -- 1.0000
+      *  for the home currency (USD) itself or for any currency code
+      *  not found on curate-file.
+       77  cur-exchange-rate           PIC 9(4)V9999 COMP.
+
+      *  Year-to-date order count/totals worked out alongside
+      *  VOC-c-bal -- see Derivations below.
+       01  today-date-yyyymmdd         PIC 9(8).
+       77  current-century-yy          PIC 9(4) COMP.
+       77  row-yy                      PIC 99.
+       77  row-century-yy              PIC 9(4) COMP.
 
        77  array-ind                   PIC 9(4) COMP.
+       77  order-eof-switch            PIC X VALUE "N".
+           88  order-eof               VALUE "Y".
+       77  aud-before-image            PIC X(80).
+       77  aud-after-image             PIC X(80).
+       78  control-id-ordno                VALUE "ORDNO   ".
+
+      *  pay-status lets Record-Payment/Sum-Payments-For-Order tell
+      *  "no payments posted yet" apart from any other read failure.
+       01  pay-status                  PIC XX.
+           88  pay-file-ok             VALUE "00".
+           88  pay-file-eof            VALUE "10".
+
+       78  control-id-payno                VALUE "PAYNO   ".
+       77  previous-pay-val            PIC 9(4)V99 COMP.
+       77  payment-delta               PIC 9(4)V99 COMP.
+       77  pay-total                   PIC 9(4)V99 COMP.
+       77  pay-eof-switch              PIC X VALUE "N".
+           88  pay-eof                 VALUE "Y".
+
+       77  ord-dt-yy                   PIC 99.
+       77  ord-dt-mmdd                 PIC 9(4).
+       77  ord-dt-mm                   PIC 99.
+       77  ord-dt-dd                   PIC 99.
+       77  ord-dt-century-yy           PIC 9(4).
+       77  ord-dt-days-in-month        PIC 99.
+       77  date-valid-switch           PIC X VALUE "Y".
+           88  order-date-valid         VALUE "Y".
 
        LINKAGE SECTION.
 	    COPY "ds-call.cpy".
@@ -48,13 +174,87 @@
 
        PROCEDURE DIVISION Using Dsc-Control-Block, Voc-Data-Block.
 
+      *  Read the customer once up front -- Derivations needs
+      *  file-c-currency for Get-Exchange-Rate, and a brand-new order
+      *  line (VOC-C-ORD-NO still zero) also needs file-c-hold
+      *  checked before it is allowed to become a real order, since
+      *  Add-New-Order's own check in VOCORD only covers the
+      *  slot-finder button and not every path that can reach here
+      *  with VOC-C-ORD-NO still zero.
+           MOVE VOC-c-code TO file-c-code
+           READ customer-file
+               INVALID KEY
+                   CONTINUE
+           END-READ
+
+           IF  VOC-C-ORD-NO = 0
+               IF  customer-on-hold
+                   DISPLAY "CUSTOMER " VOC-c-code
+                       " IS ON CREDIT HOLD -- NO NEW ORDERS ALLOWED"
+                   goback
+               END-IF
+               PERFORM Assign-Next-Order-No
+           END-IF
+
+      *  A payment bigger than the order itself would drive the order
+      *  balance negative -- refuse the row instead of committing it.
+           IF  VOC-C-PAY-VL > VOC-C-ORD-VL
+               DISPLAY "PAYMENT EXCEEDS ORDER VALUE FOR ORDER "
+                       VOC-C-ORD-NO
+               SET-FOCUS EF-PAY-VL
+               goback
+           END-IF
+
+           PERFORM Validate-Order-Date
+           IF  NOT order-date-valid
+               DISPLAY "INVALID ORDER DATE " VOC-C-ORD-DT
+               SET-FOCUS EF-ORD-DT
+               goback
+           END-IF
+
+      *  VOC-C-PAY-VL is the total paid to date as the operator now
+      *  has it -- any increase over what was already on file is a
+      *  new payment, posted to payment-file instead of just
+      *  overwriting the order's stored total.  See Record-Payment.
+           MOVE VOC-PAY-VAL(VOC-DOLLAR-REGISTER) TO previous-pay-val
+
            MOVE VOC-C-ORD-NO   TO VOC-ORD-NO(VOC-DOLLAR-REGISTER)
            MOVE VOC-C-ORD-DT   TO VOC-ORD-DATE(VOC-DOLLAR-REGISTER)
-           MOVE VOC-C-PAY-VL   TO VOC-PAY-VAL(VOC-DOLLAR-REGISTER)
            MOVE VOC-C-ORD-VL   TO VOC-ORD-VAL(VOC-DOLLAR-REGISTER)
 
+           IF  VOC-C-PAY-VL > previous-pay-val
+               COMPUTE payment-delta = VOC-C-PAY-VL - previous-pay-val
+               PERFORM Record-Payment
+           END-IF
+
+           PERFORM Sum-Payments-For-Order
+           MOVE pay-total TO VOC-PAY-VAL(VOC-DOLLAR-REGISTER)
+           MOVE pay-total TO VOC-C-PAY-VL
+
            PERFORM Derivations
 
+           MOVE SPACES TO aud-before-image aud-after-image
+           STRING "ORDER " VOC-C-ORD-NO DELIMITED BY SIZE
+               INTO aud-before-image
+           STRING "ORDER " VOC-C-ORD-NO " VAL=" VOC-C-ORD-VL
+                  " PAY=" VOC-C-PAY-VL
+               DELIMITED BY SIZE INTO aud-after-image
+           CALL "custaud" USING "ORDER-UPDATE", VOC-c-code,
+                                 aud-before-image, aud-after-image
+           END-CALL
+
+      *  VOC-C-PRINT-SLIP is a new checkbox expected alongside
+      *  VOC-C-ORD-VL and friends in custvoc.cpb, the vendor-generated
+      *  layout missing from this checkout -- it lets the counter
+      *  operator decide per order whether this save also needs a
+      *  confirmation slip, rather than printing one every time.
+           IF  VOC-C-PRINT-SLIP = "Y"
+               CALL "vocslip" USING VOC-c-code, VOC-c-name,
+                                     VOC-C-ORD-NO, VOC-C-ORD-DT,
+                                     VOC-C-ORD-VL, VOC-C-PAY-VL
+               END-CALL
+           END-IF
+
            REFRESH-OBJECT ORDER-BOX
            REFRESH-OBJECT TOTAL
            DELETE-WINDOW CHANGE-ORDER SYS-NULL
@@ -63,14 +263,273 @@
            goback.
 
 
+       Assign-Next-Order-No SECTION.
+
+           MOVE control-id-ordno TO ctl-id
+           READ control-file
+               INVALID KEY
+                   MOVE 1 TO ctl-next-no
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ
+
+           MOVE ctl-next-no TO VOC-C-ORD-NO
+
+           ADD 1 TO ctl-next-no
+           REWRITE control-record
+               INVALID KEY
+                   WRITE control-record
+               END-WRITE
+           END-REWRITE.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Record-Payment posts one new payment-allocation   *
+      *  record for payment-delta against the order now     *
+      *  being saved, numbered off control-file the same     *
+      *  way Assign-Next-Order-No numbers a new order.         *
+      *                                                  *
+      ****************************************************
+
+       Record-Payment SECTION.
+
+           MOVE control-id-payno TO ctl-id
+           READ control-file
+               INVALID KEY
+                   MOVE 1 TO ctl-next-no
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ
+
+           MOVE VOC-C-ORD-NO TO pay-ord-no
+           MOVE ctl-next-no  TO pay-no
+
+           ADD 1 TO ctl-next-no
+           REWRITE control-record
+               INVALID KEY
+                   WRITE control-record
+               END-WRITE
+           END-REWRITE
+
+           ACCEPT today-date-yyyymmdd FROM DATE YYYYMMDD
+           COMPUTE pay-date = FUNCTION MOD(today-date-yyyymmdd, 1000000)
+           MOVE payment-delta TO pay-amount
+
+           WRITE payment-record
+               INVALID KEY
+                   DISPLAY "COULD NOT POST PAYMENT FOR ORDER "
+                       VOC-C-ORD-NO
+           END-WRITE.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Sum-Payments-For-Order browses payment-file for    *
+      *  every record posted against VOC-C-ORD-NO -- the      *
+      *  same compound-key START/READ-NEXT browse               *
+      *  CUSTSTMT.CBL uses to walk one customer's orders --     *
+      *  and leaves the total in pay-total so file-pay-val        *
+      *  is always a derived sum of the payment trail rather        *
+      *  than a value the screen can overwrite directly.            *
+      *                                                  *
+      ****************************************************
+
+       Sum-Payments-For-Order SECTION.
+
+           MOVE 0 TO pay-total
+           MOVE "N" TO pay-eof-switch
+           MOVE VOC-C-ORD-NO TO pay-ord-no
+           MOVE 0            TO pay-no
+           START payment-file KEY IS NOT LESS THAN pay-key
+               INVALID KEY
+                   SET pay-eof TO TRUE
+           END-START
+
+           PERFORM UNTIL pay-eof
+               READ payment-file NEXT RECORD
+                   AT END
+                       SET pay-eof TO TRUE
+               END-READ
+               IF  NOT pay-eof
+                   IF  pay-ord-no NOT = VOC-C-ORD-NO
+                       SET pay-eof TO TRUE
+                   ELSE
+                       ADD pay-amount TO pay-total
+                   END-IF
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Validate-Order-Date checks VOC-C-ORD-DT (a raw   *
+      *  PIC 9(6) YYMMDD) is a real calendar date within  *
+      *  the same 1976-01-01 to 2099-12-31 range the      *
+      *  CustGridWPF calendar picker enforces, rejecting  *
+      *  bad months/days (e.g. 99/99/99) instead of       *
+      *  letting them land in the order slot.             *
+      *                                                  *
+      ****************************************************
+
+       Validate-Order-Date SECTION.
+
+           MOVE "Y" TO date-valid-switch
+
+           COMPUTE ord-dt-yy   = VOC-C-ORD-DT / 10000
+           COMPUTE ord-dt-mmdd = VOC-C-ORD-DT - (ord-dt-yy * 10000)
+           COMPUTE ord-dt-mm   = ord-dt-mmdd / 100
+           COMPUTE ord-dt-dd   = ord-dt-mmdd - (ord-dt-mm * 100)
+
+           IF  ord-dt-yy < 50
+               COMPUTE ord-dt-century-yy = 2000 + ord-dt-yy
+           ELSE
+               COMPUTE ord-dt-century-yy = 1900 + ord-dt-yy
+           END-IF
+
+           IF  ord-dt-century-yy < 1976 OR > 2099
+               MOVE "N" TO date-valid-switch
+           END-IF
+
+           IF  ord-dt-mm < 1 OR > 12
+               MOVE "N" TO date-valid-switch
+           ELSE
+               EVALUATE ord-dt-mm
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO ord-dt-days-in-month
+                   WHEN 2
+                       IF  FUNCTION MOD(ord-dt-century-yy, 4) = 0 AND
+                          (FUNCTION MOD(ord-dt-century-yy, 100) NOT = 0
+                           OR FUNCTION MOD(ord-dt-century-yy, 400) = 0)
+                           MOVE 29 TO ord-dt-days-in-month
+                       ELSE
+                           MOVE 28 TO ord-dt-days-in-month
+                       END-IF
+                   WHEN OTHER
+                       MOVE 31 TO ord-dt-days-in-month
+               END-EVALUATE
+               IF  ord-dt-dd < 1 OR > ord-dt-days-in-month
+                   MOVE "N" TO date-valid-switch
+               END-IF
+           END-IF.
+           EXIT.
+
        Derivations SECTION.
 
-           MOVE 0 TO VOC-c-bal
+           PERFORM Get-Exchange-Rate
+
+           ACCEPT today-date-yyyymmdd FROM DATE YYYYMMDD
+           COMPUTE current-century-yy = today-date-yyyymmdd / 10000
+
+      *  VOC-ord-bal is only ever used to paint the balance column
+      *  for the no-of-orders rows currently on ORDER-BOX -- it has
+      *  no bearing on VOC-c-bal/the YTD totals below, which must
+      *  reflect every order on file for this customer, not just
+      *  the page showing on screen.
            PERFORM VARYING Array-Ind
                               FROM 1 BY 1 UNTIL array-ind > no-of-orders
                COMPUTE VOC-ord-bal(array-ind) =
                      VOC-ord-val(array-ind) -
                                            VOC-pay-val(array-ind)
-               ADD VOC-ord-bal(array-ind) TO VOC-c-bal
+           END-PERFORM
+
+           PERFORM Sum-Customer-Totals.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Sum-Customer-Totals browses order-file for VOC-c- *
+      *  code and totals the home-currency-converted        *
+      *  balance, and this year's order/payment totals,      *
+      *  across every order line on file for this customer -- *
+      *  not just the no-of-orders lines currently paged onto   *
+      *  ORDER-BOX -- the same full-file approach VOCLOAD.CBL's  *
+      *  Sum-Customer-Totals and CUSTEXCP.CBL's Sum-Customer-      *
+      *  Balance use.                                               *
+      *                                                  *
+      ****************************************************
+
+       Sum-Customer-Totals SECTION.
+
+           MOVE 0 TO VOC-c-bal
+           MOVE 0 TO VOC-c-ytd-count
+           MOVE 0 TO VOC-c-ytd-ord-val
+           MOVE 0 TO VOC-c-ytd-pay-val
+
+           MOVE "N" TO order-eof-switch
+           MOVE VOC-c-code TO ord-c-code
+           MOVE 0          TO ord-no
+           START order-file KEY IS NOT LESS THAN ord-key
+               INVALID KEY
+                   MOVE "Y" TO order-eof-switch
+           END-START
+
+           PERFORM UNTIL order-eof
+               READ order-file NEXT RECORD
+                   AT END
+                       MOVE "Y" TO order-eof-switch
+               END-READ
+               IF  NOT order-eof
+                   IF  ord-c-code NOT = VOC-c-code
+                       MOVE "Y" TO order-eof-switch
+                   ELSE
+                       PERFORM Accumulate-Customer-Totals
+                   END-IF
+               END-IF
            END-PERFORM.
            EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Accumulate-Customer-Totals folds one order-file   *
+      *  line (current record) into VOC-c-bal and, when     *
+      *  the order falls in the current calendar year, the   *
+      *  YTD counters -- called once per order by Sum-         *
+      *  Customer-Totals.                                        *
+      *                                                  *
+      ****************************************************
+
+       Accumulate-Customer-Totals SECTION.
+
+           IF  NOT order-voided
+               COMPUTE VOC-c-bal = VOC-c-bal +
+                     ((ord-val - ord-pay-val) * cur-exchange-rate)
+
+               COMPUTE row-yy = ord-date / 10000
+               IF  row-yy < 50
+                   COMPUTE row-century-yy = 2000 + row-yy
+               ELSE
+                   COMPUTE row-century-yy = 1900 + row-yy
+               END-IF
+               IF  row-century-yy = current-century-yy
+                   ADD 1           TO VOC-c-ytd-count
+                   ADD ord-val     TO VOC-c-ytd-ord-val
+                   ADD ord-pay-val TO VOC-c-ytd-pay-val
+               END-IF
+           END-IF.
+           EXIT.
+
+      ****************************************************
+      *                                                  *
+      *  Get-Exchange-Rate looks up the home-currency      *
+      *  equivalent of one unit of file-c-currency on      *
+      *  curate-file, leaving cur-exchange-rate at 1.0000  *
+      *  for the home currency (USD) or for any currency   *
+      *  code that has no rate on file yet.                *
+      *                                                  *
+      ****************************************************
+
+       Get-Exchange-Rate SECTION.
+
+           MOVE 1 TO cur-exchange-rate
+           IF  file-c-currency NOT = "USD"
+               MOVE file-c-currency TO cur-code
+               READ curate-file
+                   INVALID KEY
+                       DISPLAY "NO EXCHANGE RATE ON FILE FOR "
+                           file-c-currency " -- USING 1.0000"
+                   NOT INVALID KEY
+                       MOVE cur-rate TO cur-exchange-rate
+               END-READ
+           END-IF.
+           EXIT.

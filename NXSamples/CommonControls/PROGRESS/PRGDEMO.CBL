@@ -8,8 +8,32 @@
       * this material.                                               *
       ****************************************************************
 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT customer-file ASSIGN "cust.ism"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS file-c-code
+           ACCESS IS DYNAMIC
+           FILE STATUS IS cust-status.
+
+      *  restart-file carries the position and customer code this run
+      *  last checkpointed -- see Write-Checkpoint and the resume
+      *  logic in Resume-From-Checkpoint.
+           SELECT restart-file ASSIGN "prgdemo.ckp"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS rst-status.
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  customer-file.
+           COPY "custrec.cpy".
+
+       FD  restart-file.
+           COPY "prgrst.cpy".
+
        WORKING-STORAGE SECTION.
 
        78  dialog-system               VALUE "DSGRUN".
@@ -19,6 +43,25 @@
        01 Display-Details-1            PIC 9(4).
        01 Display-Details-2            PIC 9(4).
 
+       01  cust-status                 PIC XX.
+           88  cust-file-ok            VALUE "00".
+           88  cust-file-eof           VALUE "10".
+
+       01  rst-status                  PIC XX.
+           88  rst-file-ok             VALUE "00".
+
+      *  Customer-Record-Count is the real population of cust.ism,
+      *  counted once in Program-Initialize so the progress bar's
+      *  StartPoint/EndPoint reflect the file operators are actually
+      *  waiting on, not a fixed placeholder range.
+       01  Customer-Record-Count       PIC 9(8) COMP.
+
+      *  Last-Checkpoint-Code is the customer code PRGDEMO last wrote
+      *  to prgdemo.ckp, carried from Resume-From-Checkpoint into
+      *  Program-Body so the customer-file START below can skip past
+      *  everything the previous run already finished.
+       01  Last-Checkpoint-Code        PIC X(5) VALUE SPACES.
+
        COPY "DS-CNTRL.MF".
        COPY "prgdemo.CPB".
 
@@ -40,9 +83,13 @@
           INITIALIZE Ds-Control-Block
           INITIALIZE Data-block
 
-          *> Assume record range is already determined
-          MOVE 0 TO StartPoint
-          MOVE 9999 TO EndPoint
+          PERFORM Count-Customer-Records
+          PERFORM Resume-From-Checkpoint
+
+          *> Drive the progress bar off the real number of customer
+          *> records instead of a fixed 9999-iteration placeholder;
+          *> StartPoint comes back from the checkpoint, not zero.
+          MOVE Customer-Record-Count TO EndPoint
 
           MOVE Data-block-version-no
                                    TO Ds-Data-Block-Version-No
@@ -53,6 +100,69 @@
 
           .
 
+      *---------------------------------------------------------------*
+
+      *  Counts cust.ism once up front so Program-Initialize can size
+      *  the progress bar to the real customer population.
+       Count-Customer-Records SECTION.
+
+          MOVE 0 TO Customer-Record-Count
+
+          OPEN INPUT customer-file
+
+          PERFORM UNTIL cust-file-eof
+             READ customer-file NEXT RECORD
+                AT END
+                   CONTINUE
+                NOT AT END
+                   ADD 1 TO Customer-Record-Count
+             END-READ
+          END-PERFORM
+
+          CLOSE customer-file
+          .
+
+      *---------------------------------------------------------------*
+
+      *  Resume-From-Checkpoint reads prgdemo.ckp (if it exists) and,
+      *  when it holds a real customer code rather than the
+      *  HIGH-VALUES "finished cleanly" sentinel, resumes the record-
+      *  range loop from the position and customer code it last
+      *  checkpointed, instead of reprocessing the file from the top.
+       Resume-From-Checkpoint SECTION.
+
+          MOVE 0 TO StartPoint
+          MOVE SPACES TO Last-Checkpoint-Code
+
+          OPEN INPUT restart-file
+          IF  rst-file-ok
+              READ restart-file
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      IF  rst-last-code NOT = HIGH-VALUES
+                          MOVE rst-last-point TO StartPoint
+                          MOVE rst-last-code  TO Last-Checkpoint-Code
+                      END-IF
+              END-READ
+              CLOSE restart-file
+          END-IF
+          .
+
+      *---------------------------------------------------------------*
+
+      *  Write-Checkpoint closes and reopens prgdemo.ckp with the
+      *  position and customer code just reached, so a job killed
+      *  partway through resumes from there on the next run.
+       Write-Checkpoint SECTION.
+
+          MOVE file-c-code   TO rst-last-code
+          MOVE Numeric-Value TO rst-last-point
+          OPEN OUTPUT restart-file
+          WRITE restart-record
+          CLOSE restart-file
+          .
+
       *---------------------------------------------------------------*
 
        Program-Body SECTION.
@@ -66,23 +176,52 @@
 
              MOVE 0 TO Numeric-Value2
              MOVE "STEP" TO Call-Function
+
+             OPEN INPUT customer-file
+
+             *> Skip past everything a previous, killed run already
+             *> finished instead of starting back at the first record.
+             IF  Last-Checkpoint-Code NOT = SPACES
+                 MOVE Last-Checkpoint-Code TO file-c-code
+                 START customer-file
+                     KEY IS GREATER THAN file-c-code
+                     INVALID KEY
+                         CONTINUE
+                 END-START
+             END-IF
+
              PERFORM VARYING Numeric-Value FROM StartPoint BY 1
              UNTIL Numeric-Value = EndPoint
                   IF Numeric-Value2 = 0
-                     *> Read file data, process database etc.
-                     CONTINUE
+                     *> Read the next real customer record so the
+                     *> step count tracks actual file progress.
+                     READ customer-file NEXT RECORD
+                        AT END
+                           EXIT PERFORM
+                     END-READ
                   ELSE
                      *> Tidy up if necessary...
                      EXIT PERFORM
                   END-IF
                   IF Prog-Call-Count = 20
-                     *> call progress indicator every 20 iterations
+                     *> call progress indicator every 20 iterations,
+                     *> and checkpoint the position reached so far
                      MOVE 0 TO Prog-Call-Count
                      CALL ProgressIndicator USING Data-Block
+                     PERFORM Write-Checkpoint
                   END-IF
                   ADD 1 TO Prog-Call-Count
               END-PERFORM
 
+             CLOSE customer-file
+
+             *> The record range finished cleanly, so the next run
+             *> should start from the beginning again, not resume.
+             MOVE HIGH-VALUES TO rst-last-code
+             OPEN OUTPUT restart-file
+             WRITE restart-record
+             CLOSE restart-file
+
           WHEN OTHER
              CONTINUE
 

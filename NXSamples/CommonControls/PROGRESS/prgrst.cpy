@@ -0,0 +1,14 @@
+      *****************************************************************
+      *                                                               *
+      * Checkpoint record for PRGDEMO's record-range progress loop -- *
+      * carries the position within the range and the customer code  *
+      * last processed, so a job killed mid-run resumes from there    *
+      * instead of reprocessing from StartPoint.  HIGH-VALUES in      *
+      * rst-last-code marks a run that finished cleanly, so the next  *
+      * run starts from the beginning again instead of resuming --    *
+      * same convention as custrst.cpy.                                *
+      *                                                               *
+      *****************************************************************
+       01  restart-record.
+           03  rst-last-code           PIC X(5).
+           03  rst-last-point          PIC 9(8).
